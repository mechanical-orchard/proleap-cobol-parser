@@ -0,0 +1,439 @@
+W35006******************************************************************
+W35006  IDENTIFICATION DIVISION.
+W35006******************************************************************
+W35006  PROGRAM-ID.    INKRP031.
+W35006  AUTHOR.        TESS BESTE.
+W35006  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35006  DATE-WRITTEN.  06-16-26.
+W35006  DATE-COMPILED.
+W35006*----------------------------------------------------------------*
+W35006*    RP031 - MID-WITHDRAWAL-WINDOW STATUS/PRICE CHANGE REPORT    *
+W35006*                                                                *
+W35006*    THIS PROGRAM CURSORS THROUGH EVERY LINE ALREADY KEYED (OR   *
+W35006*    BULK LOADED BY INKBL030) ONTO TSTKRMW AND RE-RUNS THE SAME  *
+W35006*    RCP LOOKUP INKCS023 3300-VALIDATE-UPC/3350-VALIDATE-SKU AND *
+W35006*    INKBL030 USE (THE SHARED IN400-LOOKUP-RETAIL PARAGRAPH) TO  *
+W35006*    GET EACH SKU'S CURRENT TUPCPLS STATUS AND UNIT RETAIL. A    *
+W35006*    LINE IS FLAGGED WHEN EITHER HAS MOVED SINCE THE LINE WAS    *
+W35006*    KEYED:                                                     *
+W35006*      - THE ITEM IS NOW MIXED ('25') OR CLEARANCE ('30')        *
+W35006*        STATUS (3352-PROCESS-PRICE/3265-PROCESS-CLEARANCE-      *
+W35006*        DATES WOULD NO LONGER TAKE THE CUTOFF PRICE STRAIGHT    *
+W35006*        FROM TUPCPLS FOR THIS ITEM TODAY), OR                   *
+W35006*      - THE CURRENT UNIT RETAIL NO LONGER MATCHES THE PRICE     *
+W35006*        ALREADY BOOKED ON TSTKRMW.ITM_UNIT_PR_AMT.               *
+W35006*    TSTKRMW DOES NOT PERSIST THE STATUS CODE THAT WAS IN EFFECT *
+W35006*    AT KEYING TIME (ONLY THE RESULTING PRICE), SO "CHANGED      *
+W35006*    SINCE KEYING" IS DETECTED BY RE-PRICING TODAY AND COMPARING *
+W35006*    TO WHAT IS ALREADY ON FILE, RATHER THAN BY COMPARING TWO    *
+W35006*    STORED STATUS CODES, WHICH TSTKRMW HAS NO COLUMN TO HOLD.   *
+W35006*                                                                *
+W35006* INPUT:                                                         *
+W35006*  1. STOCKROOM WITHDRAWAL TABLE          (TSTKRMW)              *
+W35006*  2. INVENTORY PARAMETERS TABLE          (TINVPAR)              *
+W35006*  3. UPC/SKU/RETAIL PRICE LOOKUP         (INPD400/TUPC/TUPCPLS) *
+W35006*                                                                *
+W35006* OUTPUT:                                                        *
+W35006*  1. MID-WINDOW STATUS/PRICE CHANGE REPORT                      *
+W35006*----------------------------------------------------------------*
+W35006*                                                                *
+W35006* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35006* -------  ----------  ---------------------------------------- *
+W35006* W35006   06-16-2026  NEW PROGRAM - REPORT TSTKRMW LINES WHOSE  *
+W35006*                      SKU/UPC STATUS OR CUTOFF PRICE HAS        *
+W35006*                      CHANGED SINCE THEY WERE KEYED.            *
+W35006*----------------------------------------------------------------*
+W35006    EJECT
+W35006  ENVIRONMENT DIVISION.
+W35006  CONFIGURATION SECTION.
+W35006  SOURCE-COMPUTER.    IBM-3090.
+W35006  OBJECT-COMPUTER.    IBM-3090.
+W35006
+W35006  INPUT-OUTPUT SECTION.
+W35006  FILE-CONTROL.
+W35006      SELECT STAT-CHG-RPT-FILE ASSIGN TO UT-S-RPT031.
+W35006    EJECT
+W35006  DATA DIVISION.
+W35006  FILE SECTION.
+W35006
+W35006  FD  STAT-CHG-RPT-FILE
+W35006      RECORDING MODE IS F
+W35006      LABEL RECORDS ARE STANDARD
+W35006      BLOCK CONTAINS 0 RECORDS
+W35006      DATA RECORD IS STAT-CHG-RPT-REC.
+W35006  01  STAT-CHG-RPT-REC.
+W35006      05  FILLER                  PIC  X(132).
+W35006    EJECT
+W35006  WORKING-STORAGE SECTION.
+W35006
+W35006  01  PV-PROGRAM-VARIABLES.
+W35006      05  FILLER                  PIC  X(30)  VALUE
+W35006          '** BEGINING OF INKRP031 W/S **'.
+W35006      05  PV-CURRENT-PARAGRAPH    PIC  X(35).
+W35006      05  PV-PROGRAM-NAME         PIC  X(08)  VALUE 'INKRP031'.
+W35006      05  PV-STR-NBR              PIC S9(04) COMP.
+W35006      05  PV-STORE-NBR-X          PIC  X(04)  VALUE ZEROES.
+W35006      05  PV-STORE-NBR-9 REDEFINES PV-STORE-NBR-X
+W35006                                  PIC  9(04).
+W35006      05  PV-PLND-INV-TMST        PIC  X(26).
+W35006      05  PV-GROUP-UNIT-RTL       PIC S9(05)V9(02) COMP-3.
+W35006      05  PV-CURRENT-UNIT-RTL     PIC S9(05)V9(02) COMP-3.
+W35006      05  PV-RETURN-CODE          PIC S9(04) COMP  VALUE ZERO.
+W35006
+W35006  01  ABEND-CODE                  PIC S9(04) COMP  VALUE ZEROS.
+W35006      88  AC-DB2-ERROR                        VALUE +4013.
+W35006
+W35006  01  ABEND-AREAS.
+W35006      05  AA-ABEND-LIT            PIC  X(40)  VALUE
+W35006              '*****       ABEND'.
+W35006      05  AA-PROGRAM-LIT          PIC  X(40)  VALUE
+W35006              '*****   PROGRAM: INKRP031'.
+W35006      05  AA-PARAGRAPH-LIT.
+W35006          10  FILLER              PIC  X(17)  VALUE
+W35006              '***** PARAGRAPH: '.
+W35006          10  AA-PARAGRAPH-NAME   PIC  X(35)  VALUE SPACES.
+W35006      05  AA-DB2-ERROR-LIT        PIC  X(40)  VALUE
+W35006              '*****    DB2 ERROR'.
+W35006      05  AA-DB2-OPERATION-LIT.
+W35006          10  FILLER              PIC  X(17)  VALUE
+W35006              '***** OPERATION: '.
+W35006          10  AA-DB2-OPERATION    PIC  X(50)  VALUE SPACES.
+W35006      05  AA-DB2-TABLE-1          PIC  X(08)  VALUE SPACES.
+W35006      05  AA-DB2-TABLE-2          PIC  X(08)  VALUE SPACES.
+W35006      05  AA-DB2-TABLE-3          PIC  X(08)  VALUE SPACES.
+W35006      05  AA-DB2-TABLE-4          PIC  X(08)  VALUE SPACES.
+W35006      05  AA-DB2-TABLE-5          PIC  X(08)  VALUE SPACES.
+W35006
+W35006      COPY DPWS004.
+W35006
+W35006  01  PC-PROGRAM-CONSTANTS.
+W35006      05  PC-MIXED-STATUS         PIC  X(02) VALUE '25'.
+W35006      05  PC-CLEARANCE-SKU-STATUS PIC  X(02) VALUE '30'.
+W35006
+W35006  01  WS-COUNTERS.
+W35006      05  WS-LINES-READ-CNT       PIC  9(07) VALUE ZERO.
+W35006      05  WS-LINES-FLAGGED-CNT    PIC  9(07) VALUE ZERO.
+W35006
+W35006  01  WS-PROGRAM-SWITCHES.
+W35006      05  WS-END-OF-CSR-SW        PIC  X     VALUE  'N'.
+W35006          88  WS-OUT-OF-ROWS                  VALUE  'Y'.
+W35006      05  WS-CHANGED-SW           PIC  X     VALUE  'N'.
+W35006          88  WS-LINE-HAS-CHANGED              VALUE  'Y'.
+W35006      05  WS-FIRST-LINE-SW        PIC  X     VALUE  'Y'.
+W35006          88  WS-FIRST-LINE                    VALUE  'Y'.
+W35006
+W35006  01  WS-CURRENT-STORE-NBR-X      PIC  X(04)  VALUE ZEROES.
+W35006  01  WS-REASON                   PIC  X(30).
+W35006
+W35006  01  DL-DETAIL-LINE.
+W35006      05  FILLER                  PIC  X(01)  VALUE SPACE.
+W35006      05  DL-STORE-NBR            PIC  9(04).
+W35006      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35006      05  DL-SHEET-NBR            PIC  9(06).
+W35006      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35006      05  DL-LINE-NBR             PIC  9(04).
+W35006      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35006      05  DL-SKU-NBR              PIC  X(08).
+W35006      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35006      05  DL-BOOKED-PRICE         PIC  ZZZZ9.99.
+W35006      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35006      05  DL-CURRENT-PRICE        PIC  ZZZZ9.99.
+W35006      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35006      05  DL-CURRENT-STATUS       PIC  X(02).
+W35006      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35006      05  DL-REASON               PIC  X(30).
+W35006      05  FILLER                  PIC  X(45)  VALUE SPACE.
+W35006
+W35006*----------------------------------------------------------------
+W35006*    PRICE LOOK-UP WORKING STORAGE COPYBOOK (SHARED WITH
+W35006*    INKCS023/INKBL030).
+W35006*----------------------------------------------------------------
+W35006
+W35006      COPY INWS400.
+W35006
+W35006*    DB2 AREA FOR TINVPAR (INVENTORY PARAMETERS TABLE)
+W35006
+W35006      EXEC SQL
+W35006           INCLUDE TINVPAR
+W35006      END-EXEC.
+W35006
+W35006*    DB2 AREA FOR TSTKRMW (STOCKROOM WITHDRAWAL)
+W35006
+W35006      EXEC SQL
+W35006           INCLUDE TSTKRMW
+W35006      END-EXEC.
+W35006
+W35006*    DB2 AREA FOR COMMUNICATIONS
+W35006
+W35006      EXEC SQL
+W35006           INCLUDE SQLCA
+W35006      END-EXEC.
+W35006
+W35006      EXEC SQL
+W35006          DECLARE STKRMW_ALL_CSR CURSOR FOR
+W35006              SELECT LOC_NBR, SHEET_NBR, LINE_NBR, SKU_NBR,
+W35006                     UPC_NBR, ITM_UNIT_PR_AMT
+W35006                FROM TSTKRMW
+W35006               WHERE VOID_IND <> 'Y'
+W35006               ORDER BY LOC_NBR, SHEET_NBR, LINE_NBR
+W35006      END-EXEC.
+W35006    EJECT
+W35006  PROCEDURE DIVISION.
+W35006
+W35006  A100-MAIN.
+W35006
+W35006      MOVE 'A100-MAIN' TO PV-CURRENT-PARAGRAPH.
+W35006
+W35006      PERFORM B100-INITIALIZE.
+W35006
+W35006      PERFORM B200-PREPARE-REPORT
+W35006          UNTIL WS-OUT-OF-ROWS.
+W35006
+W35006      PERFORM B300-END-PROGRAM.
+W35006
+W35006      MOVE PV-RETURN-CODE TO RETURN-CODE.
+W35006
+W35006      GOBACK.
+W35006    EJECT
+W35006*----------------------------------------------------------------*
+W35006*    INITIALIZATION PROCESSING                                   *
+W35006*----------------------------------------------------------------*
+W35006  B100-INITIALIZE.
+W35006
+W35006      MOVE 'B100-INITIALIZE' TO PV-CURRENT-PARAGRAPH.
+W35006
+W35006      OPEN OUTPUT STAT-CHG-RPT-FILE.
+W35006
+W35006      MOVE SPACES TO STAT-CHG-RPT-REC.
+W35006      MOVE 'MID-WITHDRAWAL-WINDOW STATUS/PRICE CHANGE REPORT'
+W35006                                  TO STAT-CHG-RPT-REC.
+W35006      WRITE STAT-CHG-RPT-REC.
+W35006      MOVE SPACES TO STAT-CHG-RPT-REC.
+W35006      WRITE STAT-CHG-RPT-REC.
+W35006
+W35006      EXEC SQL
+W35006          OPEN STKRMW_ALL_CSR
+W35006      END-EXEC.
+W35006
+W35006      PERFORM R100-FETCH-STKRMW-ROW.
+W35006    EJECT
+W35006*----------------------------------------------------------------*
+W35006*    RE-PRICES ONE TSTKRMW LINE AND WRITES A DETAIL LINE IF THE  *
+W35006*    STATUS/PRICE HAS CHANGED SINCE IT WAS BOOKED.               *
+W35006*----------------------------------------------------------------*
+W35006  B200-PREPARE-REPORT.
+W35006
+W35006      MOVE 'B200-PREPARE-REPORT' TO PV-CURRENT-PARAGRAPH.
+W35006
+W35006      ADD 1 TO WS-LINES-READ-CNT.
+W35006      SET WS-CHANGED-SW TO 'N'.
+W35006
+W35006      IF WS-FIRST-LINE
+W35006      OR STKRMW-LOC-NBR NOT = WS-CURRENT-STORE-NBR-X
+W35006          MOVE STKRMW-LOC-NBR TO WS-CURRENT-STORE-NBR-X
+W35006          MOVE 'N' TO WS-FIRST-LINE-SW
+W35006          PERFORM C100-GET-STORE-INV-DATE
+W35006      END-IF.
+W35006
+W35006      PERFORM C200-LOOKUP-CURRENT-PRICE.
+W35006
+W35006      IF WS-LINE-HAS-CHANGED
+W35006          PERFORM D900-WRITE-DETAIL-LINE
+W35006      END-IF.
+W35006
+W35006      PERFORM R100-FETCH-STKRMW-ROW.
+W35006    EJECT
+W35006*----------------------------------------------------------------*
+W35006*    GETS THE STORE'S PLANNED INVENTORY DATE FROM TINVPAR - THE  *
+W35006*    SAME EFFECTIVE DATE INKCS023/INKBL030 PASS TO               *
+W35006*    IN400-LOOKUP-RETAIL.                                        *
+W35006*----------------------------------------------------------------*
+W35006  C100-GET-STORE-INV-DATE.
+W35006
+W35006      MOVE 'C100-GET-STORE-INV-DATE' TO PV-CURRENT-PARAGRAPH.
+W35006
+W35006      MOVE WS-CURRENT-STORE-NBR-X TO INVPAR-LOC-NBR.
+W35006
+W35006      EXEC SQL
+W35006          SELECT PLND_INV_DTE
+W35006            INTO :INVPAR-PLND-INV-DTE
+W35006            FROM TINVPAR
+W35006           WHERE LOC_NBR = :INVPAR-LOC-NBR
+W35006      END-EXEC.
+W35006
+W35006      EVALUATE TRUE
+W35006          WHEN SQLCODE = ZERO
+W35006              MOVE INVPAR-PLND-INV-DTE TO PV-PLND-INV-TMST
+W35006          WHEN OTHER
+W35006              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35006              MOVE 'UNSUCCESSFUL SELECT ON TINVPAR'
+W35006                                  TO AA-DB2-OPERATION
+W35006              MOVE 'TINVPAR'     TO AA-DB2-TABLE-1
+W35006              MOVE SPACES        TO AA-DB2-TABLE-2
+W35006              MOVE SPACES        TO AA-DB2-TABLE-3
+W35006                                     AA-DB2-TABLE-4
+W35006                                     AA-DB2-TABLE-5
+W35006              PERFORM Z998-DB2-ABEND
+W35006      END-EVALUATE.
+W35006    EJECT
+W35006*----------------------------------------------------------------*
+W35006*    RUNS THE SKU/UPC BACK THROUGH IN400-LOOKUP-RETAIL AND       *
+W35006*    COMPARES TODAY'S STATUS/PRICE TO WHAT IS ALREADY ON         *
+W35006*    TSTKRMW.                                                    *
+W35006*----------------------------------------------------------------*
+W35006  C200-LOOKUP-CURRENT-PRICE.
+W35006
+W35006      MOVE 'C200-LOOKUP-CURRENT-PRICE' TO PV-CURRENT-PARAGRAPH.
+W35006
+W35006      INITIALIZE IN400-PV-INPUT-AREA.
+W35006      MOVE WS-CURRENT-STORE-NBR-X TO PV-STORE-NBR-X.
+W35006      MOVE PV-STORE-NBR-9         TO PV-STR-NBR.
+W35006      MOVE PV-STR-NBR             TO IN400-PV-LOC-IN-NUM.
+W35006      MOVE PV-PLND-INV-TMST       TO IN400-PV-EFF-DTE-IN.
+W35006
+W35006      IF STKRMW-SKU-NBR > SPACE
+W35006          MOVE STKRMW-SKU-NBR     TO IN400-PV-SKU-IN-NUM
+W35006          SET IN400-PV-SKU-LOOKUP TO TRUE
+W35006      ELSE
+W35006          MOVE STKRMW-UPC-NBR     TO IN400-PV-UPC-NBR-IN
+W35006          SET IN400-PV-UPC-NBR-LOOKUP TO TRUE
+W35006      END-IF.
+W35006
+W35006      PERFORM IN400-LOOKUP-RETAIL.
+W35006
+W35006      IF IN400-PV-FOUND
+W35006          IF IN400-PRC-STATUS-OUT = PC-CLEARANCE-SKU-STATUS
+W35006          OR IN400-PRC-STATUS-OUT = PC-MIXED-STATUS
+W35006              SET WS-LINE-HAS-CHANGED TO TRUE
+W35006              MOVE 'ITEM IS NOW MIXED/CLEARANCE STATUS'
+W35006                                      TO WS-REASON
+W35006          ELSE
+W35006              PERFORM C300-DETERMINE-CURRENT-PRICE
+W35006              IF PV-CURRENT-UNIT-RTL NOT = STKRMW-ITM-UNIT-PR-AMT
+W35006                  SET WS-LINE-HAS-CHANGED TO TRUE
+W35006                  MOVE 'CUTOFF PRICE CHANGED SINCE KEYED'
+W35006                                      TO WS-REASON
+W35006              END-IF
+W35006          END-IF
+W35006      END-IF.
+W35006    EJECT
+W35006*----------------------------------------------------------------*
+W35006*    SAME GROUP-PRICING FALLBACK AS INKCS023 3359-CHECK-GROUP-   *
+W35006*    PRICING/INKBL030 D300-DETERMINE-UNIT-PRICE.                 *
+W35006*----------------------------------------------------------------*
+W35006  C300-DETERMINE-CURRENT-PRICE.
+W35006
+W35006      MOVE 'C300-DETERMINE-CURRENT-PRICE' TO PV-CURRENT-PARAGRAPH.
+W35006
+W35006      IF IN400-PRC-MEITGP-NBR NOT EQUAL 0
+W35006          COMPUTE PV-GROUP-UNIT-RTL ROUNDED =
+W35006                 (IN400-PRC-GP-AMT / IN400-PRC-MITGPL-QTY)
+W35006          MOVE PV-GROUP-UNIT-RTL      TO PV-CURRENT-UNIT-RTL
+W35006      ELSE
+W35006          MOVE IN400-PRC-UNIT-RTL-OUT TO PV-CURRENT-UNIT-RTL
+W35006      END-IF.
+W35006    EJECT
+W35006*----------------------------------------------------------------*
+W35006*    WRITES ONE DETAIL LINE FOR A CHANGED SKU/UPC.               *
+W35006*----------------------------------------------------------------*
+W35006  D900-WRITE-DETAIL-LINE.
+W35006
+W35006      MOVE 'D900-WRITE-DETAIL-LINE' TO PV-CURRENT-PARAGRAPH.
+W35006
+W35006      ADD 1 TO WS-LINES-FLAGGED-CNT.
+W35006
+W35006      MOVE SPACES              TO DL-DETAIL-LINE.
+W35006      MOVE STKRMW-LOC-NBR      TO DL-STORE-NBR.
+W35006      MOVE STKRMW-SHEET-NBR    TO DL-SHEET-NBR.
+W35006      MOVE STKRMW-LINE-NBR     TO DL-LINE-NBR.
+W35006      MOVE STKRMW-SKU-NBR      TO DL-SKU-NBR.
+W35006      MOVE STKRMW-ITM-UNIT-PR-AMT
+W35006                               TO DL-BOOKED-PRICE.
+W35006      MOVE PV-CURRENT-UNIT-RTL TO DL-CURRENT-PRICE.
+W35006      MOVE IN400-PRC-STATUS-OUT
+W35006                               TO DL-CURRENT-STATUS.
+W35006      MOVE WS-REASON           TO DL-REASON.
+W35006
+W35006      WRITE STAT-CHG-RPT-REC FROM DL-DETAIL-LINE.
+W35006    EJECT
+W35006*----------------------------------------------------------------*
+W35006*    RETRIEVES THE NEXT ROW ON TSTKRMW.                         *
+W35006*----------------------------------------------------------------*
+W35006  R100-FETCH-STKRMW-ROW.
+W35006
+W35006      MOVE 'R100-FETCH-STKRMW-ROW' TO PV-CURRENT-PARAGRAPH.
+W35006
+W35006      EXEC SQL
+W35006          FETCH STKRMW_ALL_CSR
+W35006          INTO  :STKRMW-LOC-NBR,   :STKRMW-SHEET-NBR,
+W35006                :STKRMW-LINE-NBR,  :STKRMW-SKU-NBR,
+W35006                :STKRMW-UPC-NBR,   :STKRMW-ITM-UNIT-PR-AMT
+W35006      END-EXEC.
+W35006
+W35006      EVALUATE TRUE
+W35006          WHEN SQLCODE = ZERO
+W35006              CONTINUE
+W35006          WHEN SQLCODE = +100
+W35006              SET WS-OUT-OF-ROWS TO TRUE
+W35006          WHEN OTHER
+W35006              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35006              MOVE 'UNSUCCESSFUL FETCH WITH STKRMW_ALL_CSR'
+W35006                                  TO AA-DB2-OPERATION
+W35006              MOVE 'TSTKRMW'     TO AA-DB2-TABLE-1
+W35006              MOVE SPACES        TO AA-DB2-TABLE-2
+W35006              MOVE SPACES        TO AA-DB2-TABLE-3
+W35006                                     AA-DB2-TABLE-4
+W35006                                     AA-DB2-TABLE-5
+W35006              PERFORM Z998-DB2-ABEND
+W35006      END-EVALUATE.
+W35006    EJECT
+W35006*----------------------------------------------------------------*
+W35006*    ABEND ROUTINE FOR DB2 ERRORS - MIRRORS APKRP240              *
+W35006*    Z998-DB2-ABEND SO A GENUINE DB2 FAILURE STOPS THE JOB        *
+W35006*    RATHER THAN COMPLETING WITH AN EASY-TO-MISS RETURN CODE.     *
+W35006*----------------------------------------------------------------*
+W35006  Z998-DB2-ABEND.
+W35006
+W35006      EXEC SQL
+W35006          CLOSE STKRMW_ALL_CSR
+W35006      END-EXEC.
+W35006
+W35006      CLOSE STAT-CHG-RPT-FILE.
+W35006      DISPLAY AA-ABEND-LIT.
+W35006      DISPLAY AA-DB2-ERROR-LIT.
+W35006      DISPLAY AA-PROGRAM-LIT.
+W35006      DISPLAY AA-PARAGRAPH-LIT.
+W35006      DISPLAY AA-DB2-OPERATION-LIT.
+W35006      DISPLAY AA-DB2-TABLE-1.
+W35006      DISPLAY AA-DB2-TABLE-2.
+W35006      DISPLAY AA-DB2-TABLE-3.
+W35006      DISPLAY AA-DB2-TABLE-4.
+W35006      DISPLAY AA-DB2-TABLE-5.
+W35006      SET AC-DB2-ERROR TO TRUE.
+W35006
+W35006      COPY DPPD004.
+W35006
+W35006      CALL 'ILBOABN0' USING ABEND-CODE.
+W35006    EJECT
+W35006*----------------------------------------------------------------*
+W35006*    ENDING PROCESSING - DISPLAYS COUNTS AND CLOSES THE CURSOR   *
+W35006*    AND FILE.                                                   *
+W35006*----------------------------------------------------------------*
+W35006  B300-END-PROGRAM.
+W35006
+W35006      MOVE 'B300-END-PROGRAM' TO PV-CURRENT-PARAGRAPH.
+W35006
+W35006      DISPLAY 'INKRP031 - LINES READ:    ' WS-LINES-READ-CNT.
+W35006      DISPLAY 'INKRP031 - LINES FLAGGED: ' WS-LINES-FLAGGED-CNT.
+W35006
+W35006      EXEC SQL
+W35006          CLOSE STKRMW_ALL_CSR
+W35006      END-EXEC.
+W35006
+W35006      CLOSE STAT-CHG-RPT-FILE.
+W35006    EJECT
+W35006*----------------------------------------------------------------*
+W35006*    PRICE LOOK-UP PROCEDURE DIVISION COPYBOOK
+W35006*----------------------------------------------------------------*
+W35006
+W35006      COPY INPD400.
