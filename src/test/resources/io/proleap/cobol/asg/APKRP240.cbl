@@ -34,6 +34,7 @@
 00034  INPUT-OUTPUT SECTION.                                            APKRP240
 00035  FILE-CONTROL.                                                    APKRP240
 00036      SELECT VENDOR-SPEC-RPT-FILE ASSIGN TO UT-S-RPT01.            APKRP240
+W35012     SELECT VENDOR-SPEC-XTR-FILE ASSIGN TO UT-S-XTR01.
 00037  EJECT                                                            APKRP240
 00038  DATA DIVISION.                                                   APKRP240
 00039  FILE SECTION.                                                    APKRP240
@@ -46,6 +47,18 @@
 00046  01  VENDOR-SPEC-RPT-REC.                                         APKRP240
 00047      05  FILLER                       PIC  X(132).                APKRP240
 00048                                                                   APKRP240
+W35012*----------------------------------------------------------------
+W35012*    PIPE-DELIMITED EXTRACT OF THE SAME VENDOR_SPEC_CSR COLUMNS
+W35012*    AS THE PRINT REPORT, WRITTEN ALONGSIDE IT FROM THE SAME RUN.
+W35012*----------------------------------------------------------------
+W35012 FD  VENDOR-SPEC-XTR-FILE
+W35012     RECORDING MODE IS F
+W35012     LABEL RECORDS ARE STANDARD
+W35012     BLOCK CONTAINS 0 RECORDS
+W35012     DATA RECORD IS VENDOR-SPEC-XTR-REC.
+W35012 01  VENDOR-SPEC-XTR-REC.
+W35012     05  FILLER                       PIC  X(100).
+W35012
 00049  EJECT                                                            APKRP240
 00050  WORKING-STORAGE SECTION.                                         APKRP240
 00051                                                                   APKRP240
@@ -83,6 +96,59 @@
 00083                                              COMP-3.              APKRP240
 00084      05  PC-VENDOR-SPEC-COUNT    PIC S9(05)  VALUE ZERO           APKRP240
 00085                                              COMP-3.              APKRP240
+W35011*----------------------------------------------------------------
+W35011*  CONFIGURABLE EXCEPTION THRESHOLDS - A VENDOR IS AN EXCEPTION
+W35011*  WHEN ITS VARIANCE PERCENT OR VARIANCE AMOUNT EXCEEDS EITHER
+W35011*  OF THESE VALUES.
+W35011*----------------------------------------------------------------
+W35011 01  WS-EXCEPTION-THRESHOLDS.
+W35011     05  WS-PCT-THRESHOLD        PIC S9(03)V9(02) VALUE +10.00
+W35011                                              COMP-3.
+W35011     05  WS-AMT-THRESHOLD        PIC S9(05)V9(02) VALUE +500.00
+W35011                                              COMP-3.
+W35011
+W35011*----------------------------------------------------------------
+W35011*  REPORT BREAK VARIABLES - THE REPORT GROUPS BY
+W35011*  INVC_RCV_VAR_IND, WITH A SUBTOTAL/COUNT LINE PRINTED EACH
+W35011*  TIME THE INDICATOR CHANGES.
+W35011*----------------------------------------------------------------
+W35011 01  WS-BREAK-VARIABLES.
+W35011     05  WS-FIRST-VENDOR-SW      PIC X(01) VALUE 'Y'.
+W35011         88  WS-FIRST-VENDOR                  VALUE 'Y'.
+W35011     05  WS-PREV-INVC-RCV-VAR-IND PIC X(01) VALUE SPACES.
+W35011     05  WS-GRP-VENDOR-COUNT     PIC S9(05) VALUE ZERO
+W35011                                              COMP-3.
+W35011     05  WS-GRP-PCT-TOTAL        PIC S9(07)V9(02) VALUE ZERO
+W35011                                              COMP-3.
+W35011     05  WS-GRP-AMT-TOTAL        PIC S9(09)V9(02) VALUE ZERO
+W35011                                              COMP-3.
+W35011
+W35011*----------------------------------------------------------------
+W35011*  EXCEPTION LINES CAPTURED FOR THE SEPARATE EXCEPTIONS SECTION
+W35011*  PRINTED AT THE END OF THE REPORT.  CAPPED AT WS-EXCEPTION-MAX
+W35011*  ENTRIES; VENDORS BEYOND THE CAP ARE STILL COUNTED (AND STILL
+W35011*  ASTERISKED ON THE MAIN DETAIL LINE) BUT NOT DUPLICATED INTO
+W35011*  THE EXCEPTIONS SECTION, WHICH DISPLAYS A TRUNCATION NOTE
+W35011*  INSTEAD.
+W35011*----------------------------------------------------------------
+W35011 01  WS-EXCEPTION-AREA.
+W35011     05  WS-EXCEPTION-MAX        PIC S9(05) VALUE +200
+W35011                                              COMP-3.
+W35011     05  WS-EXCEPTION-COUNT      PIC S9(05) VALUE ZERO
+W35011                                              COMP-3.
+W35011     05  WS-EXCEPTION-TABLE  OCCURS 200 TIMES
+W35011                             INDEXED BY WS-EXCEPTION-IDX.
+W35011         10  WS-EXCEPTION-LINE   PIC X(132).
+W35012*----------------------------------------------------------------
+W35012*  WORK AREA FOR BUILDING ONE PIPE-DELIMITED VENDOR-SPEC-XTR-REC
+W35012*  RECORD FROM THE CURSOR COLUMNS.  TRIMMED, VARIABLE-LENGTH
+W35012*  FIELDS ARE STRING'D TOGETHER WITH '|' SEPARATORS, THE SAME WAY
+W35012*  INKCS023 BUILDS ITS SPOOL CONFIRMATION LINES.
+W35012*----------------------------------------------------------------
+W35012 01  WS-EXTRACT-WORK-AREA.
+W35012     05  WS-XTR-DUN-NBR          PIC   Z(09).
+W35012     05  WS-XTR-PCT              PIC   -(05)9.99.
+W35012     05  WS-XTR-AMT              PIC   -(07)9.99.
 00086  EJECT                                                            APKRP240
 00087 *----------------------------------------------------------------*APKRP240
 00088 *  STANDARD HEADER LAYOUT                                        *APKRP240
@@ -116,7 +182,8 @@
 00116      05  FILLER                  PIC   X(40) VALUE SPACES.        APKRP240
 00117                                                                   APKRP240
 00118  01  DL-DETAIL-LINE.                                              APKRP240
-00119      05  FILLER                  PIC   X(21)   VALUE SPACES.      APKRP240
+00119      05  FILLER                  PIC   X(20)   VALUE SPACES.      APKRP240
+W35011     05  DL-EXCPT-FLAG           PIC   X(01)   VALUE SPACES.
 00120      05  DL-VENDOR-NAME          PIC   X(30)   VALUE SPACES.      APKRP240
 00121      05  FILLER                  PIC   X(03)   VALUE SPACES.      APKRP240
 00122      05  DL-DUN-NBR              PIC   Z(09)   VALUE SPACES.      APKRP240
@@ -128,6 +195,40 @@
 00128      05  FILLER                  PIC   X(05)   VALUE SPACES.      APKRP240
 00129      05  DL-INVC-RCV-VAR-IND     PIC   X(01)   VALUE SPACES.      APKRP240
 00130      05  FILLER                  PIC   X(41)   VALUE SPACES.      APKRP240
+W35011*----------------------------------------------------------------
+W35011*  SUBTOTAL/COUNT LINE PRINTED EVERY TIME INVC_RCV_VAR_IND
+W35011*  BREAKS.
+W35011*----------------------------------------------------------------
+W35011 01  BRK-SUBTOTAL-LINE.
+W35011     05  FILLER                  PIC   X(21)   VALUE SPACES.
+W35011     05  BRK-SUB-LIT1            PIC   X(20)   VALUE
+W35011             '*** SUBTOTAL FOR IND'.
+W35011     05  FILLER                  PIC   X(03)   VALUE ' = '.
+W35011     05  BRK-SUB-IND             PIC   X(01)   VALUE SPACES.
+W35011     05  FILLER                  PIC   X(05)   VALUE SPACES.
+W35011     05  FILLER                  PIC   X(07)   VALUE 'COUNT =' .
+W35011     05  BRK-SUB-COUNT           PIC   ZZZZ9.
+W35011     05  FILLER                  PIC   X(03)   VALUE SPACES.
+W35011     05  FILLER                  PIC   X(05)   VALUE 'PCT =' .
+W35011     05  BRK-SUB-PCT             PIC   ZZZ,ZZZ.99.
+W35011     05  FILLER                  PIC   X(03)   VALUE SPACES.
+W35011     05  FILLER                  PIC   X(05)   VALUE 'AMT =' .
+W35011     05  BRK-SUB-AMT             PIC   $$,$$$,$$$.99.
+W35011     05  FILLER                  PIC   X(31)   VALUE SPACES.
+W35011*----------------------------------------------------------------
+W35011*  EXCEPTIONS SECTION HEADER AND TRUNCATION-NOTE LINES.
+W35011*----------------------------------------------------------------
+W35011 01  XH-EXCEPTION-HEADER.
+W35011     05  FILLER                  PIC   X(21)   VALUE SPACES.
+W35011     05  FILLER                  PIC   X(50)   VALUE
+W35011             '*** EXCEPTIONS - VARIANCE EXCEEDS THRESHOLD ***'.
+W35011     05  FILLER                  PIC   X(61)   VALUE SPACES.
+W35011 01  XT-EXCEPTION-TRUNC-MSG.
+W35011     05  FILLER                  PIC   X(21)   VALUE SPACES.
+W35011     05  FILLER                  PIC   X(70)   VALUE
+W35011             'NOTE - EXCEPTION LIST TRUNCATED, SEE DETAIL REPORT
+W35011-            'FOR ADDL ITEMS'.
+W35011     05  FILLER                  PIC   X(41)   VALUE SPACES.
 00131  EJECT                                                            APKRP240
 00132 *----------------------------------------------------------------*APKRP240
 00133 *  COMMUNICATIONS AREA2 FOR DB2                                  *APKRP240
@@ -164,7 +265,7 @@
 00164 *   VENDOR_SPEC_CSR GETS ALL ROWS ON THE APVENDS TABLE.          *APKRP240
 00165 *----------------------------------------------------------------*APKRP240
 00166      EXEC SQL                                                     APKRP240
-00167        DECLARE VENDOR_SPEC_CSR CURSOR FOR                         APKRP240
+W35014       DECLARE VENDOR_SPEC_CSR CURSOR WITH HOLD FOR
 00168          SELECT                                                   APKRP240
 00169              EN.ENT_NAME_DESC                                     APKRP240
 00170             ,EE.DUN_NBR                                           APKRP240
@@ -178,8 +279,18 @@
 00178          WHERE EN.ENT_ID         = VS.ENT_ID                      APKRP240
 00179            AND EN.ENT_ID         = EE.ENT_ID                      APKRP240
 00180            AND EN.TYPE_CDE       = '01'                           APKRP240
-00181          ORDER BY EN.ENT_NAME_DESC                                APKRP240
-00182                  ,INVC_RCV_VAR_IND                                APKRP240
+W35013            AND (EN.ENT_ID = :WS-PARM-ENT-ID
+W35013                 OR :WS-PARM-ENT-ID = 0)
+W35013            AND (VS.INVC_RCV_VAR_PCT >= :WS-PARM-MIN-PCT
+W35013                 OR :WS-PARM-MIN-PCT = 0)
+W35013            AND (VS.INVC_RCV_VAR_AMT >= :WS-PARM-MIN-AMT
+W35013                 OR :WS-PARM-MIN-AMT = 0)
+W35014            AND (:WS-PARM-RESUME-IND = ' '
+W35014                 OR VS.INVC_RCV_VAR_IND > :WS-PARM-RESUME-IND
+W35014                 OR (VS.INVC_RCV_VAR_IND = :WS-PARM-RESUME-IND
+W35014                 AND EN.ENT_NAME_DESC > :WS-PARM-RESUME-NAME))
+W35011         ORDER BY INVC_RCV_VAR_IND
+W35011                 ,EN.ENT_NAME_DESC
 00183      END-EXEC.                                                    APKRP240
 00184  EJECT                                                            APKRP240
 00185 *----------------------------------------------------------------*APKRP240
@@ -219,10 +330,65 @@
 00219                                                                   APKRP240
 00220                                                                   APKRP240
 00221      COPY DPWS004.                                                APKRP240
+W35013*----------------------------------------------------------------
+W35013*  JCL PARM SELECTION VALUES, VALIDATED AND MOVED FROM
+W35013*  LS-PARM-DATA (SEE LINKAGE SECTION) IN B100-INITIALIZE.  A
+W35013*  ZERO VALUE MEANS "NOT SPECIFIED", I.E. DO NOT NARROW THE
+W35013*  CURSOR ON THAT COLUMN.
+W35013*----------------------------------------------------------------
+W35013 01  WS-PARM-SELECTION-VALUES.
+W35013     05  WS-PARM-ENT-ID          PIC  9(09)      VALUE ZERO.
+W35013     05  WS-PARM-MIN-PCT         PIC  9(03)V9(02) VALUE ZERO
+W35013                                              COMP-3.
+W35013     05  WS-PARM-MIN-AMT         PIC  9(06)V9(02) VALUE ZERO
+W35013                                              COMP-3.
+W35013     05  WS-PARM-RESUME-IND      PIC  X(01)      VALUE SPACES.
+W35013     05  WS-PARM-RESUME-NAME     PIC  X(30)      VALUE SPACES.
+W35014*----------------------------------------------------------------
+W35014*  CHECKPOINT/RESTART CONTROLS.  EVERY WS-CKPT-FREQ SUCCESSFUL
+W35014*  FETCHES, Y200-CHECKPOINT COMMITS AND DISPLAYS THE CURRENT
+W35014*  CURSOR POSITION (INVC_RCV_VAR_IND / ENT_NAME_DESC) SO THE
+W35014*  OPERATOR CAN RESUBMIT WITH THAT VALUE AS THE RESUME-KEY PARM
+W35014*  IF THE JOB HAS TO BE RESTARTED AFTER THIS POINT.
+W35014*----------------------------------------------------------------
+W35014 01  WS-CHECKPOINT-CONTROLS.
+W35014     05  WS-CKPT-FREQ            PIC S9(05) VALUE +100
+W35014                                              COMP-3.
+W35014     05  WS-CKPT-COUNT           PIC S9(05) VALUE ZERO
+W35014                                              COMP-3.
 00222  01  FILLER                      PIC  X(25)  VALUE                APKRP240
 00223      '** END OF APKRP240 W/S **'.                                 APKRP240
 00224  EJECT                                                            APKRP240
-00225  PROCEDURE DIVISION.                                              APKRP240
+W35013*----------------------------------------------------------------
+W35013*  JCL PARM= SELECTION AND RESTART PARAMETERS (ALL OPTIONAL).
+W35013*  ANY FIELD NOT COVERED BY THE ACTUAL PARM LENGTH IS LEFT
+W35013*  UNREAD, SINCE ONLY LS-PARM-LENGTH BYTES OF LS-PARM-DATA ARE
+W35013*  GUARANTEED TO BE REAL STORAGE.
+W35013*    BYTES  1- 9  ENTERPRISE/ENTITY ID     (EN.ENT_ID)
+W35013*    BYTE    10   FILLER
+W35013*    BYTES 11-15  MINIMUM INVC_RCV_VAR_PCT (999V99)
+W35013*    BYTE    16   FILLER
+W35013*    BYTES 17-24  MINIMUM INVC_RCV_VAR_AMT (999999V99)
+W35014*    BYTE    25   FILLER
+W35014*    BYTE    26   RESTART - RESUME INVC_RCV_VAR_IND (FROM THE
+W35014*                 LAST Y200-CHECKPOINT DISPLAY OF A PRIOR RUN
+W35014*                 THAT DID NOT COMPLETE)
+W35014*    BYTES 27-56  RESTART - RESUME ENT_NAME_DESC
+W35013*----------------------------------------------------------------
+W35013 LINKAGE SECTION.
+W35013 01  LS-PARM-AREA.
+W35013     05  LS-PARM-LENGTH          PIC S9(04) COMP.
+W35013     05  LS-PARM-DATA.
+W35013         10  LS-PARM-ENT-ID      PIC 9(09).
+W35013         10  FILLER              PIC X(01).
+W35013         10  LS-PARM-MIN-PCT     PIC 9(03)V9(02).
+W35013         10  FILLER              PIC X(01).
+W35013         10  LS-PARM-MIN-AMT     PIC 9(06)V9(02).
+W35014         10  FILLER              PIC X(01).
+W35014         10  LS-PARM-RESUME-IND  PIC X(01).
+W35014         10  LS-PARM-RESUME-NAME PIC X(30).
+W35013 EJECT
+W35013 PROCEDURE DIVISION USING LS-PARM-AREA.
 00226  A100-MAIN.                                                       APKRP240
 00227                                                                   APKRP240
 00228      MOVE 'A100-MAIN' TO PV-CURRENT-PARAGRAPH.                    APKRP240
@@ -244,8 +410,6 @@
 00244                                                                   APKRP240
 00245      MOVE 'B100-INITIALIZE' TO PV-CURRENT-PARAGRAPH.              APKRP240
 00246                                                                   APKRP240
-00247      OPEN OUTPUT VENDOR-SPEC-RPT-FILE.                            APKRP240
-00248                                                                   APKRP240
 00249      INITIALIZE DCLTAPVNDS                                        APKRP240
 00250                 DCLTEXTENT                                        APKRP240
 00251                 DCLTENTNME.                                       APKRP240
@@ -261,6 +425,36 @@
 00261      MOVE PV-PROGRAM-NAME             TO DP132O-PROGRAM-NAME.     APKRP240
 00262      MOVE 1                           TO DP132O-REPORT-NUMBER.    APKRP240
 00263                                                                   APKRP240
+W35013     IF LS-PARM-LENGTH >= 9
+W35013         IF LS-PARM-ENT-ID IS NUMERIC
+W35013             MOVE LS-PARM-ENT-ID TO WS-PARM-ENT-ID
+W35013         END-IF
+W35013     END-IF.
+W35013     IF LS-PARM-LENGTH >= 15
+W35013         IF LS-PARM-MIN-PCT IS NUMERIC
+W35013             MOVE LS-PARM-MIN-PCT TO WS-PARM-MIN-PCT
+W35013         END-IF
+W35013     END-IF.
+W35013     IF LS-PARM-LENGTH >= 24
+W35013         IF LS-PARM-MIN-AMT IS NUMERIC
+W35013             MOVE LS-PARM-MIN-AMT TO WS-PARM-MIN-AMT
+W35013         END-IF
+W35013     END-IF.
+W35014     IF LS-PARM-LENGTH >= 26
+W35014         MOVE LS-PARM-RESUME-IND  TO WS-PARM-RESUME-IND
+W35014     END-IF.
+W35014     IF LS-PARM-LENGTH >= 56
+W35014         MOVE LS-PARM-RESUME-NAME TO WS-PARM-RESUME-NAME
+W35014     END-IF.
+W35013
+W35014     IF WS-PARM-RESUME-IND NOT = SPACES
+W35014         OPEN EXTEND VENDOR-SPEC-RPT-FILE
+W35014         OPEN EXTEND VENDOR-SPEC-XTR-FILE
+W35014     ELSE
+W35014         OPEN OUTPUT VENDOR-SPEC-RPT-FILE
+W35014         OPEN OUTPUT VENDOR-SPEC-XTR-FILE
+W35014     END-IF.
+W35014
 00264      PERFORM Y100-OPEN-VENDOR-SPEC-CSR.                           APKRP240
 00265      PERFORM R100-FETCH-VENDOR-SPEC.                              APKRP240
 00266  EJECT                                                            APKRP240
@@ -279,7 +473,33 @@
 00279      MOVE APVNDS-INVC-RCV-VAR-AMT TO DL-INVC-RCV-VAR-AMT.         APKRP240
 00280      MOVE APVNDS-INVC-RCV-VAR-IND TO DL-INVC-RCV-VAR-IND.         APKRP240
 00281                                                                   APKRP240
+W35011     IF APVNDS-INVC-RCV-VAR-PCT > WS-PCT-THRESHOLD
+W35011         OR APVNDS-INVC-RCV-VAR-AMT > WS-AMT-THRESHOLD
+W35011         MOVE '*' TO DL-EXCPT-FLAG
+W35011         ADD 1    TO WS-EXCEPTION-COUNT
+W35011         IF WS-EXCEPTION-COUNT <= WS-EXCEPTION-MAX
+W35011             SET WS-EXCEPTION-IDX TO WS-EXCEPTION-COUNT
+W35011             MOVE DL-DETAIL-LINE
+W35011                 TO WS-EXCEPTION-LINE (WS-EXCEPTION-IDX)
+W35011         END-IF
+W35011     ELSE
+W35011         MOVE SPACES TO DL-EXCPT-FLAG
+W35011     END-IF.
+W35011
+W35011     IF NOT WS-FIRST-VENDOR
+W35011         IF APVNDS-INVC-RCV-VAR-IND NOT = WS-PREV-INVC-RCV-VAR-IND
+W35011             PERFORM W300-WRITE-GROUP-SUBTOTAL
+W35011         END-IF
+W35011     END-IF.
+W35011
+W35011     ADD 1                        TO WS-GRP-VENDOR-COUNT.
+W35011     ADD APVNDS-INVC-RCV-VAR-PCT  TO WS-GRP-PCT-TOTAL.
+W35011     ADD APVNDS-INVC-RCV-VAR-AMT  TO WS-GRP-AMT-TOTAL.
+W35011     MOVE APVNDS-INVC-RCV-VAR-IND TO WS-PREV-INVC-RCV-VAR-IND.
+W35011     MOVE 'N'                     TO WS-FIRST-VENDOR-SW.
+W35011
 00282      PERFORM W100-WRITE-VENDOR-SPEC-RPT.                          APKRP240
+W35012     PERFORM W150-WRITE-VENDOR-SPEC-XTR.
 00283      INITIALIZE DL-DETAIL-LINE.                                   APKRP240
 00284                                                                   APKRP240
 00285      PERFORM R100-FETCH-VENDOR-SPEC.                              APKRP240
@@ -295,9 +515,16 @@
 00295                                                                   APKRP240
 00296      DISPLAY 'VENDORS PROCESSED = ' PC-VENDOR-SPEC-COUNT.         APKRP240
 00297                                                                   APKRP240
+W35011     IF NOT WS-FIRST-VENDOR
+W35011         PERFORM W300-WRITE-GROUP-SUBTOTAL
+W35011     END-IF.
+W35011
+W35011     PERFORM W400-WRITE-EXCEPTIONS.
+W35011
 00298      PERFORM Y110-CLOSE-VENDOR-SPEC-CSR.                          APKRP240
 00299                                                                   APKRP240
 00300      CLOSE VENDOR-SPEC-RPT-FILE.                                  APKRP240
+W35012     CLOSE VENDOR-SPEC-XTR-FILE.
 00301  EJECT                                                            APKRP240
 00302 *----------------------------------------------------------------*APKRP240
 00303 *    RETRIEVES THE VENDORS ON THE VENDOR SPECIFICATION TABLE.    *APKRP240
@@ -363,6 +590,10 @@
 00363      EVALUATE TRUE                                                APKRP240
 00364          WHEN SQLCODE = ZEROS                                     APKRP240
 00365               ADD 1 TO PC-VENDOR-SPEC-COUNT                       APKRP240
+W35014              ADD 1 TO WS-CKPT-COUNT
+W35014              IF WS-CKPT-COUNT >= WS-CKPT-FREQ
+W35014                  PERFORM Y200-CHECKPOINT
+W35014              END-IF
 00366          WHEN SQLCODE = +100                                      APKRP240
 00367               SET OUT-OF-VENDORS TO TRUE                          APKRP240
 00368      END-EVALUATE.                                                APKRP240
@@ -381,8 +612,34 @@
 00381      WRITE VENDOR-SPEC-RPT-REC FROM DL-DETAIL-LINE AFTER 1.       APKRP240
 00382      ADD 1  TO PC-LINE-COUNT.                                     APKRP240
 00383                                                                   APKRP240
-00384 *----------------------------------------------------------------*APKRP240
-00385 *    WRITES THE VENDOR SPECIFICATION HEADERS.                    *APKRP240
+W35012*----------------------------------------------------------------
+W35012*    WRITES A PIPE-DELIMITED EXTRACT RECORD FOR THE SAME VENDOR
+W35012*    JUST PRINTED TO THE REPORT, CONTAINING THE SAME
+W35012*    VENDOR_SPEC_CSR COLUMNS.
+W35012*----------------------------------------------------------------
+W35012 W150-WRITE-VENDOR-SPEC-XTR.
+W35012
+W35012     MOVE 'W150-WRITE-VENDOR-SPEC-XTR' TO PV-CURRENT-PARAGRAPH.
+W35012
+W35012     MOVE EXTENT-DUN-NBR          TO WS-XTR-DUN-NBR.
+W35012     MOVE APVNDS-INVC-RCV-VAR-PCT TO WS-XTR-PCT.
+W35012     MOVE APVNDS-INVC-RCV-VAR-AMT TO WS-XTR-AMT.
+W35012
+W35012     MOVE SPACES TO VENDOR-SPEC-XTR-REC.
+W35012     STRING FUNCTION TRIM(ENTNME-ENT-NAME-DESC) DELIMITED BY SIZE
+W35012            '|'                                 DELIMITED BY SIZE
+W35012            FUNCTION TRIM(WS-XTR-DUN-NBR)        DELIMITED BY SIZE
+W35012            '|'                                 DELIMITED BY SIZE
+W35012            FUNCTION TRIM(WS-XTR-PCT)            DELIMITED BY SIZE
+W35012            '|'                                 DELIMITED BY SIZE
+W35012            FUNCTION TRIM(WS-XTR-AMT)            DELIMITED BY SIZE
+W35012            '|'                                 DELIMITED BY SIZE
+W35012            APVNDS-INVC-RCV-VAR-IND              DELIMITED BY SIZE
+W35012       INTO VENDOR-SPEC-XTR-REC.
+W35012
+W35012     WRITE VENDOR-SPEC-XTR-REC.
+W35012*----------------------------------------------------------------
+W35012*    WRITES THE VENDOR SPECIFICATION HEADERS.                    *
 00386 *----------------------------------------------------------------*APKRP240
 00387  W200-PRINT-HEADERS.                                              APKRP240
 00388                                                                   APKRP240
@@ -401,6 +658,70 @@
 00401      MOVE SPACES TO VENDOR-SPEC-RPT-REC.                          APKRP240
 00402      WRITE VENDOR-SPEC-RPT-REC AFTER 1.                           APKRP240
 00403      MOVE 6  TO PC-LINE-COUNT.                                    APKRP240
+W35011*----------------------------------------------------------------
+W35011*    WRITES THE SUBTOTAL/COUNT LINE FOR THE INVC_RCV_VAR_IND
+W35011*    GROUP JUST ENDED, THEN RESETS THE GROUP ACCUMULATORS.
+W35011*    CALLED FROM B200-PREPARE-REPORT (ON EACH BREAK) AND
+W35011*    B300-END-PROGRAM (FOR THE FINAL GROUP).
+W35011*----------------------------------------------------------------
+W35011 W300-WRITE-GROUP-SUBTOTAL.
+W35011
+W35011     MOVE 'W300-WRITE-GROUP-SUBTOTAL' TO PV-CURRENT-PARAGRAPH.
+W35011
+W35011     IF PC-LINE-COUNT > PC-MAX-LINES
+W35011         PERFORM W200-PRINT-HEADERS
+W35011     END-IF.
+W35011
+W35011     MOVE WS-PREV-INVC-RCV-VAR-IND TO BRK-SUB-IND.
+W35011     MOVE WS-GRP-VENDOR-COUNT      TO BRK-SUB-COUNT.
+W35011     MOVE WS-GRP-PCT-TOTAL         TO BRK-SUB-PCT.
+W35011     MOVE WS-GRP-AMT-TOTAL         TO BRK-SUB-AMT.
+W35011
+W35011     WRITE VENDOR-SPEC-RPT-REC FROM BRK-SUBTOTAL-LINE AFTER 2.
+W35011     ADD 2 TO PC-LINE-COUNT.
+W35011
+W35011     MOVE ZERO TO WS-GRP-VENDOR-COUNT
+W35011               WS-GRP-PCT-TOTAL
+W35011               WS-GRP-AMT-TOTAL.
+W35011*----------------------------------------------------------------
+W35011*    WRITES THE END-OF-REPORT EXCEPTIONS SECTION LISTING EVERY
+W35011*    VENDOR WHOSE VARIANCE PERCENT OR AMOUNT EXCEEDED THE
+W35011*    CONFIGURED THRESHOLDS.  CALLED FROM B300-END-PROGRAM.
+W35011*----------------------------------------------------------------
+W35011 W400-WRITE-EXCEPTIONS.
+W35011
+W35011     MOVE 'W400-WRITE-EXCEPTIONS' TO PV-CURRENT-PARAGRAPH.
+W35011
+W35011     IF WS-EXCEPTION-COUNT > ZERO
+W35011         IF PC-LINE-COUNT > PC-MAX-LINES
+W35011             PERFORM W200-PRINT-HEADERS
+W35011         END-IF
+W35011         WRITE VENDOR-SPEC-RPT-REC FROM XH-EXCEPTION-HEADER
+W35011             AFTER 2
+W35011         ADD 2 TO PC-LINE-COUNT
+W35011
+W35011         PERFORM VARYING WS-EXCEPTION-IDX FROM 1 BY 1
+W35011                 UNTIL WS-EXCEPTION-IDX >
+W35011                       WS-EXCEPTION-COUNT
+W35011              OR WS-EXCEPTION-IDX > WS-EXCEPTION-MAX
+W35011             IF PC-LINE-COUNT > PC-MAX-LINES
+W35011                 PERFORM W200-PRINT-HEADERS
+W35011             END-IF
+W35011             WRITE VENDOR-SPEC-RPT-REC
+W35011                 FROM WS-EXCEPTION-LINE (WS-EXCEPTION-IDX)
+W35011                 AFTER 1
+W35011             ADD 1 TO PC-LINE-COUNT
+W35011         END-PERFORM
+W35011
+W35011         IF WS-EXCEPTION-COUNT > WS-EXCEPTION-MAX
+W35011             IF PC-LINE-COUNT > PC-MAX-LINES
+W35011                 PERFORM W200-PRINT-HEADERS
+W35011             END-IF
+W35011             WRITE VENDOR-SPEC-RPT-REC
+W35011                 FROM XT-EXCEPTION-TRUNC-MSG AFTER 1
+W35011             ADD 1 TO PC-LINE-COUNT
+W35011         END-IF
+W35011     END-IF.
 00404 *----------------------------------------------------------------*APKRP240
 00405 *    OPENS THE VENDOR SPECIFICATION CURSOR.                      *APKRP240
 00406 *    CALLED FROM B100-INITIALIZE                                 *APKRP240
@@ -506,12 +827,52 @@
 00506          PERFORM Z998-DB2-ABEND                                   APKRP240
 00507      END-IF.                                                      APKRP240
 00508  EJECT                                                            APKRP240
+W35014*----------------------------------------------------------------
+W35014*    PERIODIC CHECKPOINT.  COMMITS UNITS OF WORK ALREADY WRITTEN
+W35014*    TO THE REPORT/EXTRACT SO A DB2 RESOURCE UNAVAILABLE ERROR
+W35014*    ON A LATER FETCH DOES NOT FORCE A RESTART FROM THE BEGINNING
+W35014*    OF THE CURSOR.  DISPLAYS THE JUST-COMMITTED CURSOR POSITION
+W35014*    SO THE OPERATOR CAN SUPPLY IT AS THE RESTART PARM (SEE
+W35014*    LS-PARM-RESUME-IND / LS-PARM-RESUME-NAME) IF A RESTART IS
+W35014*    NEEDED PAST THIS POINT.  THE IN-FLIGHT INVC_RCV_VAR_IND
+W35014*    GROUP AND EXCEPTION TABLE ARE FLUSHED AND RESET HERE, NOT
+W35014*    JUST AT THE NATURAL BREAK, SINCE NEITHER SURVIVES INTO THE
+W35014*    NEXT JOB STEP ON A RESTART - THIS KEEPS EVERY GROUP AND
+W35014*    EXCEPTIONS SECTION FULLY SELF-CONTAINED WITHIN THE RUN THAT
+W35014*    PRINTED IT.
+W35014*    CALLED FROM R100-FETCH-VENDOR-SPEC
+W35014*----------------------------------------------------------------
+W35014 Y200-CHECKPOINT.
+W35014
+W35014     MOVE 'Y200-CHECKPOINT' TO PV-CURRENT-PARAGRAPH.
+W35014
+W35014     IF NOT WS-FIRST-VENDOR
+W35014         PERFORM W300-WRITE-GROUP-SUBTOTAL
+W35014         SET WS-FIRST-VENDOR TO TRUE
+W35014     END-IF.
+W35014
+W35014     PERFORM W400-WRITE-EXCEPTIONS.
+W35014     MOVE ZERO TO WS-EXCEPTION-COUNT.
+W35014
+W35014     EXEC SQL
+W35014         COMMIT
+W35014     END-EXEC.
+W35014
+W35014     DISPLAY 'CHECKPOINT COMMIT AT VENDOR = '
+W35014             PC-VENDOR-SPEC-COUNT.
+W35014
+W35014     DISPLAY 'RESTART RESUME-IND  = ' APVNDS-INVC-RCV-VAR-IND.
+W35014     DISPLAY 'RESTART RESUME-NAME = ' ENTNME-ENT-NAME-DESC.
+W35014
+W35014     MOVE ZERO TO WS-CKPT-COUNT.
+W35014 EJECT
 00509 *----------------------------------------------------------------*APKRP240
 00510 *    ABEND ROUTINE FOR DB2 ERRORS                                *APKRP240
 00511 *----------------------------------------------------------------*APKRP240
 00512  Z998-DB2-ABEND.                                                  APKRP240
 00513                                                                   APKRP240
 00514      CLOSE VENDOR-SPEC-RPT-FILE.                                  APKRP240
+W35012     CLOSE VENDOR-SPEC-XTR-FILE.
 00515      DISPLAY AA-ABEND-LIT.                                        APKRP240
 00516      DISPLAY AA-DB2-ERROR-LIT.                                    APKRP240
 00517      DISPLAY AA-PROGRAM-LIT.                                      APKRP240
@@ -533,6 +894,7 @@
 00533  Z999-ABEND.                                                      APKRP240
 00534                                                                   APKRP240
 00535      CLOSE VENDOR-SPEC-RPT-FILE.                                  APKRP240
+W35012     CLOSE VENDOR-SPEC-XTR-FILE.
 00536      DISPLAY AA-ABEND-LIT.                                        APKRP240
 00537      DISPLAY AA-PROGRAM-LIT.                                      APKRP240
 00538      DISPLAY AA-PARAGRAPH-LIT.                                    APKRP240
