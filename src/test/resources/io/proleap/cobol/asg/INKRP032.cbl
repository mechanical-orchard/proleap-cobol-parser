@@ -0,0 +1,352 @@
+W35015******************************************************************
+W35015  IDENTIFICATION DIVISION.
+W35015******************************************************************
+W35015  PROGRAM-ID.    INKRP032.
+W35015  AUTHOR.        TESS BESTE.
+W35015  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35015  DATE-WRITTEN.  06-30-26.
+W35015  DATE-COMPILED.
+W35015*----------------------------------------------------------------*
+W35015*    RP032 - STORE STOCKROOM WITHDRAWAL WINDOW STATUS DASHBOARD  *
+W35015*                                                                *
+W35015*    THIS PROGRAM CURSORS THROUGH EVERY STORE CURRENTLY IN AN    *
+W35015*    OPEN INVENTORY (TINVPAR.ACTL_FIN_BK_DTE = '9999-09-09' AND  *
+W35015*    LOC_INV_STAT_CDE = 'IN', JOINED TO TINCNTL ON INV_ID FOR    *
+W35015*    ACTV_IND = 'Y' - THE SAME "CURRENTLY-IN-INVENTORY" CRITERIA *
+W35015*    USED BY INKCS023 3480-READ-TINVPAR AND INKBL030             *
+W35015*    C100-CHECK-STORE-ELIGIBLE) AND REPORTS, FOR EACH STORE:     *
+W35015*      - THE PLANNED INVENTORY DATE                              *
+W35015*      - THE COMPUTED STOCKROOM WITHDRAWAL WINDOW CLOSE DATE     *
+W35015*        (PLND_INV_DTE + TINVPAR.WDRWL_DAYS_AFTER_QTY DAYS - THE *
+W35015*        SAME "SPECIFIED NUMBER OF DAYS AFTER THE ACTUAL         *
+W35015*        INVENTORY DATE" TINVPAR COLUMN DESCRIBED IN INKCS023'S  *
+W35015*        OWN HEADER COMMENTS AND USED BY INKCS020 - COMPUTED IN  *
+W35015*        SQL RATHER THAN VIA THE DPKUT500 CALENDAR SUBROUTINE    *
+W35015*        SINCE THIS IS A SIMPLE FORWARD DATE ADD, NOT A BUSINESS *
+W35015*        DAY OR CALENDAR-EXCEPTION CALCULATION)                  *
+W35015*      - THE CURRENT TINVPAR.STKRM_WDRWL_IND VALUE               *
+W35015*      - THE UNIT-BOOKING STATUS, FROM TINVPAR.UNT_BKG_STAT_CDE  *
+W35015*        (SAME COLUMN AND 'IN' = NOT-YET-BOOKED MEANING USED BY  *
+W35015*        INKBL030 C100-CHECK-STORE-ELIGIBLE)                     *
+W35015*      - AN AT-A-GLANCE WINDOW STATUS (OPEN/CLOSING SOON/CLOSED/ *
+W35015*        LOCKED) DERIVED FROM THE ABOVE, SO INVENTORY CONTROL    *
+W35015*        DOES NOT HAVE TO SIGN INTO INKCS023 STORE BY STORE      *
+W35015*        DURING A MULTI-DAY ROLLOUT (SEE 1100-PROCESS-INTER-     *
+W35015*        APPL-COMM IN INKCS023).                                 *
+W35015*    THIS REPORT DOES NOT REPLICATE INKCS023'S TSTKROPN REOPEN-  *
+W35015*    OVERRIDE CHECK (1150-CHECK-REOPEN-OVERRIDE) - A STORE       *
+W35015*    SHOWING "LOCKED" HERE MAY STILL BE LET THROUGH ONLINE IF A  *
+W35015*    SUPERVISOR HAS GRANTED A REOPEN OVERRIDE VIA INKCS025.      *
+W35015*                                                                *
+W35015* INPUT:                                                         *
+W35015*  1. INVENTORY PARAMETERS TABLE          (TINVPAR)              *
+W35015*  2. INVENTORY CONTROL TABLE             (TINCNTL)              *
+W35015*                                                                *
+W35015* OUTPUT:                                                        *
+W35015*  1. STORE WITHDRAWAL WINDOW STATUS DASHBOARD REPORT            *
+W35015*----------------------------------------------------------------*
+W35015*                                                                *
+W35015* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35015* -------  ----------  ---------------------------------------- *
+W35015* W35015   06-30-2026  NEW PROGRAM - STORE-BY-STORE DASHBOARD OF *
+W35015*                      OPEN STOCKROOM WITHDRAWAL WINDOWS.        *
+W35015*----------------------------------------------------------------*
+W35015    EJECT
+W35015  ENVIRONMENT DIVISION.
+W35015  CONFIGURATION SECTION.
+W35015  SOURCE-COMPUTER.    IBM-3090.
+W35015  OBJECT-COMPUTER.    IBM-3090.
+W35015
+W35015  INPUT-OUTPUT SECTION.
+W35015  FILE-CONTROL.
+W35015      SELECT WNDW-DASH-RPT-FILE ASSIGN TO UT-S-RPT032.
+W35015    EJECT
+W35015  DATA DIVISION.
+W35015  FILE SECTION.
+W35015
+W35015  FD  WNDW-DASH-RPT-FILE
+W35015      RECORDING MODE IS F
+W35015      LABEL RECORDS ARE STANDARD
+W35015      BLOCK CONTAINS 0 RECORDS
+W35015      DATA RECORD IS WNDW-DASH-RPT-REC.
+W35015  01  WNDW-DASH-RPT-REC.
+W35015      05  FILLER                  PIC  X(132).
+W35015    EJECT
+W35015  WORKING-STORAGE SECTION.
+W35015
+W35015  01  PV-PROGRAM-VARIABLES.
+W35015      05  FILLER                  PIC  X(30)  VALUE
+W35015          '** BEGINING OF INKRP032 W/S **'.
+W35015      05  PV-CURRENT-PARAGRAPH    PIC  X(35).
+W35015      05  PV-PROGRAM-NAME         PIC  X(08)  VALUE 'INKRP032'.
+W35015      05  PV-RETURN-CODE          PIC S9(04) COMP  VALUE ZERO.
+W35015
+W35015  01  ABEND-CODE                  PIC S9(04) COMP  VALUE ZEROS.
+W35015      88  AC-DB2-ERROR                        VALUE +4013.
+W35015
+W35015  01  ABEND-AREAS.
+W35015      05  AA-ABEND-LIT            PIC  X(40)  VALUE
+W35015              '*****       ABEND'.
+W35015      05  AA-PROGRAM-LIT          PIC  X(40)  VALUE
+W35015              '*****   PROGRAM: INKRP032'.
+W35015      05  AA-PARAGRAPH-LIT.
+W35015          10  FILLER              PIC  X(17)  VALUE
+W35015              '***** PARAGRAPH: '.
+W35015          10  AA-PARAGRAPH-NAME   PIC  X(35)  VALUE SPACES.
+W35015      05  AA-DB2-ERROR-LIT        PIC  X(40)  VALUE
+W35015              '*****    DB2 ERROR'.
+W35015      05  AA-DB2-OPERATION-LIT.
+W35015          10  FILLER              PIC  X(17)  VALUE
+W35015              '***** OPERATION: '.
+W35015          10  AA-DB2-OPERATION    PIC  X(50)  VALUE SPACES.
+W35015      05  AA-DB2-TABLE-1          PIC  X(08)  VALUE SPACES.
+W35015      05  AA-DB2-TABLE-2          PIC  X(08)  VALUE SPACES.
+W35015      05  AA-DB2-TABLE-3          PIC  X(08)  VALUE SPACES.
+W35015      05  AA-DB2-TABLE-4          PIC  X(08)  VALUE SPACES.
+W35015      05  AA-DB2-TABLE-5          PIC  X(08)  VALUE SPACES.
+W35015
+W35015      COPY DPWS004.
+W35015
+W35015  01  PC-PROGRAM-CONSTANTS.
+W35015      05  PC-BOOKING-NOT-STARTED  PIC  X(02)  VALUE 'IN'.
+W35015      05  PC-CLOSING-SOON-DAYS    PIC S9(03) VALUE +1
+W35015                                              COMP-3.
+W35015
+W35015  01  WS-COUNTERS.
+W35015      05  WS-STORES-READ-CNT      PIC  9(05) VALUE ZERO.
+W35015
+W35015  01  WS-PROGRAM-SWITCHES.
+W35015      05  WS-END-OF-CSR-SW        PIC  X     VALUE  'N'.
+W35015          88  WS-OUT-OF-ROWS                  VALUE  'Y'.
+W35015
+W35015  01  WS-COMPUTED-AREA.
+W35015      05  WS-WNDW-CLOSE-DTE       PIC  X(10).
+W35015      05  WS-DAYS-REMAINING       PIC S9(05) COMP-3.
+W35015      05  WS-WNDW-STATUS-TEXT     PIC  X(15).
+W35015      05  WS-BOOKING-STATUS-TEXT  PIC  X(10).
+W35015
+W35015  01  DL-DETAIL-LINE.
+W35015      05  FILLER                  PIC  X(01)  VALUE SPACE.
+W35015      05  DL-LOC-NBR              PIC  9(04).
+W35015      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35015      05  DL-PLND-INV-DTE         PIC  X(10).
+W35015      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35015      05  DL-WNDW-CLOSE-DTE       PIC  X(10).
+W35015      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35015      05  DL-STKRM-WDRWL-IND      PIC  X(01).
+W35015      05  FILLER                  PIC  X(05)  VALUE SPACE.
+W35015      05  DL-BOOKING-STATUS       PIC  X(10).
+W35015      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35015      05  DL-WNDW-STATUS          PIC  X(15).
+W35015      05  FILLER                  PIC  X(64)  VALUE SPACE.
+W35015
+W35015*    DB2 AREA FOR TINVPAR (INVENTORY PARAMETERS TABLE)
+W35015
+W35015      EXEC SQL
+W35015           INCLUDE TINVPAR
+W35015      END-EXEC.
+W35015
+W35015*    DB2 AREA FOR TINCNTL (INVENTORY CONTROL TABLE)
+W35015
+W35015      EXEC SQL
+W35015           INCLUDE TINCNTL
+W35015      END-EXEC.
+W35015
+W35015*    DB2 AREA FOR COMMUNICATIONS
+W35015
+W35015      EXEC SQL
+W35015           INCLUDE SQLCA
+W35015      END-EXEC.
+W35015
+W35015      EXEC SQL
+W35015          DECLARE WNDW_DASH_CSR CURSOR FOR
+W35015              SELECT A.LOC_NBR
+W35015                    ,A.PLND_INV_DTE
+W35015                    ,A.PLND_INV_DTE + A.WDRWL_DAYS_AFTER_QTY DAYS
+W35015                    ,A.STKRM_WDRWL_IND
+W35015                    ,A.UNT_BKG_STAT_CDE
+W35015                    ,DAYS(A.PLND_INV_DTE + A.WDRWL_DAYS_AFTER_QTY
+W35015                          DAYS) - DAYS(CURRENT DATE)
+W35015                FROM TINVPAR A
+W35015                    ,TINCNTL B
+W35015               WHERE A.INV_ID          = B.INV_ID
+W35015                 AND A.ACTL_FIN_BK_DTE = '9999-09-09'
+W35015                 AND A.LOC_INV_STAT_CDE = 'IN'
+W35015                 AND B.ACTV_IND        = 'Y'
+W35015               ORDER BY A.LOC_NBR
+W35015      END-EXEC.
+W35015    EJECT
+W35015  PROCEDURE DIVISION.
+W35015
+W35015  A100-MAIN.
+W35015
+W35015      MOVE 'A100-MAIN' TO PV-CURRENT-PARAGRAPH.
+W35015
+W35015      PERFORM B100-INITIALIZE.
+W35015
+W35015      PERFORM B200-PREPARE-REPORT
+W35015          UNTIL WS-OUT-OF-ROWS.
+W35015
+W35015      PERFORM B300-END-PROGRAM.
+W35015
+W35015      MOVE PV-RETURN-CODE TO RETURN-CODE.
+W35015
+W35015      GOBACK.
+W35015    EJECT
+W35015*----------------------------------------------------------------*
+W35015*    INITIALIZATION PROCESSING                                   *
+W35015*----------------------------------------------------------------*
+W35015  B100-INITIALIZE.
+W35015
+W35015      MOVE 'B100-INITIALIZE' TO PV-CURRENT-PARAGRAPH.
+W35015
+W35015      OPEN OUTPUT WNDW-DASH-RPT-FILE.
+W35015
+W35015      MOVE SPACES TO WNDW-DASH-RPT-REC.
+W35015      MOVE 'STORE STOCKROOM WITHDRAWAL WINDOW STATUS DASHBOARD'
+W35015                                  TO WNDW-DASH-RPT-REC.
+W35015      WRITE WNDW-DASH-RPT-REC.
+W35015      MOVE SPACES TO WNDW-DASH-RPT-REC.
+W35015      WRITE WNDW-DASH-RPT-REC.
+W35015
+W35015      EXEC SQL
+W35015          OPEN WNDW_DASH_CSR
+W35015      END-EXEC.
+W35015
+W35015      PERFORM R100-FETCH-WNDW-ROW.
+W35015    EJECT
+W35015*----------------------------------------------------------------*
+W35015*    DERIVES THE BOOKING/WINDOW STATUS FOR ONE STORE AND WRITES  *
+W35015*    ITS DETAIL LINE.                                            *
+W35015*----------------------------------------------------------------*
+W35015  B200-PREPARE-REPORT.
+W35015
+W35015      MOVE 'B200-PREPARE-REPORT' TO PV-CURRENT-PARAGRAPH.
+W35015
+W35015      ADD 1 TO WS-STORES-READ-CNT.
+W35015
+W35015      PERFORM C100-DETERMINE-STATUS.
+W35015      PERFORM D900-WRITE-DETAIL-LINE.
+W35015
+W35015      PERFORM R100-FETCH-WNDW-ROW.
+W35015    EJECT
+W35015*----------------------------------------------------------------*
+W35015*    CLASSIFIES THE STORE AS LOCKED (BOOKING ALREADY RAN), NOT   *
+W35015*    YET OPEN, CLOSING SOON, CLOSED, OR OPEN - THE SAME UNT_BKG_ *
+W35015*    STAT_CDE = 'IN' MEANING INKBL030 C100-CHECK-STORE-ELIGIBLE  *
+W35015*    USES FOR "UNIT BOOKING HAS NOT RUN YET".                    *
+W35015*----------------------------------------------------------------*
+W35015  C100-DETERMINE-STATUS.
+W35015
+W35015      MOVE 'C100-DETERMINE-STATUS' TO PV-CURRENT-PARAGRAPH.
+W35015
+W35015      IF INVPAR-UNT-BKG-STAT-CDE NOT = PC-BOOKING-NOT-STARTED
+W35015          MOVE 'BOOKED'       TO WS-BOOKING-STATUS-TEXT
+W35015          MOVE 'LOCKED'       TO WS-WNDW-STATUS-TEXT
+W35015      ELSE
+W35015          MOVE 'NOT BOOKED'  TO WS-BOOKING-STATUS-TEXT
+W35015          IF WS-DAYS-REMAINING < 0
+W35015              MOVE 'CLOSED'         TO WS-WNDW-STATUS-TEXT
+W35015          ELSE
+W35015              IF WS-DAYS-REMAINING <= PC-CLOSING-SOON-DAYS
+W35015                  MOVE 'CLOSING SOON' TO WS-WNDW-STATUS-TEXT
+W35015              ELSE
+W35015                  MOVE 'OPEN'         TO WS-WNDW-STATUS-TEXT
+W35015              END-IF
+W35015          END-IF
+W35015      END-IF.
+W35015    EJECT
+W35015*----------------------------------------------------------------*
+W35015*    WRITES ONE DETAIL LINE FOR A STORE.                         *
+W35015*----------------------------------------------------------------*
+W35015  D900-WRITE-DETAIL-LINE.
+W35015
+W35015      MOVE 'D900-WRITE-DETAIL-LINE' TO PV-CURRENT-PARAGRAPH.
+W35015
+W35015      MOVE SPACES               TO DL-DETAIL-LINE.
+W35015      MOVE INVPAR-LOC-NBR       TO DL-LOC-NBR.
+W35015      MOVE INVPAR-PLND-INV-DTE  TO DL-PLND-INV-DTE.
+W35015      MOVE WS-WNDW-CLOSE-DTE    TO DL-WNDW-CLOSE-DTE.
+W35015      MOVE INVPAR-STKRM-WDRWL-IND
+W35015                                TO DL-STKRM-WDRWL-IND.
+W35015      MOVE WS-WNDW-STATUS-TEXT  TO DL-WNDW-STATUS.
+W35015      MOVE WS-BOOKING-STATUS-TEXT
+W35015                                TO DL-BOOKING-STATUS.
+W35015
+W35015      WRITE WNDW-DASH-RPT-REC FROM DL-DETAIL-LINE.
+W35015    EJECT
+W35015*----------------------------------------------------------------*
+W35015*    RETRIEVES THE NEXT STORE ON TINVPAR/TINCNTL.                *
+W35015*----------------------------------------------------------------*
+W35015  R100-FETCH-WNDW-ROW.
+W35015
+W35015      MOVE 'R100-FETCH-WNDW-ROW' TO PV-CURRENT-PARAGRAPH.
+W35015
+W35015      EXEC SQL
+W35015          FETCH WNDW_DASH_CSR
+W35015          INTO  :INVPAR-LOC-NBR,        :INVPAR-PLND-INV-DTE,
+W35015                :WS-WNDW-CLOSE-DTE,     :INVPAR-STKRM-WDRWL-IND,
+W35015                :INVPAR-UNT-BKG-STAT-CDE,
+W35015                :WS-DAYS-REMAINING
+W35015      END-EXEC.
+W35015
+W35015      EVALUATE TRUE
+W35015          WHEN SQLCODE = ZERO
+W35015              CONTINUE
+W35015          WHEN SQLCODE = +100
+W35015              SET WS-OUT-OF-ROWS TO TRUE
+W35015          WHEN OTHER
+W35015              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35015              MOVE 'UNSUCCESSFUL FETCH WITH WNDW_DASH_CSR'
+W35015                                  TO AA-DB2-OPERATION
+W35015              MOVE 'TINVPAR'     TO AA-DB2-TABLE-1
+W35015              MOVE 'TINCNTL'     TO AA-DB2-TABLE-2
+W35015              MOVE SPACES        TO AA-DB2-TABLE-3
+W35015                                     AA-DB2-TABLE-4
+W35015                                     AA-DB2-TABLE-5
+W35015              PERFORM Z998-DB2-ABEND
+W35015      END-EVALUATE.
+W35015    EJECT
+W35015*----------------------------------------------------------------*
+W35015*    ABEND ROUTINE FOR DB2 ERRORS - MIRRORS APKRP240              *
+W35015*    Z998-DB2-ABEND SO A GENUINE DB2 FAILURE STOPS THE JOB        *
+W35015*    RATHER THAN COMPLETING WITH AN EASY-TO-MISS RETURN CODE.     *
+W35015*----------------------------------------------------------------*
+W35015  Z998-DB2-ABEND.
+W35015
+W35015      EXEC SQL
+W35015          CLOSE WNDW_DASH_CSR
+W35015      END-EXEC.
+W35015
+W35015      CLOSE WNDW-DASH-RPT-FILE.
+W35015      DISPLAY AA-ABEND-LIT.
+W35015      DISPLAY AA-DB2-ERROR-LIT.
+W35015      DISPLAY AA-PROGRAM-LIT.
+W35015      DISPLAY AA-PARAGRAPH-LIT.
+W35015      DISPLAY AA-DB2-OPERATION-LIT.
+W35015      DISPLAY AA-DB2-TABLE-1.
+W35015      DISPLAY AA-DB2-TABLE-2.
+W35015      DISPLAY AA-DB2-TABLE-3.
+W35015      DISPLAY AA-DB2-TABLE-4.
+W35015      DISPLAY AA-DB2-TABLE-5.
+W35015      SET AC-DB2-ERROR TO TRUE.
+W35015
+W35015      COPY DPPD004.
+W35015
+W35015      CALL 'ILBOABN0' USING ABEND-CODE.
+W35015    EJECT
+W35015*----------------------------------------------------------------*
+W35015*    ENDING PROCESSING - DISPLAYS COUNT AND CLOSES THE CURSOR    *
+W35015*    AND FILE.                                                   *
+W35015*----------------------------------------------------------------*
+W35015  B300-END-PROGRAM.
+W35015
+W35015      MOVE 'B300-END-PROGRAM' TO PV-CURRENT-PARAGRAPH.
+W35015
+W35015      DISPLAY 'INKRP032 - STORES READ: ' WS-STORES-READ-CNT.
+W35015
+W35015      EXEC SQL
+W35015          CLOSE WNDW_DASH_CSR
+W35015      END-EXEC.
+W35015
+W35015      CLOSE WNDW-DASH-RPT-FILE.
