@@ -0,0 +1,411 @@
+W35003******************************************************************
+W35003  IDENTIFICATION DIVISION.
+W35003******************************************************************
+W35003  PROGRAM-ID.    INKCS024.
+W35003  AUTHOR.        TESS BESTE.
+W35003  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35003  DATE-WRITTEN.  06-01-26.
+W35003  DATE-COMPILED.
+W35003*----------------------------------------------------------------*
+W35003*    I024 - RESET STOCKROOM WITHDRAWAL INDICATOR                 *
+W35003*                                                                *
+W35003*    THIS PROGRAM LETS A SUPERVISOR REVERSE TINVPAR.STKRM_WDRWL_ *
+W35003*    IND BACK TO 'N' FOR A STORE AFTER 6000-SET-STOCKROOM-IND    *
+W35003*    (IN INKCS023) HAS SET IT TO 'Y'. IT IS THE ONLY PLACE THIS  *
+W35003*    INDICATOR IS EVER RESET.  ACCESS IS CONTROLLED THROUGH CICS *
+W35003*    TRANSACTION-LEVEL RESOURCE SECURITY (A SEPARATE, RESTRICTED *
+W35003*    TRANSACTION-ID BOUND TO THIS PROGRAM) RATHER THAN ANY       *
+W35003*    IN-PROGRAM AUTHORIZATION LOGIC.  A REASON CODE IS REQUIRED  *
+W35003*    ON EVERY RESET, AND EVERY SET OR RESET OF THE INDICATOR IS  *
+W35003*    WRITTEN TO THE AUDIT TABLE, TSTKRIND, VIA THE SHARED        *
+W35003*    IN410-AUDIT-STKRM-IND-CHANGE PARAGRAPH (SEE INPD410).       *
+W35003*----------------------------------------------------------------*
+W35003*                                                                *
+W35003* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35003* -------  ----------  ---------------------------------------- *
+W35003* W35003   06-01-2026  NEW PROGRAM - SUPERVISOR RESET OF THE     *
+W35003*                      STOCKROOM WITHDRAWAL INDICATOR, WITH AN   *
+W35003*                      AUDIT TRAIL AND REQUIRED REASON CODE.     *
+W35003*----------------------------------------------------------------*
+W35003
+W35003  ENVIRONMENT DIVISION.
+W35003  DATA DIVISION.
+W35003
+W35003  WORKING-STORAGE SECTION.
+W35003
+W35003  01  PC-PROGRAM-CONSTANTS.
+W35003      05  PC-CURRENT-MAP-NAME     PIC  X(08) VALUE 'IN024A  '.
+W35003      05  PC-CURRENT-MAPSET-NAME  PIC  X(08) VALUE 'INKM024 '.
+W35003      05  PC-CURRENT-PROGRAM-NAME PIC  X(08) VALUE 'INKCS024'.
+W35003      05  PC-TSYMSG-NUMBERS.
+W35003          10  PC-TSYMSG-00137     PIC  9(05) VALUE 00137.
+W35003          10  PC-TSYMSG-02950     PIC  9(05) VALUE 02950.
+W35003          10  PC-TSYMSG-02951     PIC  9(05) VALUE 02951.
+W35003          10  PC-TSYMSG-02952     PIC  9(05) VALUE 02952.
+W35003          10  PC-TSYMSG-02953     PIC  9(05) VALUE 02953.
+W35003
+W35003  01  PS-PROGRAM-SWITCHES.
+W35003      05  PS-ERROR-SW             PIC  X     VALUE  'N'.
+W35003          88  PS-ERROR                       VALUE  'Y'.
+W35003          88  PS-NO-ERROR                    VALUE  'N'.
+W35003      05  PS-RESET-SUCCESSFUL-SW  PIC  X     VALUE  'N'.
+W35003          88  PS-RESET-SUCCESSFUL            VALUE  'Y'.
+W35003          88  PS-RESET-NOT-SUCCESSFUL        VALUE  'N'.
+W35003
+W35003  01  PV-DB2-KEY-AREA.
+W35003      05  PV-DB2-STORE-NBR        PIC  X(04).
+W35003
+W35003*----------------------------------------------------------------*
+W35003*    MAP LAYOUT                                                  *
+W35003*----------------------------------------------------------------*
+W35003
+W35003      COPY INKM024.
+W35003
+W35003*----------------------------------------------------------------*
+W35003*    ATTRIBUTE SETTINGS COPYBOOK.                                *
+W35003*----------------------------------------------------------------*
+W35003
+W35003      COPY DPWS015.
+W35003
+W35003*----------------------------------------------------------------*
+W35003*    FUNCTION KEYS COPYBOOK                                      *
+W35003*----------------------------------------------------------------*
+W35003
+W35003      COPY DPWS016.
+W35003
+W35003*----------------------------------------------------------------*
+W35003*    ABEND PROCESSING WORKING STORAGE                            *
+W35003*----------------------------------------------------------------*
+W35003
+W35003      COPY DPWS013.
+W35003
+W35003*----------------------------------------------------------------*
+W35003* PARAMETERS FOR CALLING CICS ARCHITECTURE API (DPKCS030).       *
+W35003*----------------------------------------------------------------*
+W35003      COPY DPWS030.
+W35003      COPY DPWS930.
+W35003*----------------------------------------------------------------*
+W35003*    STANDARD COMMAREA.                                          *
+W35003*----------------------------------------------------------------*
+W35003
+W35003      COPY DPWS020.
+W35003      05  FILLER REDEFINES DP020-VARIABLE-COMMAREA.
+W35003
+W35003*----------------------------------------------------------------*
+W35003*    SPECIFIC COMMAREA FOR INKCS024.                             *
+W35003*----------------------------------------------------------------*
+W35003          10 ASC-SPECIFIC-COMMAREA.
+W35003             15  ASC-KEY-STORE-NBR-X      PIC  X(04).
+W35003             15  ASC-KEY-STORE-NBR REDEFINES
+W35003                 ASC-KEY-STORE-NBR-X      PIC  9(04).
+W35003             15  ASC-CURR-IND             PIC  X(01).
+W35003             15  ASC-RSN-TXT              PIC  X(30).
+W35003             15  FILLER                   PIC  X(2037).
+W35003
+W35003*    DB2 AREA FOR TINVPAR (INVENTORY PARAMETERS TABLE)
+W35003
+W35003      EXEC SQL
+W35003           INCLUDE TINVPAR
+W35003      END-EXEC.
+W35003
+W35003*    DB2 AREA FOR TSTKRIND (STOCKROOM WDRWL INDICATOR AUDIT LOG)
+W35003
+W35003      EXEC SQL
+W35003           INCLUDE TSTKRIND
+W35003      END-EXEC.
+W35003
+W35003*    WS AREA FOR STKRM WDRWL INDICATOR AUDIT LOGGING
+W35003
+W35003      COPY INWS410.
+W35003
+W35003*    DB2 AREA FOR COMMUNICATIONS
+W35003
+W35003      EXEC SQL
+W35003           INCLUDE SQLCA
+W35003      END-EXEC.
+W35003
+W35003  LINKAGE SECTION.
+W35003
+W35003  01  DFHCOMMAREA.
+W35003      05  FILLER                         OCCURS  1 TO 4072 TIMES
+W35003                                        DEPENDING ON EIBCALEN.
+W35003          10  FILLER                     PIC  X(01).
+W35003
+W35003
+W35003  PROCEDURE DIVISION.
+W35003
+W35003*----------------------------------------------------------------*
+W35003*  THIS MODULE CONTROLS THE OVERALL PROCESSING IN THE PROGRAM.   *
+W35003*  THE SETUP AND PERFORM OF PARAGRAPH 0001-CALL-CICS-ARCH-API    *
+W35003*  MUST BE THE FIRST CODE EXECUTED IN THIS PROGRAM.              *
+W35003*                                                                *
+W35003*  THE SECOND OR 'EXIT' PERFORM OF THIS PARAGRAPH MUST BE THE    *
+W35003*  LAST CODE EXECUTED ON EACH ITERATION OF THIS PROGRAM.         *
+W35003*----------------------------------------------------------------*
+W35003
+W35003  0000-MAIN-MODULE.
+W35003      INITIALIZE DP030-CICS-API-FIELDS.
+W35003      MOVE +1                       TO DP030-NUMBER-OF-MAPS.
+W35003      MOVE PC-CURRENT-MAPSET-NAME   TO DP030-MAPSET-NAME.
+W35003      MOVE PC-CURRENT-MAP-NAME      TO DP030-MAP-NAME (1).
+W35003      SET DP030-RECEIVE-APPL-MAP    TO TRUE.
+W35003      MOVE LENGTH OF IN024AI        TO DP030-MAP-LENGTH (1).
+W35003      MOVE 'PROGRAM ENTRY CALL'     TO DP013-MESSAGE-TEXT (1).
+W35003      PERFORM 0001-CALL-CICS-ARCH-API.
+W35003*
+W35003      PERFORM 1000-CONTROL-PROCESSING.
+W35003*
+W35003      MOVE 'PROGRAM EXIT CALL'      TO DP013-MESSAGE-TEXT (1).
+W35003      PERFORM 0001-CALL-CICS-ARCH-API.
+W35003
+W35003
+W35003  0001-CALL-CICS-ARCH-API.
+W35003
+W35003      CALL DP930-CICS-ARCH-API
+W35003                      USING DFHEIBLK
+W35003                             DFHCOMMAREA
+W35003                             DP030-CICS-API-FIELDS
+W35003                             DP020-STANDARD-COMMAREA
+W35003                             IN024AI.
+W35003*
+W35003      IF  DP030-RC-CALL-SUCCESSFUL
+W35003          CONTINUE
+W35003      ELSE
+W35003          SET DP013-NO-ROLLBACK
+W35003              DP013-XCTL-DISPLAY-RESTART
+W35003              DP013-CICS-ABEND      TO TRUE
+W35003          MOVE 'BEFORE 0000-MAIN-MODULE'
+W35003                                    TO DP013-PARAGRAPH
+W35003          MOVE 'CALL TO CICS ARCH API NOT SUCCESSFUL, RETURN-CODE O
+W35003-             'N NEXT LINE'        TO DP013-MESSAGE-TEXT (2)
+W35003          MOVE DP030-RETURN-CODE
+W35003                                    TO DP013-MESSAGE-TEXT (3)
+W35003          PERFORM DP013-0000-PROCESS-ABEND
+W35003      END-IF.
+W35003  EJECT
+W35003*----------------------------------------------------------------*
+W35003*    PROCESS THE APPROPRIATE PARAGRAPHS BASED ON WHAT THE NEXT   *
+W35003*    COURSE OF ACTION IS FOR THIS TRANSACTION.                  *
+W35003*----------------------------------------------------------------*
+W35003
+W35003  1000-CONTROL-PROCESSING.
+W35003
+W35003      EVALUATE TRUE
+W35003          WHEN DP020-NEXT-ACT-INITIAL
+W35003              INITIALIZE ASC-SPECIFIC-COMMAREA
+W35003              PERFORM 4000-BUILD-INITIAL-PANEL
+W35003
+W35003          WHEN DP020-NEXT-ACT-READ-MAP
+W35003              PERFORM 2000-PROCESS-PANEL
+W35003
+W35003          WHEN DP020-NEXT-ACT-RETURN
+W35003              PERFORM 4400-MOVE-COMMAREA-TO-SCREEN
+W35003
+W35003          WHEN OTHER
+W35003              SET DP013-LOGIC-ABEND
+W35003                  DP013-NO-ROLLBACK TO TRUE
+W35003              MOVE '1000-CONTROL-PROCESSING'
+W35003                                    TO DP013-PARAGRAPH
+W35003              MOVE 'INVALID NEXT ACTIVITY RETURNED TO APPL PGM:'
+W35003                                    TO DP013-MESSAGE-TEXT(1)
+W35003              MOVE DP020-NEXT-APPL-ACTIVITY
+W35003                                    TO DP013-MESSAGE-TEXT(2)
+W35003              PERFORM DP013-0000-PROCESS-ABEND
+W35003      END-EVALUATE.
+W35003
+W35003*----------------------------------------------------------------*
+W35003* FURTHER DETERMINE PROCESSING PATH BASED ON FUNCTION KEY ACTIONS*
+W35003*----------------------------------------------------------------*
+W35003
+W35003  2000-PROCESS-PANEL.
+W35003
+W35003      EVALUATE TRUE
+W35003          WHEN DP020-SRC-AID = DP016-CLEAR
+W35003              INITIALIZE ASC-SPECIFIC-COMMAREA
+W35003              PERFORM 4000-BUILD-INITIAL-PANEL
+W35003
+W35003          WHEN DP020-FK-REFRESH (DP020-SRC-AID)
+W35003              INITIALIZE ASC-SPECIFIC-COMMAREA
+W35003              PERFORM 4000-BUILD-INITIAL-PANEL
+W35003
+W35003          WHEN OTHER
+W35003              PERFORM 2200-MOVE-SCREEN-TO-COMMAREA
+W35003              PERFORM 3000-EDIT-DATA-IN-COMMAREA
+W35003              IF  PS-NO-ERROR
+W35003                  PERFORM 2100-CHECK-FUNCTION-KEY
+W35003              END-IF
+W35003              PERFORM 4400-MOVE-COMMAREA-TO-SCREEN
+W35003      END-EVALUATE.
+W35003  EJECT
+W35003*----------------------------------------------------------------*
+W35003*  ACT ON ANY FUNCTION KEYS THAT REQUIRE EDITS TO BE PASSED      *
+W35003*  FIRST.  NOTE THAT INVALID FUNCTION KEYS WILL NOT BE RETURNED  *
+W35003*  FROM THE CICS ARCHITECTURE API.                               *
+W35003*----------------------------------------------------------------*
+W35003
+W35003  2100-CHECK-FUNCTION-KEY.
+W35003
+W35003      EVALUATE TRUE
+W35003          WHEN DP020-SRC-AID = DP016-ENTER
+W35003              PERFORM 5000-RESET-STOCKROOM-IND
+W35003
+W35003          WHEN OTHER
+W35003              SET DP013-NO-ROLLBACK
+W35003                  DP013-XCTL-DISPLAY-RESTART
+W35003                  DP013-CICS-ABEND  TO TRUE
+W35003              MOVE '2100-CHECK-FUNCTION-KEY'
+W35003                                    TO DP013-PARAGRAPH
+W35003              MOVE 'INVALID FUNCTION KEY NOT CAPTURED BY API'
+W35003                                    TO DP013-MESSAGE-TEXT (1)
+W35003              PERFORM DP013-0000-PROCESS-ABEND
+W35003      END-EVALUATE.
+W35003  EJECT
+W35003*----------------------------------------------------------------*
+W35003* MOVE DATA ENTERED ON THE SCREEN INTO THEIR RESPECTIVE FIELDS IN*
+W35003* THE APPLICATION-SPECIFIC COMMAREA.  ALL EDITS ARE DONE IN THE  *
+W35003* APPLICATION-SPECIFIC COMMAREA, NOT ON THE SCREEN.              *
+W35003*----------------------------------------------------------------*
+W35003
+W35003  2200-MOVE-SCREEN-TO-COMMAREA.
+W35003
+W35003      IF  ASTRNBRL > ZERO
+W35003          MOVE ASTRNBRO TO ASC-KEY-STORE-NBR-X
+W35003      END-IF.
+W35003
+W35003      IF  AREASNL > ZERO
+W35003          MOVE AREASNO  TO ASC-RSN-TXT
+W35003      END-IF.
+W35003  EJECT
+W35003*----------------------------------------------------------------*
+W35003*    EDIT THE STORE NUMBER AND REASON TEXT, AND LOOK UP THE      *
+W35003*    STORE'S CURRENT STOCKROOM WITHDRAWAL INDICATOR.             *
+W35003*----------------------------------------------------------------*
+W35003
+W35003  3000-EDIT-DATA-IN-COMMAREA.
+W35003
+W35003      SET PS-NO-ERROR TO TRUE.
+W35003
+W35003      IF  ASC-KEY-STORE-NBR-X NOT NUMERIC
+W35003      OR  ASC-KEY-STORE-NBR-X = ZERO
+W35003          SET PS-ERROR TO TRUE
+W35003          SET DP020-MSG-FATAL TO TRUE
+W35003          MOVE PC-TSYMSG-00137 TO DP020-MSG-NUMBER
+W35003      ELSE
+W35003          IF  ASC-RSN-TXT = SPACES
+W35003              SET PS-ERROR TO TRUE
+W35003              SET DP020-MSG-FATAL TO TRUE
+W35003*            ---- REASON CODE REQUIRED TO RESET INDICATOR ----
+W35003              MOVE PC-TSYMSG-02953 TO DP020-MSG-NUMBER
+W35003          END-IF
+W35003      END-IF.
+W35003  EJECT
+W35003*----------------------------------------------------------------*
+W35003*    RESET TINVPAR.STKRM_WDRWL_IND BACK TO 'N' FOR THE STORE, IF *
+W35003*    IT IS CURRENTLY 'Y', AND LOG THE CHANGE TO TSTKRIND.        *
+W35003*----------------------------------------------------------------*
+W35003
+W35003  5000-RESET-STOCKROOM-IND.
+W35003
+W35003      MOVE ASC-KEY-STORE-NBR-X TO INVPAR-LOC-NBR.
+W35003
+W35003      EXEC SQL
+W35003          SELECT STKRM_WDRWL_IND
+W35003            INTO :INVPAR-STKRM-WDRWL-IND
+W35003            FROM TINVPAR
+W35003           WHERE LOC_NBR           = :INVPAR-LOC-NBR
+W35003             AND UNT_BKG_STAT_CDE  = 'IN'
+W35003             AND ACTL_FIN_BK_DTE   = '9999-09-09'
+W35003             AND LOC_INV_STAT_CDE  = 'IN'
+W35003      END-EXEC.
+W35003
+W35003      EVALUATE TRUE
+W35003          WHEN SQLCODE = +100
+W35003              SET PS-RESET-NOT-SUCCESSFUL TO TRUE
+W35003              SET DP020-MSG-FATAL TO TRUE
+W35003*            ---- STORE NOT FOUND OR NOT IN ACTIVE INVENTORY ----
+W35003              MOVE PC-TSYMSG-02951 TO DP020-MSG-NUMBER
+W35003          WHEN SQLCODE NOT = ZERO
+W35003              MOVE '5000-RESET-STOCKROOM-IND' TO DP013-PARAGRAPH
+W35003              MOVE 'SELECT STKRM_WDRWL_IND FROM TINVPAR'
+W35003                                    TO DP013-MESSAGE-TEXT (1)
+W35003              MOVE SQLCA            TO DP013-SQLCA
+W35003              MOVE 'TINVPAR'        TO DP013-DB2-TABLE-NAME (1)
+W35003              SET DP013-DB2-ABEND
+W35003                  DP013-XCTL-DISPLAY-RESTART TO TRUE
+W35003              PERFORM DP013-0000-PROCESS-ABEND
+W35003          WHEN INVPAR-STKRM-WDRWL-IND NOT = 'Y'
+W35003              SET PS-RESET-NOT-SUCCESSFUL TO TRUE
+W35003              SET DP020-MSG-WARNING TO TRUE
+W35003*            ---- INDICATOR ALREADY RESET FOR THIS STORE ----
+W35003              MOVE PC-TSYMSG-02952 TO DP020-MSG-NUMBER
+W35003          WHEN OTHER
+W35003              EXEC SQL
+W35003                  UPDATE TINVPAR
+W35003                      SET STKRM_WDRWL_IND = 'N'
+W35003                    WHERE LOC_NBR          = :INVPAR-LOC-NBR
+W35003                      AND UNT_BKG_STAT_CDE  = 'IN'
+W35003                      AND ACTL_FIN_BK_DTE   = '9999-09-09'
+W35003                      AND LOC_INV_STAT_CDE  = 'IN'
+W35003              END-EXEC
+W35003              IF SQLCODE = ZERO
+W35003                  MOVE INVPAR-LOC-NBR   TO IN410-LOC-NBR
+W35003                  MOVE ZERO             TO IN410-SHEET-NBR
+W35003                  SET  IN410-ACTION-RESET TO TRUE
+W35003                  MOVE ASC-RSN-TXT      TO IN410-RSN-TXT
+W35003                  PERFORM IN410-AUDIT-STKRM-IND-CHANGE
+W35003                  SET PS-RESET-SUCCESSFUL TO TRUE
+W35003                  MOVE 'N'              TO ASC-CURR-IND
+W35003                  SET DP020-MSG-INFORMATIONAL TO TRUE
+W35003*                ---- STOCKROOM WITHDRAWAL INDICATOR RESET ----
+W35003                  MOVE PC-TSYMSG-02950 TO DP020-MSG-NUMBER
+W35003              ELSE
+W35003                  MOVE '5000-RESET-STOCKROOM-IND'
+W35003                                        TO DP013-PARAGRAPH
+W35003                  MOVE 'UPDATE TINVPAR SET STKRM_WDRWL_IND'
+W35003                                        TO DP013-MESSAGE-TEXT (1)
+W35003                  MOVE SQLCA            TO DP013-SQLCA
+W35003                  MOVE 'TINVPAR'        TO DP013-DB2-TABLE-NAME (1)
+W35003                  SET DP013-DB2-ABEND
+W35003                      DP013-XCTL-DISPLAY-RESTART TO TRUE
+W35003                  PERFORM DP013-0000-PROCESS-ABEND
+W35003              END-IF
+W35003      END-EVALUATE.
+W35003  EJECT
+W35003*----------------------------------------------------------------*
+W35003*    BUILD THE INITIAL (BLANK) PANEL.                            *
+W35003*----------------------------------------------------------------*
+W35003
+W35003  4000-BUILD-INITIAL-PANEL.
+W35003
+W35003      MOVE SPACES TO IN024AO.
+W35003      MOVE DP015-UNP-NUM-NOR-OFF TO ASTRNBRA.
+W35003      MOVE DP015-UNP-NUM-NOR-OFF TO AREASNA.
+W35003      MOVE DP015-PRO-NOR-OFF     TO AINDA.
+W35003  EJECT
+W35003*----------------------------------------------------------------*
+W35003*    MOVE THE APPLICATION-SPECIFIC COMMAREA BACK OUT TO THE      *
+W35003*    SCREEN.                                                     *
+W35003*----------------------------------------------------------------*
+W35003
+W35003  4400-MOVE-COMMAREA-TO-SCREEN.
+W35003
+W35003      MOVE SPACES TO IN024AO.
+W35003      MOVE DP015-UNP-NUM-NOR-OFF TO ASTRNBRA.
+W35003      MOVE DP015-UNP-NUM-NOR-OFF TO AREASNA.
+W35003      MOVE DP015-PRO-NOR-OFF     TO AINDA.
+W35003      MOVE ASC-KEY-STORE-NBR-X   TO ASTRNBRO.
+W35003      MOVE ASC-CURR-IND          TO AINDO.
+W35003      MOVE ASC-RSN-TXT           TO AREASNO.
+W35003  EJECT
+W35003*----------------------------------------------------------------*
+W35003*    STOCKROOM WITHDRAWAL INDICATOR AUDIT-LOGGING PROCEDURE
+W35003*    DIVISION COPYBOOK
+W35003*----------------------------------------------------------------*
+W35003
+W35003      COPY INPD410.
+W35003
+W35003*----------------------------------------------------------------*
+W35003*    ABEND PROCESSOR MODULE                                      *
+W35003*----------------------------------------------------------------*
+W35003
+W35003      COPY DPPD013.
