@@ -1,5 +1,5 @@
 00010 ******************************************************************04/27/90
-00020 IDENTIFICATION DIVISION.                                          INKCS023
+00020  IDENTIFICATION DIVISION.                                         INKCS023
 00030 ******************************************************************   LV001
 00004  PROGRAM-ID.    INKCS023.                                         INKCS023
 00005  AUTHOR.        TESS BESTE.                                       INKCS023
@@ -184,11 +184,13 @@ RENUM          10  PC-TSYMSG-00453     PIC  9(05) VALUE 00453.          00310000
 00093          10  PC-TSYMSG-00550     PIC  9(05) VALUE 00550.          INKCS023
 00094          10  PC-TSYMSG-00551     PIC  9(05) VALUE 00551.          INKCS023
 00095          10  PC-TSYMSG-00552     PIC  9(05) VALUE 00552.          INKCS023
+W35001         10  PC-TSYMSG-00553     PIC  9(05) VALUE 00553.
 00096          10  PC-TSYMSG-00560     PIC  9(05) VALUE 00560.          INKCS023
 00097          10  PC-TSYMSG-00684     PIC  9(05) VALUE 00684.          INKCS023
 00098          10  PC-TSYMSG-00685     PIC  9(05) VALUE 00685.          INKCS023
 SMJ            10  PC-TSYMSG-01063     PIC  9(05) VALUE 01063.
 W25428         10  PC-TSYMSG-02895     PIC  9(05) VALUE 02895.
+W35004         10  PC-TSYMSG-02958     PIC  9(05) VALUE 02958.
 00099                                                                   INKCS023
 00100                                                                   INKCS023
 00101  01  PS-PROGRAM-SUBSCRIPTS.                                       INKCS023
@@ -226,6 +228,9 @@ W26682         88  PS-INVALID-UPC                 VALUE  'N'.           INKCS023
 SMJ        05  PS-INVPAR-SW            PIC  X     VALUE  'N'.           INKCS023
 SMJ            88  PS-UNAVAILABLE-RESOURCE        VALUE  'Y'.           INKCS023
 SMJ            88  PS-INVPAR-PROCESSED            VALUE  'N'.           INKCS023
+W35004     05  PS-REOPEN-OVERRIDE-SW    PIC  X     VALUE  'N'.
+W35004         88  PS-REOPEN-OVERRIDE-GRANTED     VALUE  'Y'.
+W35004         88  PS-NO-REOPEN-OVERRIDE          VALUE  'N'.
 00130 *                                                                 INKCS023
 00131  01  PV-PROGRAM-VARIABLES.                                        INKCS023
 W26600     05  PV-STORE-NBR-X          PIC X(04)   VALUE ZEROES.
@@ -286,6 +291,27 @@ W21732         10  PV-RSKU-NBR          PIC X(08).
       *
 IN2001*01  PV-ACTL-INV-DTE             PIC  X(10) VALUE SPACES.
 00161                                                                   INKCS023
+W35002*----------------------------------------------------------------*
+W35002*    PRINT AREA FOR THE POST-ADD SPOOLED CONFIRMATION OF A
+W35002*    CLOSED-OUT STOCKROOM WITHDRAWAL SHEET (SEE 6500-PRINT-
+W35002*    CONFIRMATION).
+W35002*----------------------------------------------------------------*
+W35002 01  PV-CONFIRM-PRINT-AREA.
+W35002     05  PV-SPOOL-TOKEN              PIC S9(08)      COMP.
+W35002     05  PV-CONFIRM-LINE             PIC  X(80).
+W35002     05  PV-CONFIRM-DETAIL REDEFINES PV-CONFIRM-LINE.
+W35002         10  PV-CD-LINE-NBR          PIC  Z(4)9.
+W35002         10  FILLER                  PIC  X(02).
+W35002         10  PV-CD-SKU-NBR           PIC  X(08).
+W35002         10  FILLER                  PIC  X(02).
+W35002         10  PV-CD-UPC-NBR           PIC  Z(14)9.
+W35002         10  FILLER                  PIC  X(02).
+W35002         10  PV-CD-QTY               PIC  Z(6)9.
+W35002         10  FILLER                  PIC  X(02).
+W35002         10  PV-CD-PRICE             PIC  Z(5)9.99.
+W35002         10  FILLER                  PIC  X(02).
+W35002         10  PV-CD-EXTD-AMT          PIC  Z(6)9.99.
+W35002         10  FILLER                  PIC  X(16).
 00162  EJECT                                                            INKCS023
 00163 *----------------------------------------------------------------*INKCS023
 00164 *    MAP LAYOUT                                                  *INKCS023
@@ -432,7 +458,15 @@ W28545                     88  ASC-GET-PRICE-FROM-INPD400 VALUE 'T'.    INKCS023
 IN2001                     88  ASC-GOT-STR000-PRICE       VALUE 'O'.    INKCS023
 00335                      88  ASC-DONT-GET-PRICE         VALUE 'N'.    INKCS023
 00336                                                                   INKCS023
-00337          10  FILLER                          PIC  X(2068).        INKCS023
+W35001*    LINE NUMBER THROUGH WHICH THIS SHEET HAS ALREADY BEEN ADDED,
+W35001*    CARRIED ACROSS PSEUDO-CONVERSATIONAL TURNS SO A SHEET CAN BE
+W35001*    CONTINUED BEYOND ONE 16-LINE PANEL VIA DP020-FK-LOCAL-FUNC-02
+W35001         12  ASC-CONTINUE-SHEET-AREA.
+W35001           15  ASC-LAST-LINE-NBR-ADDED PIC S9(04) COMP SYNC.
+W35001           15  ASC-SHEET-IN-PROGRESS-SW  PIC  X  VALUE 'N'.
+W35001               88  ASC-SHEET-IN-PROGRESS       VALUE 'Y'.
+W35001               88  ASC-SHEET-NOT-IN-PROGRESS   VALUE 'N'.
+00337          10  FILLER                          PIC  X(2065).        INKCS023
 00338      EJECT                                                        INKCS023
 00339 *----------------------------------------------------------------*INKCS023
 00340 *    ABEND PROCESSING COPYBOOK.                                  *INKCS023
@@ -444,6 +478,11 @@ W28545*    DB2 AREA AND WS AREA FOR COMMON PRICING LOOK-UP
 W28545
 W28545     COPY INWS400.
 W28545
+W35007*    DB2 AREA AND WS AREA FOR THE STOCKROOM WITHDRAWAL QUANTITY-
+W35007*    CAP OVERRIDE LOOK-UP
+W35007
+W35007     COPY INWS420.
+W35007
 IN2000*    DB2 AREA FOR TINVPAR (INVENTORY PARAMETERS TABLE)
 IN2000
 IN2000     EXEC SQL
@@ -468,6 +507,26 @@ W26600          INCLUDE TSTKRMW                                         INKCS023
 00366           INCLUDE TSKST                                           INKCS023
 00367      END-EXEC.                                                    INKCS023
 00368                                                                   INKCS023
+W35003*    DB2 AREA FOR TSTKRIND (STOCKROOM WDRWL INDICATOR AUDIT LOG)
+W35003
+W35003     EXEC SQL
+W35003          INCLUDE TSTKRIND
+W35003     END-EXEC.
+W35003
+W35003*    WS AREA FOR STKRM WDRWL INDICATOR AUDIT LOGGING
+W35003
+W35003     COPY INWS410.
+W35003
+W35004*    DB2 AREA FOR TSTKROPN (STOCKROOM WDRWL BOOKING REOPEN
+W35004*    APPROVAL). ONE ROW PER APPROVED REOPEN, STATUS_CDE 'O'
+W35004*    (OPEN) UNTIL THE SHEET IT WAS GRANTED FOR IS KEYED, THEN
+W35004*    'C' (CONSUMED). SEE 1150/1160-*-REOPEN-OVERRIDE BELOW AND
+W35004*    INKCS025 (WHICH CREATES THE 'O' ROW).
+W35004
+W35004     EXEC SQL
+W35004          INCLUDE TSTKROPN
+W35004     END-EXEC.
+W35004
       *    DB2 AREA FOR TSKXREF/TUPC VIEW TABLE (IMV_SKU)
       ***
       * *  EXEC SQL
@@ -486,6 +545,22 @@ W26600          WHERE  LOC_NBR = :STKRMW-LOC-NBR     AND                INKCS023
 00390                  SHEET_NBR = :PV-DB2-SHEET-NBR                    INKCS023
 00391      END-EXEC.                                                    INKCS023
 00392                                                                   INKCS023
+W35002*---------------------------------------------------------------*
+W35002* CURSOR USED TO PRINT THE POST-ADD CONFIRMATION OF A CLOSED-
+W35002* OUT SHEET, RE-READING BACK EVERY LINE JUST COMMITTED TO
+W35002* TSTKRMW SO THE CONFIRMATION IS NOT LIMITED TO THE LAST PANEL.
+W35002*---------------------------------------------------------------*
+W35002
+W35002     EXEC SQL
+W35002          DECLARE CONFIRM-LINE-CSR CURSOR FOR
+W35002          SELECT LINE_NBR, SKU_NBR, UPC_NBR, INV_QTY,
+W35002                 ITM_UNIT_PR_AMT, ITM_EXTD_AMT
+W35002          FROM   TSTKRMW
+W35002          WHERE  LOC_NBR   = :STKRMW-LOC-NBR     AND
+W35002                 SHEET_NBR = :PV-DB2-SHEET-NBR
+W35002          ORDER BY LINE_NBR
+W35002     END-EXEC.
+W35002
 00393 *    DB2 AREA FOR COMMUNICATIONS                                  INKCS023
 00394                                                                   INKCS023
 00395      EXEC SQL                                                     INKCS023
@@ -610,6 +685,11 @@ SMJ        END-IF.
 00496                                                                   INKCS023
 00497  1100-PROCESS-INTER-APPL-COMM.                                    INKCS023
 00498                                                                   INKCS023
+W35004     MOVE IN001-STORE-NBR-X TO PV-DB2-STORE-NBR
+W35004     MOVE PV-DB2-STORE-NBR  TO PV-STORE-NBR-X
+W35004     MOVE PV-STORE-NBR-9    TO STKRMW-LOC-NBR
+W35004     PERFORM 1150-CHECK-REOPEN-OVERRIDE
+W35004
 00499      IF IN001-NOT-IN-WITHDRAWAL-PERIOD                            INKCS023
 00500      OR IN001-ITM-CTOFF-HASNT-OCCURRED                            INKCS023
 00501          SET DP020-NEXT-ACT-APPL-ERROR                            INKCS023
@@ -618,6 +698,7 @@ SMJ        END-IF.
 00504          MOVE PC-TSYMSG-00560 TO DP020-MSG-NUMBER                 INKCS023
 00505      ELSE                                                         INKCS023
 W25428          IF IN001-UNIT-BOOK-HAS-OCCURRED                         INKCS023
+W35004          AND PS-NO-REOPEN-OVERRIDE
 W25428              SET DP020-NEXT-ACT-APPL-ERROR                       INKCS023
 W25428                  DP020-MSG-FATAL           TO TRUE               INKCS023
 W25428*           ---- LOCATION HAS ALREADY BEEN SELECTED FOR BOOKING---INKCS023
@@ -634,10 +715,82 @@ W29908                 MOVE PV-DB2-STORE-NBR  TO PV-STORE-NBR-X         INKCS023
 W29908                 MOVE PV-STORE-NBR-9    TO STKRMW-LOC-NBR
 00513                  MOVE IN001-SHEET-NBR   TO PV-DB2-SHEET-NBR       INKCS023
 00514                  PERFORM 4100-CHECK-IF-SHEET-EXISTS               INKCS023
+W35004                 IF PS-REOPEN-OVERRIDE-GRANTED
+W35004                     PERFORM 1160-CONSUME-REOPEN-OVERRIDE
+W35004                 END-IF
 00515              END-IF                                               INKCS023
 W25428         END-IF                                                   INKCS023
 00516      END-IF.                                                      INKCS023
 00517                                                                   INKCS023
+W35004*---------------------------------------------------------------*
+W35004* CHECKS FOR AN OPEN (UNCONSUMED) STOCKROOM REOPEN APPROVAL FOR
+W35004* THIS STORE, GRANTED VIA INKCS025 AFTER UNIT BOOKING HAS
+W35004* ALREADY RUN. DOES NOT UNDO THE STORE'S BOOKING STATUS; IT ONLY
+W35004* LETS ONE MORE SHEET THROUGH FOR THIS STORE, AND ONLY IF
+W35004* SOMEONE HAS ALREADY APPROVED IT (SEE TSTKROPN/INKCS025).
+W35004*---------------------------------------------------------------*
+W35004
+W35004 1150-CHECK-REOPEN-OVERRIDE.
+W35004
+W35004     SET PS-NO-REOPEN-OVERRIDE TO TRUE.
+W35004
+W35004     EXEC SQL
+W35004         SELECT STATUS_CDE
+W35004           INTO :TSTKROPN-STATUS-CDE
+W35004           FROM TSTKROPN
+W35004          WHERE LOC_NBR    = :STKRMW-LOC-NBR
+W35004            AND STATUS_CDE = 'O'
+W35004     END-EXEC.
+W35004
+W35004     EVALUATE TRUE
+W35004         WHEN SQLCODE = ZERO
+W35004             SET PS-REOPEN-OVERRIDE-GRANTED TO TRUE
+W35004         WHEN SQLCODE = +100
+W35004             CONTINUE
+W35004         WHEN OTHER
+W35004             MOVE '1150-CHECK-REOPEN-OVERRIDE'
+W35004                               TO DP013-PARAGRAPH
+W35004             MOVE 'SELECT AN OPEN ROW FROM THE STKRM WDRWL '
+W35004-                 'BOOKING REOPEN APPROVAL TABLE'
+W35004                               TO DP013-MESSAGE-TEXT (1)
+W35004             MOVE SQLCA        TO DP013-SQLCA
+W35004             MOVE 'TSTKROPN'   TO DP013-DB2-TABLE-NAME (1)
+W35004             SET DP013-DB2-ABEND
+W35004                 DP013-XCTL-DISPLAY-RESTART TO TRUE
+W35004             PERFORM DP013-0000-PROCESS-ABEND
+W35004     END-EVALUATE.
+W35004
+W35004*---------------------------------------------------------------*
+W35004* MARKS THE STOCKROOM REOPEN APPROVAL FOUND ABOVE AS CONSUMED,
+W35004* RECORDING THE SHEET IT WAS USED FOR, SO EACH APPROVAL LETS
+W35004* THROUGH EXACTLY ONE SHEET.
+W35004*---------------------------------------------------------------*
+W35004
+W35004 1160-CONSUME-REOPEN-OVERRIDE.
+W35004
+W35004     EXEC SQL
+W35004         UPDATE TSTKROPN
+W35004            SET STATUS_CDE = 'C',
+W35004                SHEET_NBR  = :PV-DB2-SHEET-NBR,
+W35004                CHG_TMST   = CURRENT TIMESTAMP,
+W35004                CHG_ID_NBR = :DP020-USERID
+W35004          WHERE LOC_NBR    = :STKRMW-LOC-NBR
+W35004            AND STATUS_CDE = 'O'
+W35004     END-EXEC.
+W35004
+W35004     IF SQLCODE NOT = ZERO
+W35004         MOVE '1160-CONSUME-REOPEN-OVERRIDE'
+W35004                           TO DP013-PARAGRAPH
+W35004         MOVE 'UPDATE THE STKRM WDRWL BOOKING REOPEN APPROVAL '
+W35004-             'TABLE TO CONSUMED'
+W35004                           TO DP013-MESSAGE-TEXT (1)
+W35004         MOVE SQLCA        TO DP013-SQLCA
+W35004         MOVE 'TSTKROPN'   TO DP013-DB2-TABLE-NAME (1)
+W35004         SET DP013-DB2-ABEND
+W35004             DP013-XCTL-DISPLAY-RESTART TO TRUE
+W35004         PERFORM DP013-0000-PROCESS-ABEND
+W35004     END-IF.
+W35004                                                                   INKCS023
 00518                                                                   INKCS023
 00519 *----------------------------------------------------------------*INKCS023
 00520 * FURTHER DETERMINE PROCESSING PATH BASED ON FUNCTION KEY ACTIONS*INKCS023
@@ -685,6 +838,7 @@ W25428         END-IF                                                   INKCS023
 00562              PERFORM 5000-ADD-SHEET                               INKCS023
 00563              IF PS-ADD-SUCCESSFUL                                 INKCS023
 22000                  PERFORM 6000-SET-STOCKROOM-IND
+W35002                 PERFORM 6500-PRINT-CONFIRMATION
 00564 *                *------------------------------------------------INKCS023
 00565 *                * IF A SHEET HAS BEEN SUCCESSFULLY ADDED, THE    INKCS023
 00566 *                * SPECIFICATION SCREEN IS RETURNED WITH THE      INKCS023
@@ -692,12 +846,36 @@ W25428         END-IF                                                   INKCS023
 00568 *                * EMULATING THE SETTING OF PF3.                  INKCS023
 00569 *                *------------------------------------------------INKCS023
 00570                  SET DP020-FK-RETURN (DP020-SRC-AID) TO TRUE      INKCS023
+W35001                 SET ASC-SHEET-NOT-IN-PROGRESS TO TRUE
+W35001                 MOVE ZERO TO ASC-LAST-LINE-NBR-ADDED
 00571 *                ---- STKRMW SHEET SUCCESSFULLY ADDED ----        INKCS023
 00572                  MOVE PC-TSYMSG-00550         TO DP020-MSG-NUMBER INKCS023
 00573                  MOVE ASC-KEY-SHEET-NBR-X     TO DP020-MSG-TEXT   INKCS023
 00574                  SET  DP020-MSG-INFORMATIONAL TO TRUE             INKCS023
+W35004                 IF PS-REOPEN-OVERRIDE-GRANTED
+W35004*                    ---- ACCEPTED UNDER A BOOKING REOPEN APPROVAL --
+W35004                     MOVE PC-TSYMSG-02958     TO DP020-MSG-NUMBER
+W35004                 END-IF
 00575              END-IF                                               INKCS023
 00576                                                                   INKCS023
+W35001         WHEN DP020-FK-LOCAL-FUNC-02 (DP020-SRC-AID)
+W35001*            *------------------------------------------------
+W35001*            * CONTINUE A SHEET ONTO ANOTHER PANEL INSTEAD OF
+W35001*            * RETURNING TO THE SPECIFICATION SCREEN, SO A
+W35001*            * WITHDRAWAL SHEET WITH MORE THAN PC-LINES-PER-PANEL
+W35001*            * LINES CAN STILL BE KEYED UNDER ONE SHEET NUMBER.
+W35001*            *------------------------------------------------
+W35001             PERFORM 5000-ADD-SHEET
+W35001             IF PS-ADD-SUCCESSFUL
+W35001                 SET ASC-SHEET-IN-PROGRESS TO TRUE
+W35001                 INITIALIZE ASC-ITEM-ARRAY
+W35001                 PERFORM 4000-BUILD-INITIAL-PANEL
+W35001*                ---- SHEET CONTINUES - ENTER ADDITIONAL LINES ---
+W35001                 MOVE PC-TSYMSG-00553         TO DP020-MSG-NUMBER
+W35001                 MOVE ASC-KEY-SHEET-NBR-X     TO DP020-MSG-TEXT
+W35001                 SET  DP020-MSG-INFORMATIONAL TO TRUE
+W35001             END-IF
+W35001
 00577          WHEN DP020-SRC-AID = DP016-ENTER                         INKCS023
 00578              CONTINUE                                             INKCS023
 00579                                                                   INKCS023
@@ -904,7 +1082,10 @@ IN2001                PV-STR000-MEITGP-NBR.
 00799                  SET DP030-SET-CURSOR-APPL-1                      INKCS023
 00800                                          TO TRUE                  INKCS023
 00801              ELSE                                                 INKCS023
-00802                  IF ASC-INV-QTY (PS-SUB) > PC-MAX-QTY             INKCS023
+W35007             MOVE ASC-SKU-NBR (PS-SUB) TO IN420-PV-SKU-IN
+W35007             MOVE PC-MAX-QTY           TO IN420-PV-STD-MAX-QTY-IN
+W35007             PERFORM IN420-CHECK-QTY-CAP
+00802             IF ASC-INV-QTY (PS-SUB) > IN420-PV-EFFECTIVE-MAX-QTY
 00803                      SET  PS-ERROR                                INKCS023
 00804                           PS-ERRORS-IN-LINE                       INKCS023
 00805                           DP020-MSG-FATAL    TO TRUE              INKCS023
@@ -1580,7 +1761,11 @@ W21732         MOVE SPACE                         TO MR-SKU   (PS-SUB)  INKCS023
 01753                                                                   INKCS023
 01754  5000-ADD-SHEET.                                                  INKCS023
 01755                                                                   INKCS023
-01756      INITIALIZE STKRMW-LINE-NBR.                                  INKCS023
+W35001     IF ASC-SHEET-IN-PROGRESS
+W35001         MOVE ASC-LAST-LINE-NBR-ADDED TO STKRMW-LINE-NBR
+W35001     ELSE
+01756          INITIALIZE STKRMW-LINE-NBR                               INKCS023
+W35001     END-IF.
 W26600     MOVE PV-DB2-STORE-NBR   TO PV-STORE-NBR-X.                   INKCS023
 W26600     MOVE PV-STORE-NBR-9     TO STKRMW-LOC-NBR.
 
@@ -1590,6 +1775,9 @@ W26600     MOVE PV-STORE-NBR-9     TO STKRMW-LOC-NBR.
 01761            UNTIL PS-SUB > PC-LINES-PER-PANEL OR                   INKCS023
 01762                  PS-ADD-NOT-SUCCESSFUL.                           INKCS023
 01763                                                                   INKCS023
+W35001     IF PS-ADD-SUCCESSFUL
+W35001         MOVE STKRMW-LINE-NBR TO ASC-LAST-LINE-NBR-ADDED
+W35001     END-IF.
 01764                                                                   INKCS023
 01765  5025-ADD-A-LINE.                                                 INKCS023
 01766                                                                   INKCS023
@@ -1694,14 +1882,179 @@ W26600             WHERE LOC_NBR = :INVPAR-LOC-NBR
 22000                  AND  ACTL_FIN_BK_DTE = '9999-09-09'
 22000                  AND  LOC_INV_STAT_CDE = 'IN'
 22000          END-EXEC
+W35003         IF SQLCODE = ZERO
+W35003             MOVE INVPAR-LOC-NBR   TO IN410-LOC-NBR
+W35003             MOVE PV-DB2-SHEET-NBR TO IN410-SHEET-NBR
+W35003             SET  IN410-ACTION-SET TO TRUE
+W35003             MOVE SPACES           TO IN410-RSN-TXT
+W35003             PERFORM IN410-AUDIT-STKRM-IND-CHANGE
+W35003         END-IF
 22000      END-IF.
 22000
+W35003*----------------------------------------------------------------*
+W35003*    STOCKROOM WITHDRAWAL INDICATOR AUDIT-LOGGING PROCEDURE
+W35003*    DIVISION COPYBOOK
+W35003*----------------------------------------------------------------*
+W35003
+W35003     COPY INPD410.
+W35003
+
+W35002*----------------------------------------------------------------*
+W35002*    PRINT A SPOOLED CONFIRMATION OF A SUCCESSFULLY CLOSED-OUT
+W35002*    STOCKROOM WITHDRAWAL SHEET. THE JUST-COMMITTED TSTKRMW ROWS
+W35002*    ARE RE-READ (RATHER THAN PRINTED FROM THE SCREEN PANEL) SO
+W35002*    THE CONFIRMATION COVERS EVERY LINE OF THE SHEET, NOT JUST
+W35002*    THE LAST PANEL KEYED WHEN A SHEET SPANNED SEVERAL PANELS.
+W35002*----------------------------------------------------------------*
+W35002
+W35002 6500-PRINT-CONFIRMATION.
+W35002
+W35002     EXEC CICS
+W35002         SPOOLOPEN OUTPUT
+W35002             TOKEN(PV-SPOOL-TOKEN)
+W35002             CLASS('A')
+W35002             NOTERM
+W35002     END-EXEC.
+W35002
+W35002     PERFORM DP017-0000-GET-CURR-DATE-TIME.
+W35002     PERFORM 6510-PRINT-HEADER-LINES.
+W35002     PERFORM 6520-OPEN-CONFIRM-CURSOR.
+W35002     PERFORM 6530-PRINT-CONFIRM-LINE
+W35002         UNTIL SQLCODE = +100.
+W35002     PERFORM 6540-CLOSE-CONFIRM-CURSOR.
+W35002
+W35002     EXEC CICS
+W35002         SPOOLCLOSE
+W35002             TOKEN(PV-SPOOL-TOKEN)
+W35002     END-EXEC.
+W35002
+W35002 6510-PRINT-HEADER-LINES.
+W35002
+W35002     MOVE SPACES TO PV-CONFIRM-LINE.
+W35002     STRING 'STOCKROOM WITHDRAWAL CONFIRMATION - STORE '
+W35002                DELIMITED BY SIZE
+W35002            ASC-KEY-STORE-NBR-X       DELIMITED BY SIZE
+W35002            '  SHEET '                DELIMITED BY SIZE
+W35002            ASC-KEY-SHEET-NBR-X       DELIMITED BY SIZE
+W35002       INTO PV-CONFIRM-LINE.
+W35002     PERFORM 6570-SPOOLWRITE-LINE.
+W35002
+W35002     MOVE SPACES TO PV-CONFIRM-LINE.
+W35002     STRING 'PRINTED '                     DELIMITED BY SIZE
+W35002            DP017-CURRENT-DATE-YYYYMMDD    DELIMITED BY SIZE
+W35002            ' '                            DELIMITED BY SIZE
+W35002            DP017-CURRENT-TIME-HHMMSS      DELIMITED BY SIZE
+W35002       INTO PV-CONFIRM-LINE.
+W35002     PERFORM 6570-SPOOLWRITE-LINE.
+W35002
+W35002     MOVE SPACES TO PV-CONFIRM-LINE.
+W35002     STRING 'LINE   SKU NBR   UPC NBR             QTY'
+W35002                DELIMITED BY SIZE
+W35002            '     PRICE   EXTENDED AMT'
+W35002                DELIMITED BY SIZE
+W35002       INTO PV-CONFIRM-LINE.
+W35002     PERFORM 6570-SPOOLWRITE-LINE.
+W35002
+W35002 6520-OPEN-CONFIRM-CURSOR.
+W35002
+W35002     EXEC SQL
+W35002          OPEN CONFIRM-LINE-CSR
+W35002     END-EXEC.
+W35002
+W35002     EVALUATE TRUE
+W35002         WHEN SQLCODE = ZERO
+W35002              CONTINUE
+W35002         WHEN SQLWARN0 NOT EQUAL SPACE
+W35002         WHEN SQLCODE NOT EQUAL ZERO
+W35002              MOVE '6520-OPEN-CONFIRM-CURSOR'
+W35002                           TO  DP013-PARAGRAPH
+W35002              MOVE 'OPEN STOCKROOM WITHDRAWAL CONFIRM-LINE CSR'
+W35002                           TO  DP013-MESSAGE-TEXT (1)
+W35002              MOVE SQLCA   TO  DP013-SQLCA
+W35002              SET DP013-DB2-ABEND
+W35002                           TO  TRUE
+W35002              PERFORM DP013-0000-PROCESS-ABEND
+W35002     END-EVALUATE.
+W35002
+W35002 6530-PRINT-CONFIRM-LINE.
+W35002
+W35002     EXEC SQL
+W35002          FETCH CONFIRM-LINE-CSR
+W35002          INTO  :STKRMW-LINE-NBR, :STKRMW-SKU-NBR,
+W35002                :STKRMW-UPC-NBR,  :STKRMW-INV-QTY,
+W35002                :STKRMW-ITM-UNIT-PR-AMT, :STKRMW-ITM-EXTD-AMT
+W35002     END-EXEC.
+W35002
+W35002     EVALUATE TRUE
+W35002         WHEN SQLCODE = +100
+W35002              CONTINUE
+W35002         WHEN SQLCODE = ZERO
+W35002              MOVE SPACES          TO PV-CONFIRM-LINE
+W35002              MOVE STKRMW-LINE-NBR TO PV-CD-LINE-NBR
+W35002              MOVE STKRMW-SKU-NBR  TO PV-CD-SKU-NBR
+W35002              MOVE STKRMW-UPC-NBR  TO PV-CD-UPC-NBR
+W35002              MOVE STKRMW-INV-QTY  TO PV-CD-QTY
+W35002              MOVE STKRMW-ITM-UNIT-PR-AMT
+W35002                                   TO PV-CD-PRICE
+W35002              MOVE STKRMW-ITM-EXTD-AMT
+W35002                                   TO PV-CD-EXTD-AMT
+W35002              PERFORM 6570-SPOOLWRITE-LINE
+W35002         WHEN SQLWARN0 NOT = SPACE
+W35002         WHEN SQLCODE  NOT = ZERO
+W35002              MOVE '6530-PRINT-CONFIRM-LINE'
+W35002                           TO  DP013-PARAGRAPH
+W35002              MOVE 'FETCH STOCKROOM WITHDRAWAL CONFIRM-LINE CSR'
+W35002                           TO  DP013-MESSAGE-TEXT (1)
+W35002              MOVE SQLCA   TO  DP013-SQLCA
+W35002              SET DP013-DB2-ABEND
+W35002                           TO  TRUE
+W35002              PERFORM DP013-0000-PROCESS-ABEND
+W35002     END-EVALUATE.
+W35002
+W35002 6540-CLOSE-CONFIRM-CURSOR.
+W35002
+W35002     EXEC SQL
+W35002         CLOSE CONFIRM-LINE-CSR
+W35002     END-EXEC.
+W35002
+W35002     EVALUATE TRUE
+W35002         WHEN SQLCODE = ZERO
+W35002              CONTINUE
+W35002         WHEN SQLWARN0 NOT = SPACE
+W35002         WHEN SQLCODE  NOT = ZERO
+W35002              MOVE '6540-CLOSE-CONFIRM-CURSOR'
+W35002                            TO  DP013-PARAGRAPH
+W35002              MOVE 'CLOSE STOCKROOM WITHDRAWAL CONFIRM-LINE CSR'
+W35002                            TO  DP013-MESSAGE-TEXT (1)
+W35002              MOVE SQLCA    TO  DP013-SQLCA
+W35002              SET DP013-DB2-ABEND
+W35002                            TO  TRUE
+W35002              PERFORM DP013-0000-PROCESS-ABEND
+W35002     END-EVALUATE.
+W35002
+W35002 6570-SPOOLWRITE-LINE.
+W35002
+W35002     EXEC CICS
+W35002         SPOOLWRITE
+W35002             TOKEN(PV-SPOOL-TOKEN)
+W35002             FROM(PV-CONFIRM-LINE)
+W35002             FLENGTH(LENGTH OF PV-CONFIRM-LINE)
+W35002     END-EXEC.
+W35002
+
 W28545*----------------------------------------------------------------*
 W28545*    PRICE LOOK-UP PROCEDURE DIVISION COPYBOOK
 W28545*----------------------------------------------------------------*
 W28545
 W28545     COPY INPD400.
 W28545
+W35007*----------------------------------------------------------------*
+W35007*    STOCKROOM WITHDRAWAL QUANTITY-CAP OVERRIDE PROCEDURE
+W35007*    DIVISION COPYBOOK
+W35007*----------------------------------------------------------------*
+W35007
+W35007     COPY INPD420.
+W35007
 01891 *----------------------------------------------------------------*INKCS023
 01892 *    CURRENT SYSTEM DATE/TIME MODULE                              INKCS023
 01893 *----------------------------------------------------------------*INKCS023
