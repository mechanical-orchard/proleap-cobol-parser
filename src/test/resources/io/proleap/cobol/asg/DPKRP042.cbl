@@ -0,0 +1,310 @@
+W35009******************************************************************
+W35009  IDENTIFICATION DIVISION.
+W35009******************************************************************
+W35009  PROGRAM-ID.    DPKRP042.
+W35009  AUTHOR.        DONALD TOMLINSON.
+W35009  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35009  DATE-WRITTEN.  06-23-26.
+W35009  DATE-COMPILED.
+W35009*----------------------------------------------------------------*
+W35009*    RP042 - TUPC CHECK DIGIT AUDIT REPORT                       *
+W35009*                                                                *
+W35009*    THIS PROGRAM CURSORS THROUGH EVERY ROW ON TUPC AND CALLS    *
+W35009*    DPKUT041 (CHECK DIGIT COMPUTATION/VERIFICATION, OPTION '1') *
+W35009*    ON THE STORED UPC_NBR.  A ROW IS FLAGGED WHEN DPKUT041      *
+W35009*    RETURNS AN ERROR (E.G. UPC_NBR NOT NUMERIC), OR WHEN THE    *
+W35009*    COMPUTED CHECK DIGIT DOES NOT MATCH THE CHECK DIGIT ALREADY *
+W35009*    STORED AS THE LOW ORDER POSITION OF UPC_NBR, SO INVENTORY   *
+W35009*    CONTROL CAN CORRECT A UPC THAT WAS LOADED WITH A BAD CHECK  *
+W35009*    DIGIT AND HAS SAT UNDETECTED ON THE TABLE.                  *
+W35009*                                                                *
+W35009* INPUT:                                                         *
+W35009*  1. UPC/SKU CROSS REFERENCE TABLE          (TUPC)              *
+W35009*                                                                *
+W35009* OUTPUT:                                                        *
+W35009*  1. TUPC CHECK DIGIT AUDIT REPORT                              *
+W35009*----------------------------------------------------------------*
+W35009*                                                                *
+W35009* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35009* -------  ----------  ---------------------------------------- *
+W35009* W35009   06-23-2026  NEW PROGRAM - AUDIT TUPC FOR BAD UPC      *
+W35009*                      CHECK DIGITS USING DPKUT041 OPTION '1'.   *
+W35009*----------------------------------------------------------------*
+W35009    EJECT
+W35009  ENVIRONMENT DIVISION.
+W35009  CONFIGURATION SECTION.
+W35009  SOURCE-COMPUTER.    IBM-3090.
+W35009  OBJECT-COMPUTER.    IBM-3090.
+W35009
+W35009  INPUT-OUTPUT SECTION.
+W35009  FILE-CONTROL.
+W35009      SELECT CHK-DGT-RPT-FILE ASSIGN TO UT-S-RPT042.
+W35009    EJECT
+W35009  DATA DIVISION.
+W35009  FILE SECTION.
+W35009
+W35009  FD  CHK-DGT-RPT-FILE
+W35009      RECORDING MODE IS F
+W35009      LABEL RECORDS ARE STANDARD
+W35009      BLOCK CONTAINS 0 RECORDS
+W35009      DATA RECORD IS CHK-DGT-RPT-REC.
+W35009  01  CHK-DGT-RPT-REC.
+W35009      05  FILLER                  PIC  X(132).
+W35009    EJECT
+W35009  WORKING-STORAGE SECTION.
+W35009
+W35009  01  PV-PROGRAM-VARIABLES.
+W35009      05  FILLER                  PIC  X(30)  VALUE
+W35009          '** BEGINING OF DPKRP042 W/S **'.
+W35009      05  PV-CURRENT-PARAGRAPH    PIC  X(35).
+W35009      05  PV-PROGRAM-NAME         PIC  X(08)  VALUE 'DPKRP042'.
+W35009      05  PV-RETURN-CODE          PIC S9(04) COMP  VALUE ZERO.
+W35009
+W35009  01  ABEND-CODE                  PIC S9(04) COMP  VALUE ZEROS.
+W35009      88  AC-DB2-ERROR                        VALUE +4013.
+W35009
+W35009  01  ABEND-AREAS.
+W35009      05  AA-ABEND-LIT            PIC  X(40)  VALUE
+W35009              '*****       ABEND'.
+W35009      05  AA-PROGRAM-LIT          PIC  X(40)  VALUE
+W35009              '*****   PROGRAM: DPKRP042'.
+W35009      05  AA-PARAGRAPH-LIT.
+W35009          10  FILLER              PIC  X(17)  VALUE
+W35009              '***** PARAGRAPH: '.
+W35009          10  AA-PARAGRAPH-NAME   PIC  X(35)  VALUE SPACES.
+W35009      05  AA-DB2-ERROR-LIT        PIC  X(40)  VALUE
+W35009              '*****    DB2 ERROR'.
+W35009      05  AA-DB2-OPERATION-LIT.
+W35009          10  FILLER              PIC  X(17)  VALUE
+W35009              '***** OPERATION: '.
+W35009          10  AA-DB2-OPERATION    PIC  X(50)  VALUE SPACES.
+W35009      05  AA-DB2-TABLE-1          PIC  X(08)  VALUE SPACES.
+W35009      05  AA-DB2-TABLE-2          PIC  X(08)  VALUE SPACES.
+W35009      05  AA-DB2-TABLE-3          PIC  X(08)  VALUE SPACES.
+W35009      05  AA-DB2-TABLE-4          PIC  X(08)  VALUE SPACES.
+W35009      05  AA-DB2-TABLE-5          PIC  X(08)  VALUE SPACES.
+W35009
+W35009      COPY DPWS004.
+W35009
+W35009  01  WS-COUNTERS.
+W35009      05  WS-ROWS-READ-CNT        PIC  9(07) VALUE ZERO.
+W35009      05  WS-ROWS-FLAGGED-CNT     PIC  9(07) VALUE ZERO.
+W35009
+W35009  01  WS-PROGRAM-SWITCHES.
+W35009      05  WS-END-OF-CSR-SW        PIC  X     VALUE  'N'.
+W35009          88  WS-OUT-OF-ROWS                  VALUE  'Y'.
+W35009
+W35009  01  WS-REASON                   PIC  X(30).
+W35009
+W35009  01  DL-DETAIL-LINE.
+W35009      05  FILLER                  PIC  X(01)  VALUE SPACE.
+W35009      05  DL-SKU-NBR              PIC  X(08).
+W35009      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35009      05  DL-UPC-NBR              PIC  9(15).
+W35009      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35009      05  DL-STORED-CHK-DGT       PIC  9(01).
+W35009      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35009      05  DL-COMPUTED-CHK-DGT     PIC  9(01).
+W35009      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35009      05  DL-REASON               PIC  X(30).
+W35009      05  FILLER                  PIC  X(59)  VALUE SPACE.
+W35009
+W35009*----------------------------------------------------------------
+W35009*    UPC CHECK DIGIT ROUTINE PARAMETER LIST (SEE DPKUT041).
+W35009*----------------------------------------------------------------
+W35009
+W35009      COPY DPWS040I.
+W35009
+W35009*    DB2 AREA FOR TUPC (UPC/SKU CROSS REFERENCE)
+W35009
+W35009      EXEC SQL
+W35009           INCLUDE TUPC
+W35009      END-EXEC.
+W35009
+W35009*    DB2 AREA FOR COMMUNICATIONS
+W35009
+W35009      EXEC SQL
+W35009           INCLUDE SQLCA
+W35009      END-EXEC.
+W35009
+W35009      EXEC SQL
+W35009          DECLARE TUPC_ALL_CSR CURSOR FOR
+W35009              SELECT SKU_NBR, UPC_NBR
+W35009                FROM TUPC
+W35009               ORDER BY SKU_NBR
+W35009      END-EXEC.
+W35009    EJECT
+W35009  PROCEDURE DIVISION.
+W35009
+W35009  A100-MAIN.
+W35009
+W35009      MOVE 'A100-MAIN' TO PV-CURRENT-PARAGRAPH.
+W35009
+W35009      PERFORM B100-INITIALIZE.
+W35009
+W35009      PERFORM B200-AUDIT-ONE-ROW
+W35009          UNTIL WS-OUT-OF-ROWS.
+W35009
+W35009      PERFORM B300-END-PROGRAM.
+W35009
+W35009      MOVE PV-RETURN-CODE TO RETURN-CODE.
+W35009
+W35009      GOBACK.
+W35009    EJECT
+W35009*----------------------------------------------------------------*
+W35009*    INITIALIZATION PROCESSING                                   *
+W35009*----------------------------------------------------------------*
+W35009  B100-INITIALIZE.
+W35009
+W35009      MOVE 'B100-INITIALIZE' TO PV-CURRENT-PARAGRAPH.
+W35009
+W35009      OPEN OUTPUT CHK-DGT-RPT-FILE.
+W35009
+W35009      MOVE SPACES TO CHK-DGT-RPT-REC.
+W35009      MOVE 'TUPC CHECK DIGIT AUDIT REPORT' TO CHK-DGT-RPT-REC.
+W35009      WRITE CHK-DGT-RPT-REC.
+W35009      MOVE SPACES TO CHK-DGT-RPT-REC.
+W35009      WRITE CHK-DGT-RPT-REC.
+W35009
+W35009      EXEC SQL
+W35009          OPEN TUPC_ALL_CSR
+W35009      END-EXEC.
+W35009
+W35009      PERFORM R100-FETCH-TUPC-ROW.
+W35009    EJECT
+W35009*----------------------------------------------------------------*
+W35009*    VERIFIES ONE TUPC ROW'S CHECK DIGIT AND WRITES A DETAIL     *
+W35009*    LINE IF IT DOES NOT MATCH THE COMPUTED CHECK DIGIT.         *
+W35009*----------------------------------------------------------------*
+W35009  B200-AUDIT-ONE-ROW.
+W35009
+W35009      MOVE 'B200-AUDIT-ONE-ROW' TO PV-CURRENT-PARAGRAPH.
+W35009
+W35009      ADD 1 TO WS-ROWS-READ-CNT.
+W35009
+W35009      PERFORM C100-VERIFY-CHECK-DIGIT.
+W35009
+W35009      IF NOT DP040I-NO-ERROR-DETECTED
+W35009      OR DP040I-COMPUTED-UPC-CHK-DIGIT
+W35009               NOT = DP040I-UPC-CHECK-DIGIT
+W35009          PERFORM D900-WRITE-DETAIL-LINE
+W35009      END-IF.
+W35009
+W35009      PERFORM R100-FETCH-TUPC-ROW.
+W35009    EJECT
+W35009*----------------------------------------------------------------*
+W35009*    CALLS DPKUT041 WITH OPTION '1' (COMPUTE/VERIFY) AGAINST THE *
+W35009*    UPC_NBR ALREADY STORED ON TUPC.                             *
+W35009*----------------------------------------------------------------*
+W35009  C100-VERIFY-CHECK-DIGIT.
+W35009
+W35009      MOVE 'C100-VERIFY-CHECK-DIGIT' TO PV-CURRENT-PARAGRAPH.
+W35009
+W35009      INITIALIZE DP040I-UPC-CHECK-DIGIT-PARMS.
+W35009      SET DP040I-COMP-CHECK-DIGIT-OPTION TO TRUE.
+W35009      MOVE TUPC-UPC-NBR TO DP040I-UPC-CODE.
+W35009
+W35009      CALL DP040I-UPC-CHECK-DIGIT-WO-IUPC
+W35009          USING DP040I-UPC-CHECK-DIGIT-PARMS.
+W35009    EJECT
+W35009*----------------------------------------------------------------*
+W35009*    WRITES ONE DETAIL LINE FOR A FLAGGED UPC.                   *
+W35009*----------------------------------------------------------------*
+W35009  D900-WRITE-DETAIL-LINE.
+W35009
+W35009      MOVE 'D900-WRITE-DETAIL-LINE' TO PV-CURRENT-PARAGRAPH.
+W35009
+W35009      ADD 1 TO WS-ROWS-FLAGGED-CNT.
+W35009
+W35009      EVALUATE TRUE
+W35009          WHEN NOT DP040I-NO-ERROR-DETECTED
+W35009              MOVE 'DPKUT041 ERROR ON UPC_NBR' TO WS-REASON
+W35009          WHEN OTHER
+W35009              MOVE 'STORED CHECK DIGIT DOES NOT MATCH'
+W35009                                          TO WS-REASON
+W35009      END-EVALUATE.
+W35009
+W35009      MOVE SPACES              TO DL-DETAIL-LINE.
+W35009      MOVE TUPC-SKU-NBR        TO DL-SKU-NBR.
+W35009      MOVE TUPC-UPC-NBR        TO DL-UPC-NBR.
+W35009      MOVE DP040I-UPC-CHECK-DIGIT
+W35009                               TO DL-STORED-CHK-DGT.
+W35009      MOVE DP040I-COMPUTED-UPC-CHK-DIGIT
+W35009                               TO DL-COMPUTED-CHK-DGT.
+W35009      MOVE WS-REASON           TO DL-REASON.
+W35009
+W35009      WRITE CHK-DGT-RPT-REC FROM DL-DETAIL-LINE.
+W35009    EJECT
+W35009*----------------------------------------------------------------*
+W35009*    RETRIEVES THE NEXT ROW ON TUPC.                             *
+W35009*----------------------------------------------------------------*
+W35009  R100-FETCH-TUPC-ROW.
+W35009
+W35009      MOVE 'R100-FETCH-TUPC-ROW' TO PV-CURRENT-PARAGRAPH.
+W35009
+W35009      EXEC SQL
+W35009          FETCH TUPC_ALL_CSR
+W35009          INTO  :TUPC-SKU-NBR, :TUPC-UPC-NBR
+W35009      END-EXEC.
+W35009
+W35009      EVALUATE TRUE
+W35009          WHEN SQLCODE = ZERO
+W35009              CONTINUE
+W35009          WHEN SQLCODE = +100
+W35009              SET WS-OUT-OF-ROWS TO TRUE
+W35009          WHEN OTHER
+W35009              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35009              MOVE 'UNSUCCESSFUL FETCH WITH TUPC_ALL_CSR'
+W35009                                  TO AA-DB2-OPERATION
+W35009              MOVE 'TUPC'        TO AA-DB2-TABLE-1
+W35009              MOVE SPACES        TO AA-DB2-TABLE-2
+W35009              MOVE SPACES        TO AA-DB2-TABLE-3
+W35009                                     AA-DB2-TABLE-4
+W35009                                     AA-DB2-TABLE-5
+W35009              PERFORM Z998-DB2-ABEND
+W35009      END-EVALUATE.
+W35009    EJECT
+W35009*----------------------------------------------------------------*
+W35009*    ABEND ROUTINE FOR DB2 ERRORS - MIRRORS APKRP240              *
+W35009*    Z998-DB2-ABEND SO A GENUINE DB2 FAILURE STOPS THE JOB        *
+W35009*    RATHER THAN COMPLETING WITH AN EASY-TO-MISS RETURN CODE.     *
+W35009*----------------------------------------------------------------*
+W35009  Z998-DB2-ABEND.
+W35009
+W35009      EXEC SQL
+W35009          CLOSE TUPC_ALL_CSR
+W35009      END-EXEC.
+W35009
+W35009      CLOSE CHK-DGT-RPT-FILE.
+W35009      DISPLAY AA-ABEND-LIT.
+W35009      DISPLAY AA-DB2-ERROR-LIT.
+W35009      DISPLAY AA-PROGRAM-LIT.
+W35009      DISPLAY AA-PARAGRAPH-LIT.
+W35009      DISPLAY AA-DB2-OPERATION-LIT.
+W35009      DISPLAY AA-DB2-TABLE-1.
+W35009      DISPLAY AA-DB2-TABLE-2.
+W35009      DISPLAY AA-DB2-TABLE-3.
+W35009      DISPLAY AA-DB2-TABLE-4.
+W35009      DISPLAY AA-DB2-TABLE-5.
+W35009      SET AC-DB2-ERROR TO TRUE.
+W35009
+W35009      COPY DPPD004.
+W35009
+W35009      CALL 'ILBOABN0' USING ABEND-CODE.
+W35009    EJECT
+W35009*----------------------------------------------------------------*
+W35009*    ENDING PROCESSING - DISPLAYS COUNTS AND CLOSES THE CURSOR   *
+W35009*    AND FILE.                                                   *
+W35009*----------------------------------------------------------------*
+W35009  B300-END-PROGRAM.
+W35009
+W35009      MOVE 'B300-END-PROGRAM' TO PV-CURRENT-PARAGRAPH.
+W35009
+W35009      DISPLAY 'DPKRP042 - ROWS READ:    ' WS-ROWS-READ-CNT.
+W35009      DISPLAY 'DPKRP042 - ROWS FLAGGED: ' WS-ROWS-FLAGGED-CNT.
+W35009
+W35009      EXEC SQL
+W35009          CLOSE TUPC_ALL_CSR
+W35009      END-EXEC.
+W35009
+W35009      CLOSE CHK-DGT-RPT-FILE.
