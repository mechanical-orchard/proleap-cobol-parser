@@ -0,0 +1,111 @@
+W35010******************************************************************
+W35010  IDENTIFICATION DIVISION.
+W35010******************************************************************
+W35010  PROGRAM-ID.                DPKUT042.
+W35010  AUTHOR.                    DONALD TOMLINSON.
+W35010  INSTALLATION.              KOHLS DEPARTMENT STORES.
+W35010  DATE-WRITTEN.              06-23-26.
+W35010  DATE-COMPILED.
+W35010******************************************************************
+W35010*                   SPECIAL NOTE                                *
+W35010*  THIS SUBROUTINE IS A BATCH-ARRAY WRAPPER AROUND DPKUT041.  IT *
+W35010*  DOES NOT RE-IMPLEMENT THE CHECK DIGIT ALGORITHM; IT LOOPS     *
+W35010*  OVER THE ENTRIES OF DP042I-BATCH-CHECK-DIGIT-PARMS (SEE COPY  *
+W35010*  MEMBER DPWS042I) AND CALLS DPKUT041 ONCE PER ENTRY, SO A      *
+W35010*  BATCH JOB VALIDATING THOUSANDS OF UPCS IN A TIGHT LOOP PAYS   *
+W35010*  ONE CALL INSTEAD OF ONE CALL PER UPC.  EACH ENTRY IS A 26     *
+W35010*  BYTE DP040I-UPC-CHECK-DIGIT-PARMS AREA (SEE DPWS040I), SET UP *
+W35010*  BY THE CALLER EXACTLY AS FOR A SINGLE DPKUT041 CALL, AND IS   *
+W35010*  RETURNED WITH THE SAME RESPONSE FIELDS DPKUT041 SETS.         *
+W35010*                   SPECIAL NOTE END                             *
+W35010******************************************************************
+W35010*                                                                *
+W35010* WR/PROJ  DATE        DESCRIPTION OF CHANGES                  *
+W35010* -------  ----------  --------------------------------------- *
+W35010* W35010   06-23-2026  NEW PROGRAM - BATCH-ARRAY MODE FOR THE   *
+W35010*                      UPC CHECK DIGIT ROUTINE.                  *
+W35010*----------------------------------------------------------------*
+W35010    EJECT
+W35010  ENVIRONMENT DIVISION.
+W35010******************************************************************
+W35010  CONFIGURATION SECTION.
+W35010
+W35010  SOURCE-COMPUTER.        IBM-3090.
+W35010  OBJECT-COMPUTER.        IBM-3090.
+W35010
+W35010  INPUT-OUTPUT SECTION.
+W35010
+W35010  FILE-CONTROL.
+W35010
+W35010******************************************************************
+W35010  DATA DIVISION.
+W35010******************************************************************
+W35010
+W35010  WORKING-STORAGE SECTION.
+W35010
+W35010*
+W35010*  SINGLE-ENTRY UPC CHECK DIGIT PARAMETER LIST - REUSED FOR EACH
+W35010*  ARRAY ENTRY AS IT IS PASSED TO DPKUT041.
+W35010*
+W35010
+W35010      COPY DPWS040I.
+W35010
+W35010  LINKAGE SECTION.
+W35010
+W35010      COPY DPWS042I.
+W35010
+W35010******************************************************************
+W35010 PROCEDURE DIVISION USING DP042I-BATCH-CHECK-DIGIT-PARMS.
+W35010******************************************************************
+W35010
+W35010 0000-MAINLINE.
+W35010
+W35010     MOVE SPACES TO DP042I-ERROR-INDICATOR.
+W35010
+W35010     PERFORM 0050-VALIDATE-ENTRY-COUNT.
+W35010
+W35010     PERFORM 0100-PROCESS-ONE-ENTRY
+W35010         VARYING DP042I-ENTRY-IDX FROM 1 BY 1
+W35010         UNTIL DP042I-ENTRY-IDX > DP042I-ENTRY-COUNT.
+W35010
+W35010     PERFORM 1000-EXIT-PROGRAM.
+W35010    EJECT
+W35010*
+W35010*  DP042I-ENTRY-COUNT MUST NOT EXCEED DP042I-MAX-ENTRIES - THE
+W35010*  ARRAY HAS NO ROOM BEYOND IT.  A CALLER THAT PASSES A COUNT
+W35010*  HIGHER THAN THE OCCURS LIMIT GETS THE FIRST DP042I-MAX-ENTRIES
+W35010*  ENTRIES PROCESSED, DP042I-COUNT-TRUNCATED SET, AND A DIAGNOSTIC
+W35010*  DISPLAY - NOT AN ABEND, SINCE THE ENTRIES ACTUALLY IN THE ARRAY
+W35010*  ARE STILL VALID WORK AND THERE IS NO REASON TO LOSE IT.
+W35010*
+W35010 0050-VALIDATE-ENTRY-COUNT.
+W35010
+W35010     IF DP042I-ENTRY-COUNT > DP042I-MAX-ENTRIES
+W35010         DISPLAY 'DPKUT042 - DP042I-ENTRY-COUNT OF '
+W35010                 DP042I-ENTRY-COUNT
+W35010                 ' EXCEEDS DP042I-MAX-ENTRIES OF '
+W35010                 DP042I-MAX-ENTRIES
+W35010                 ' - PROCESSING TRUNCATED'
+W35010         SET DP042I-COUNT-TRUNCATED TO TRUE
+W35010         MOVE DP042I-MAX-ENTRIES TO DP042I-ENTRY-COUNT
+W35010     END-IF.
+W35010    EJECT
+W35010*
+W35010*  MOVE ONE ARRAY ENTRY INTO THE SINGLE-ENTRY PARAMETER LIST,
+W35010*  CALL DPKUT041 ON IT EXACTLY AS A SINGLE-UPC CALLER WOULD, AND
+W35010*  MOVE THE RESPONSE BACK INTO THE ARRAY ENTRY.
+W35010*
+W35010 0100-PROCESS-ONE-ENTRY.
+W35010
+W35010     MOVE DP042I-ENTRY-PARMS (DP042I-ENTRY-IDX) TO
+W35010               DP040I-UPC-CHECK-DIGIT-PARMS.
+W35010
+W35010     CALL DP040I-UPC-CHECK-DIGIT-WO-IUPC
+W35010         USING DP040I-UPC-CHECK-DIGIT-PARMS.
+W35010
+W35010     MOVE DP040I-UPC-CHECK-DIGIT-PARMS TO
+W35010               DP042I-ENTRY-PARMS (DP042I-ENTRY-IDX).
+W35010    EJECT
+W35010 1000-EXIT-PROGRAM.
+W35010
+W35010     EXIT PROGRAM.
