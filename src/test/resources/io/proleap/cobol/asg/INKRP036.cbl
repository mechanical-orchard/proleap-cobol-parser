@@ -0,0 +1,301 @@
+W35019******************************************************************
+W35019  IDENTIFICATION DIVISION.
+W35019******************************************************************
+W35019  PROGRAM-ID.    INKRP036.
+W35019  AUTHOR.        TESS BESTE.
+W35019  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35019  DATE-WRITTEN.  07-14-26.
+W35019  DATE-COMPILED.
+W35019*----------------------------------------------------------------*
+W35019*    RP036 - NIGHTLY WMS OUTBOUND EXTRACT OF COMPLETED           *
+W35019*            STOCKROOM WITHDRAWAL SHEETS                        *
+W35019*                                                                *
+W35019*    ONCE A SHEET IS ADDED TO TSTKRMW (INKCS023 5100-INSERT-LINE)*
+W35019*    THERE IS NO EXPORT PATH OUT OF THE INVENTORY SUBSYSTEM - THE*
+W35019*    DATA JUST SITS ON THE TABLE FOR WHATEVER DOWNSTREAM         *
+W35019*    INVENTORY-LEDGER BATCH EVENTUALLY READS IT.  THIS PROGRAM   *
+W35019*    RUNS AS ITS OWN NIGHTLY INTERFACE JOB, INDEPENDENT OF THE   *
+W35019*    FULL LEDGER CLOSE CYCLE, AND EXTRACTS THE DAY'S COMPLETED   *
+W35019*    TSTKRMW LINES (STORE, SKU, UPC, QUANTITY, EXTENDED AMOUNT,  *
+W35019*    TIMESTAMP) IN A PIPE-DELIMITED LAYOUT THE WAREHOUSE         *
+W35019*    MANAGEMENT SYSTEM CAN CONSUME, SO IT CAN RECONCILE ITS OWN  *
+W35019*    ON-HAND COUNTS SAME-NIGHT INSTEAD OF WAITING ON THE FULL    *
+W35019*    LEDGER CYCLE.                                               *
+W35019*                                                                *
+W35019*    "THE DAY'S COMPLETED" LINES ARE TAKEN AS EVERY TSTKRMW ROW  *
+W35019*    WHOSE CHG_TMST FALLS ON THE CURRENT RUN DATE AND WHOSE      *
+W35019*    VOID_IND IS NOT 'Y' - A LINE CAN BE VOIDED THE SAME DAY IT  *
+W35019*    IS KEYED (INKCS026), SO THE CURSOR EXCLUDES VOIDED ROWS     *
+W35019*    RATHER THAN TREATING EVERY COMMITTED ROW AS SHIPPABLE.      *
+W35019*                                                                *
+W35019* INPUT:                                                         *
+W35019*  1. STOCKROOM WITHDRAWAL TABLE          (TSTKRMW)              *
+W35019*                                                                *
+W35019* OUTPUT:                                                        *
+W35019*  1. PIPE-DELIMITED WMS OUTBOUND EXTRACT                        *
+W35019*----------------------------------------------------------------*
+W35019*                                                                *
+W35019* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35019* -------  ----------  ---------------------------------------- *
+W35019* W35019   07-14-2026  NEW PROGRAM - NIGHTLY WMS EXTRACT OF      *
+W35019*                      COMPLETED TSTKRMW LINES.                  *
+W35019*----------------------------------------------------------------*
+W35019    EJECT
+W35019  ENVIRONMENT DIVISION.
+W35019  CONFIGURATION SECTION.
+W35019  SOURCE-COMPUTER.    IBM-3090.
+W35019  OBJECT-COMPUTER.    IBM-3090.
+W35019
+W35019  INPUT-OUTPUT SECTION.
+W35019  FILE-CONTROL.
+W35019      SELECT WMS-XTR-FILE ASSIGN TO UT-S-XTR02.
+W35019    EJECT
+W35019  DATA DIVISION.
+W35019  FILE SECTION.
+W35019
+W35019*----------------------------------------------------------------*
+W35019*    PIPE-DELIMITED EXTRACT, ONE RECORD PER COMPLETED TSTKRMW    *
+W35019*    LINE - SAME STRING/DELIMITED-BY-'|' STYLE AS APKRP240'S     *
+W35019*    W150-WRITE-VENDOR-SPEC-XTR.                                 *
+W35019*----------------------------------------------------------------*
+W35019  FD  WMS-XTR-FILE
+W35019      RECORDING MODE IS F
+W35019      LABEL RECORDS ARE STANDARD
+W35019      BLOCK CONTAINS 0 RECORDS
+W35019      DATA RECORD IS WMS-XTR-REC.
+W35019  01  WMS-XTR-REC.
+W35019      05  FILLER                  PIC  X(100).
+W35019    EJECT
+W35019  WORKING-STORAGE SECTION.
+W35019
+W35019  01  PV-PROGRAM-VARIABLES.
+W35019      05  FILLER                  PIC  X(30)  VALUE
+W35019          '** BEGINING OF INKRP036 W/S **'.
+W35019      05  PV-CURRENT-PARAGRAPH    PIC  X(35).
+W35019      05  PV-PROGRAM-NAME         PIC  X(08)  VALUE 'INKRP036'.
+W35019      05  PV-RETURN-CODE          PIC S9(04) COMP  VALUE ZERO.
+W35019
+W35019  01  ABEND-CODE                  PIC S9(04) COMP  VALUE ZEROS.
+W35019      88  AC-DB2-ERROR                        VALUE +4013.
+W35019
+W35019  01  ABEND-AREAS.
+W35019      05  AA-ABEND-LIT            PIC  X(40)  VALUE
+W35019              '*****       ABEND'.
+W35019      05  AA-PROGRAM-LIT          PIC  X(40)  VALUE
+W35019              '*****   PROGRAM: INKRP036'.
+W35019      05  AA-PARAGRAPH-LIT.
+W35019          10  FILLER              PIC  X(17)  VALUE
+W35019              '***** PARAGRAPH: '.
+W35019          10  AA-PARAGRAPH-NAME   PIC  X(35)  VALUE SPACES.
+W35019      05  AA-DB2-ERROR-LIT        PIC  X(40)  VALUE
+W35019              '*****    DB2 ERROR'.
+W35019      05  AA-DB2-OPERATION-LIT.
+W35019          10  FILLER              PIC  X(17)  VALUE
+W35019              '***** OPERATION: '.
+W35019          10  AA-DB2-OPERATION    PIC  X(50)  VALUE SPACES.
+W35019      05  AA-DB2-TABLE-1          PIC  X(08)  VALUE SPACES.
+W35019      05  AA-DB2-TABLE-2          PIC  X(08)  VALUE SPACES.
+W35019      05  AA-DB2-TABLE-3          PIC  X(08)  VALUE SPACES.
+W35019      05  AA-DB2-TABLE-4          PIC  X(08)  VALUE SPACES.
+W35019      05  AA-DB2-TABLE-5          PIC  X(08)  VALUE SPACES.
+W35019
+W35019      COPY DPWS004.
+W35019
+W35019  01  WS-COUNTERS.
+W35019      05  WS-LINES-EXTRACTED-CNT  PIC  9(07) VALUE ZERO.
+W35019
+W35019  01  WS-PROGRAM-SWITCHES.
+W35019      05  WS-END-OF-CSR-SW        PIC  X     VALUE  'N'.
+W35019          88  WS-OUT-OF-ROWS                  VALUE  'Y'.
+W35019
+W35019*----------------------------------------------------------------
+W35019*  WORK AREA FOR BUILDING ONE PIPE-DELIMITED WMS-XTR-REC RECORD
+W35019*  FROM THE CURSOR COLUMNS.  TRIMMED, VARIABLE-LENGTH FIELDS ARE
+W35019*  STRING'D TOGETHER WITH '|' SEPARATORS, THE SAME WAY APKRP240
+W35019*  W150-WRITE-VENDOR-SPEC-XTR AND INKCS023'S SPOOL CONFIRMATION
+W35019*  LINES DO.
+W35019*----------------------------------------------------------------
+W35019  01  WS-EXTRACT-WORK-AREA.
+W35019      05  WS-XTR-LOC-NBR          PIC   Z(03)9.
+W35019      05  WS-XTR-SKU-NBR          PIC   X(08).
+W35019      05  WS-XTR-UPC-NBR          PIC   Z(14)9.
+W35019      05  WS-XTR-INV-QTY          PIC   Z(04)9.
+W35019      05  WS-XTR-EXTD-AMT         PIC   -(07)9.99.
+W35019      05  WS-XTR-CHG-TMST         PIC   X(26).
+W35019
+W35019*    DB2 AREA FOR TSTKRMW (STOCKROOM WITHDRAWAL)
+W35019
+W35019      EXEC SQL
+W35019           INCLUDE TSTKRMW
+W35019      END-EXEC.
+W35019
+W35019*    DB2 AREA FOR COMMUNICATIONS
+W35019
+W35019      EXEC SQL
+W35019           INCLUDE SQLCA
+W35019      END-EXEC.
+W35019
+W35019      EXEC SQL
+W35019          DECLARE WMS_XTR_CSR CURSOR FOR
+W35019              SELECT LOC_NBR
+W35019                    ,SKU_NBR
+W35019                    ,UPC_NBR
+W35019                    ,INV_QTY
+W35019                    ,ITM_EXTD_AMT
+W35019                    ,CHG_TMST
+W35019                FROM TSTKRMW
+W35019               WHERE DATE(CHG_TMST) = CURRENT DATE
+W35019                 AND VOID_IND       <> 'Y'
+W35019               ORDER BY LOC_NBR
+W35019                       ,SHEET_NBR
+W35019                       ,LINE_NBR
+W35019      END-EXEC.
+W35019    EJECT
+W35019  PROCEDURE DIVISION.
+W35019
+W35019  A100-MAIN.
+W35019
+W35019      MOVE 'A100-MAIN' TO PV-CURRENT-PARAGRAPH.
+W35019
+W35019      PERFORM B100-INITIALIZE.
+W35019
+W35019      PERFORM B200-PREPARE-EXTRACT
+W35019          UNTIL WS-OUT-OF-ROWS.
+W35019
+W35019      PERFORM B300-END-PROGRAM.
+W35019
+W35019      MOVE PV-RETURN-CODE TO RETURN-CODE.
+W35019
+W35019      GOBACK.
+W35019    EJECT
+W35019*----------------------------------------------------------------*
+W35019*    INITIALIZATION PROCESSING                                   *
+W35019*----------------------------------------------------------------*
+W35019  B100-INITIALIZE.
+W35019
+W35019      MOVE 'B100-INITIALIZE' TO PV-CURRENT-PARAGRAPH.
+W35019
+W35019      OPEN OUTPUT WMS-XTR-FILE.
+W35019
+W35019      EXEC SQL
+W35019          OPEN WMS_XTR_CSR
+W35019      END-EXEC.
+W35019
+W35019      PERFORM R100-FETCH-XTR-ROW.
+W35019    EJECT
+W35019  B200-PREPARE-EXTRACT.
+W35019
+W35019      MOVE 'B200-PREPARE-EXTRACT' TO PV-CURRENT-PARAGRAPH.
+W35019
+W35019      ADD 1 TO WS-LINES-EXTRACTED-CNT.
+W35019
+W35019      PERFORM D900-WRITE-XTR-RECORD.
+W35019
+W35019      PERFORM R100-FETCH-XTR-ROW.
+W35019    EJECT
+W35019*----------------------------------------------------------------*
+W35019*    WRITES A PIPE-DELIMITED EXTRACT RECORD FOR THE COMPLETED    *
+W35019*    TSTKRMW LINE JUST FETCHED.                                  *
+W35019*----------------------------------------------------------------*
+W35019  D900-WRITE-XTR-RECORD.
+W35019
+W35019      MOVE 'D900-WRITE-XTR-RECORD' TO PV-CURRENT-PARAGRAPH.
+W35019
+W35019      MOVE STKRMW-LOC-NBR       TO WS-XTR-LOC-NBR.
+W35019      MOVE STKRMW-SKU-NBR       TO WS-XTR-SKU-NBR.
+W35019      MOVE STKRMW-UPC-NBR       TO WS-XTR-UPC-NBR.
+W35019      MOVE STKRMW-INV-QTY       TO WS-XTR-INV-QTY.
+W35019      MOVE STKRMW-ITM-EXTD-AMT  TO WS-XTR-EXTD-AMT.
+W35019      MOVE STKRMW-CHG-TMST      TO WS-XTR-CHG-TMST.
+W35019
+W35019      MOVE SPACES TO WMS-XTR-REC.
+W35019      STRING FUNCTION TRIM(WS-XTR-LOC-NBR)  DELIMITED BY SIZE
+W35019             '|'                            DELIMITED BY SIZE
+W35019             FUNCTION TRIM(WS-XTR-SKU-NBR)  DELIMITED BY SIZE
+W35019             '|'                            DELIMITED BY SIZE
+W35019             FUNCTION TRIM(WS-XTR-UPC-NBR)  DELIMITED BY SIZE
+W35019             '|'                            DELIMITED BY SIZE
+W35019             FUNCTION TRIM(WS-XTR-INV-QTY)  DELIMITED BY SIZE
+W35019             '|'                            DELIMITED BY SIZE
+W35019             FUNCTION TRIM(WS-XTR-EXTD-AMT) DELIMITED BY SIZE
+W35019             '|'                            DELIMITED BY SIZE
+W35019             FUNCTION TRIM(WS-XTR-CHG-TMST) DELIMITED BY SIZE
+W35019        INTO WMS-XTR-REC.
+W35019
+W35019      WRITE WMS-XTR-REC.
+W35019    EJECT
+W35019*----------------------------------------------------------------*
+W35019*    RETRIEVES THE NEXT TSTKRMW LINE COMPLETED TODAY.            *
+W35019*----------------------------------------------------------------*
+W35019  R100-FETCH-XTR-ROW.
+W35019
+W35019      MOVE 'R100-FETCH-XTR-ROW' TO PV-CURRENT-PARAGRAPH.
+W35019
+W35019      EXEC SQL
+W35019          FETCH WMS_XTR_CSR
+W35019          INTO  :STKRMW-LOC-NBR,      :STKRMW-SKU-NBR,
+W35019                :STKRMW-UPC-NBR,      :STKRMW-INV-QTY,
+W35019                :STKRMW-ITM-EXTD-AMT, :STKRMW-CHG-TMST
+W35019      END-EXEC.
+W35019
+W35019      EVALUATE TRUE
+W35019          WHEN SQLCODE = ZERO
+W35019              CONTINUE
+W35019          WHEN SQLCODE = +100
+W35019              SET WS-OUT-OF-ROWS TO TRUE
+W35019          WHEN OTHER
+W35019              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35019              MOVE 'UNSUCCESSFUL FETCH WITH WMS_XTR_CSR'
+W35019                                  TO AA-DB2-OPERATION
+W35019              MOVE 'TSTKRMW'     TO AA-DB2-TABLE-1
+W35019              MOVE SPACES        TO AA-DB2-TABLE-2
+W35019              MOVE SPACES        TO AA-DB2-TABLE-3
+W35019                                     AA-DB2-TABLE-4
+W35019                                     AA-DB2-TABLE-5
+W35019              PERFORM Z998-DB2-ABEND
+W35019      END-EVALUATE.
+W35019    EJECT
+W35019*----------------------------------------------------------------*
+W35019*    ABEND ROUTINE FOR DB2 ERRORS - MIRRORS APKRP240              *
+W35019*    Z998-DB2-ABEND SO A GENUINE DB2 FAILURE STOPS THE JOB        *
+W35019*    RATHER THAN COMPLETING WITH AN EASY-TO-MISS RETURN CODE.     *
+W35019*----------------------------------------------------------------*
+W35019  Z998-DB2-ABEND.
+W35019
+W35019      EXEC SQL
+W35019          CLOSE WMS_XTR_CSR
+W35019      END-EXEC.
+W35019
+W35019      CLOSE WMS-XTR-FILE.
+W35019      DISPLAY AA-ABEND-LIT.
+W35019      DISPLAY AA-DB2-ERROR-LIT.
+W35019      DISPLAY AA-PROGRAM-LIT.
+W35019      DISPLAY AA-PARAGRAPH-LIT.
+W35019      DISPLAY AA-DB2-OPERATION-LIT.
+W35019      DISPLAY AA-DB2-TABLE-1.
+W35019      DISPLAY AA-DB2-TABLE-2.
+W35019      DISPLAY AA-DB2-TABLE-3.
+W35019      DISPLAY AA-DB2-TABLE-4.
+W35019      DISPLAY AA-DB2-TABLE-5.
+W35019      SET AC-DB2-ERROR TO TRUE.
+W35019
+W35019      COPY DPPD004.
+W35019
+W35019      CALL 'ILBOABN0' USING ABEND-CODE.
+W35019    EJECT
+W35019*----------------------------------------------------------------*
+W35019*    ENDING PROCESSING - DISPLAYS COUNTS AND CLOSES THE CURSOR   *
+W35019*    AND FILE.                                                   *
+W35019*----------------------------------------------------------------*
+W35019  B300-END-PROGRAM.
+W35019
+W35019      MOVE 'B300-END-PROGRAM' TO PV-CURRENT-PARAGRAPH.
+W35019
+W35019      DISPLAY 'INKRP036 - LINES EXTRACTED FOR WMS: '
+W35019              WS-LINES-EXTRACTED-CNT.
+W35019
+W35019      EXEC SQL
+W35019          CLOSE WMS_XTR_CSR
+W35019      END-EXEC.
+W35019
+W35019      CLOSE WMS-XTR-FILE.
