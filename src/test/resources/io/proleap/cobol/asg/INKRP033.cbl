@@ -0,0 +1,366 @@
+W35016******************************************************************
+W35016  IDENTIFICATION DIVISION.
+W35016******************************************************************
+W35016  PROGRAM-ID.    INKRP033.
+W35016  AUTHOR.        TESS BESTE.
+W35016  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35016  DATE-WRITTEN.  07-07-26.
+W35016  DATE-COMPILED.
+W35016*----------------------------------------------------------------*
+W35016*    RP033 - TSTKRMW / INVENTORY LEDGER RECONCILIATION REPORT    *
+W35016*                                                                *
+W35016*    TSTKRMW.ITM_EXTD_AMT (QTY * UNIT PRICE, COMPUTED IN         *
+W35016*    INKCS023 5025-ADD-A-LINE/INKBL030 D300-DETERMINE-UNIT-      *
+W35016*    PRICE) IS MEANT TO REDUCE THE INVENTORY LEDGER FOR SHORTAGE *
+W35016*    REPORTING, BUT NOTHING TIES THE TWO TOGETHER.  THIS PROGRAM *
+W35016*    SUMS TSTKRMW.ITM_EXTD_AMT BY STORE AND INVENTORY ID (FOR    *
+W35016*    THE STORE'S CURRENTLY OPEN INVENTORY - SEE TINVPAR          *
+W35016*    ACTL_FIN_BK_DTE/LOC_INV_STAT_CDE, THE SAME "CURRENTLY IN    *
+W35016*    INVENTORY" TEST INKCS023 3480-READ-TINVPAR AND INKBL030     *
+W35016*    C100-CHECK-STORE-ELIGIBLE USE) AND COMPARES THE TOTAL TO    *
+W35016*    WHAT ACTUALLY POSTED TO THE INVENTORY LEDGER TABLE,         *
+W35016*    TINVLDG, FOR THE SAME STORE/INVENTORY ID.  ANY STORE WHERE  *
+W35016*    THE TWO AMOUNTS DO NOT TIE OUT EXACTLY IS PRINTED AS AN     *
+W35016*    EXCEPTION, ALONG WITH THE VARIANCE, SO A MISSED OR DOUBLE-  *
+W35016*    POSTED WITHDRAWAL SHEET IS CAUGHT HERE INSTEAD OF WEEKS     *
+W35016*    LATER WHEN THE SHORTAGE NUMBERS LOOK WRONG.                 *
+W35016*                                                                *
+W35016* INPUT:                                                         *
+W35016*  1. STOCKROOM WITHDRAWAL TABLE          (TSTKRMW)              *
+W35016*  2. INVENTORY PARAMETERS TABLE          (TINVPAR)              *
+W35016*  3. INVENTORY LEDGER TABLE              (TINVLDG)              *
+W35016*                                                                *
+W35016* OUTPUT:                                                        *
+W35016*  1. TSTKRMW/LEDGER RECONCILIATION EXCEPTION REPORT             *
+W35016*----------------------------------------------------------------*
+W35016*                                                                *
+W35016* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35016* -------  ----------  ---------------------------------------- *
+W35016* W35016   07-07-2026  NEW PROGRAM - RECONCILE TSTKRMW EXTENDED  *
+W35016*                      AMOUNTS AGAINST THE INVENTORY LEDGER.     *
+W35016*----------------------------------------------------------------*
+W35016    EJECT
+W35016  ENVIRONMENT DIVISION.
+W35016  CONFIGURATION SECTION.
+W35016  SOURCE-COMPUTER.    IBM-3090.
+W35016  OBJECT-COMPUTER.    IBM-3090.
+W35016
+W35016  INPUT-OUTPUT SECTION.
+W35016  FILE-CONTROL.
+W35016      SELECT RECON-RPT-FILE ASSIGN TO UT-S-RPT033.
+W35016    EJECT
+W35016  DATA DIVISION.
+W35016  FILE SECTION.
+W35016
+W35016  FD  RECON-RPT-FILE
+W35016      RECORDING MODE IS F
+W35016      LABEL RECORDS ARE STANDARD
+W35016      BLOCK CONTAINS 0 RECORDS
+W35016      DATA RECORD IS RECON-RPT-REC.
+W35016  01  RECON-RPT-REC.
+W35016      05  FILLER                  PIC  X(132).
+W35016    EJECT
+W35016  WORKING-STORAGE SECTION.
+W35016
+W35016  01  PV-PROGRAM-VARIABLES.
+W35016      05  FILLER                  PIC  X(30)  VALUE
+W35016          '** BEGINING OF INKRP033 W/S **'.
+W35016      05  PV-CURRENT-PARAGRAPH    PIC  X(35).
+W35016      05  PV-PROGRAM-NAME         PIC  X(08)  VALUE 'INKRP033'.
+W35016      05  PV-RETURN-CODE          PIC S9(04) COMP  VALUE ZERO.
+W35016
+W35016  01  ABEND-CODE                  PIC S9(04) COMP  VALUE ZEROS.
+W35016      88  AC-DB2-ERROR                        VALUE +4013.
+W35016
+W35016  01  ABEND-AREAS.
+W35016      05  AA-ABEND-LIT            PIC  X(40)  VALUE
+W35016              '*****       ABEND'.
+W35016      05  AA-PROGRAM-LIT          PIC  X(40)  VALUE
+W35016              '*****   PROGRAM: INKRP033'.
+W35016      05  AA-PARAGRAPH-LIT.
+W35016          10  FILLER              PIC  X(17)  VALUE
+W35016              '***** PARAGRAPH: '.
+W35016          10  AA-PARAGRAPH-NAME   PIC  X(35)  VALUE SPACES.
+W35016      05  AA-DB2-ERROR-LIT        PIC  X(40)  VALUE
+W35016              '*****    DB2 ERROR'.
+W35016      05  AA-DB2-OPERATION-LIT.
+W35016          10  FILLER              PIC  X(17)  VALUE
+W35016              '***** OPERATION: '.
+W35016          10  AA-DB2-OPERATION    PIC  X(50)  VALUE SPACES.
+W35016      05  AA-DB2-TABLE-1          PIC  X(08)  VALUE SPACES.
+W35016      05  AA-DB2-TABLE-2          PIC  X(08)  VALUE SPACES.
+W35016      05  AA-DB2-TABLE-3          PIC  X(08)  VALUE SPACES.
+W35016      05  AA-DB2-TABLE-4          PIC  X(08)  VALUE SPACES.
+W35016      05  AA-DB2-TABLE-5          PIC  X(08)  VALUE SPACES.
+W35016
+W35016      COPY DPWS004.
+W35016
+W35016  01  WS-COUNTERS.
+W35016      05  WS-STORES-READ-CNT      PIC  9(05) VALUE ZERO.
+W35016      05  WS-STORES-EXCPT-CNT     PIC  9(05) VALUE ZERO.
+W35016
+W35016  01  WS-PROGRAM-SWITCHES.
+W35016      05  WS-END-OF-CSR-SW        PIC  X     VALUE  'N'.
+W35016          88  WS-OUT-OF-ROWS                  VALUE  'Y'.
+W35016      05  WS-LDGR-FOUND-SW        PIC  X     VALUE  'N'.
+W35016          88  WS-LDGR-ROW-FOUND               VALUE  'Y'.
+W35016
+W35016  01  WS-TOTALS-AREA.
+W35016      05  WS-STKRMW-TOTAL-AMT     PIC S9(09)V9(02) COMP-3.
+W35016      05  WS-LDGR-POST-AMT        PIC S9(09)V9(02) COMP-3.
+W35016      05  WS-VARIANCE-AMT         PIC S9(09)V9(02) COMP-3.
+W35016
+W35016  01  DL-DETAIL-LINE.
+W35016      05  FILLER                  PIC  X(01)  VALUE SPACE.
+W35016      05  DL-LOC-NBR              PIC  9(04).
+W35016      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35016      05  DL-INV-ID               PIC  9(09).
+W35016      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35016      05  DL-STKRMW-TOTAL-AMT     PIC -(08)9.99.
+W35016      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35016      05  DL-LDGR-POST-AMT        PIC -(08)9.99.
+W35016      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35016      05  DL-VARIANCE-AMT         PIC -(08)9.99.
+W35016      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35016      05  DL-REASON               PIC  X(30).
+W35016      05  FILLER                  PIC  X(37)  VALUE SPACE.
+W35016
+W35016*    DB2 AREA FOR TSTKRMW (STOCKROOM WITHDRAWAL)
+W35016
+W35016      EXEC SQL
+W35016           INCLUDE TSTKRMW
+W35016      END-EXEC.
+W35016
+W35016*    DB2 AREA FOR TINVPAR (INVENTORY PARAMETERS TABLE)
+W35016
+W35016      EXEC SQL
+W35016           INCLUDE TINVPAR
+W35016      END-EXEC.
+W35016
+W35016*    DB2 AREA FOR TINVLDG (INVENTORY LEDGER TABLE)
+W35016
+W35016      EXEC SQL
+W35016           INCLUDE TINVLDG
+W35016      END-EXEC.
+W35016
+W35016*    DB2 AREA FOR COMMUNICATIONS
+W35016
+W35016      EXEC SQL
+W35016           INCLUDE SQLCA
+W35016      END-EXEC.
+W35016
+W35016      EXEC SQL
+W35016          DECLARE RECON_CSR CURSOR FOR
+W35016              SELECT S.LOC_NBR
+W35016                    ,P.INV_ID
+W35016                    ,SUM(S.ITM_EXTD_AMT)
+W35016                FROM TSTKRMW S
+W35016                    ,TINVPAR P
+W35016               WHERE S.LOC_NBR          = P.LOC_NBR
+W35016                 AND P.ACTL_FIN_BK_DTE  = '9999-09-09'
+W35016                 AND P.LOC_INV_STAT_CDE = 'IN'
+W35016                 AND S.VOID_IND        <> 'Y'
+W35016               GROUP BY S.LOC_NBR
+W35016                       ,P.INV_ID
+W35016               ORDER BY S.LOC_NBR
+W35016      END-EXEC.
+W35016    EJECT
+W35016  PROCEDURE DIVISION.
+W35016
+W35016  A100-MAIN.
+W35016
+W35016      MOVE 'A100-MAIN' TO PV-CURRENT-PARAGRAPH.
+W35016
+W35016      PERFORM B100-INITIALIZE.
+W35016
+W35016      PERFORM B200-PREPARE-REPORT
+W35016          UNTIL WS-OUT-OF-ROWS.
+W35016
+W35016      PERFORM B300-END-PROGRAM.
+W35016
+W35016      MOVE PV-RETURN-CODE TO RETURN-CODE.
+W35016
+W35016      GOBACK.
+W35016    EJECT
+W35016*----------------------------------------------------------------*
+W35016*    INITIALIZATION PROCESSING                                   *
+W35016*----------------------------------------------------------------*
+W35016  B100-INITIALIZE.
+W35016
+W35016      MOVE 'B100-INITIALIZE' TO PV-CURRENT-PARAGRAPH.
+W35016
+W35016      OPEN OUTPUT RECON-RPT-FILE.
+W35016
+W35016      MOVE SPACES TO RECON-RPT-REC.
+W35016      MOVE 'TSTKRMW / INVENTORY LEDGER RECONCILIATION EXCEPTIONS'
+W35016                                  TO RECON-RPT-REC.
+W35016      WRITE RECON-RPT-REC.
+W35016      MOVE SPACES TO RECON-RPT-REC.
+W35016      WRITE RECON-RPT-REC.
+W35016
+W35016      EXEC SQL
+W35016          OPEN RECON_CSR
+W35016      END-EXEC.
+W35016
+W35016      PERFORM R100-FETCH-RECON-ROW.
+W35016    EJECT
+W35016*----------------------------------------------------------------*
+W35016*    LOOKS UP THE MATCHING LEDGER POSTING FOR THIS STORE/INV ID  *
+W35016*    AND WRITES AN EXCEPTION LINE IF IT DOES NOT TIE OUT TO THE  *
+W35016*    TSTKRMW TOTAL.                                              *
+W35016*----------------------------------------------------------------*
+W35016  B200-PREPARE-REPORT.
+W35016
+W35016      MOVE 'B200-PREPARE-REPORT' TO PV-CURRENT-PARAGRAPH.
+W35016
+W35016      ADD 1 TO WS-STORES-READ-CNT.
+W35016
+W35016      PERFORM C100-GET-LEDGER-POSTING.
+W35016
+W35016      IF WS-LDGR-POST-AMT NOT = WS-STKRMW-TOTAL-AMT
+W35016          PERFORM D900-WRITE-EXCEPTION-LINE
+W35016      END-IF.
+W35016
+W35016      PERFORM R100-FETCH-RECON-ROW.
+W35016    EJECT
+W35016*----------------------------------------------------------------*
+W35016*    RETRIEVES THE POSTED LEDGER AMOUNT FOR THIS STORE/INV ID.   *
+W35016*    A NOT FOUND CONDITION MEANS NOTHING HAS POSTED YET, WHICH   *
+W35016*    STILL COUNTS AS A TIE-OUT FAILURE IF TSTKRMW HAS A TOTAL.   *
+W35016*----------------------------------------------------------------*
+W35016  C100-GET-LEDGER-POSTING.
+W35016
+W35016      MOVE 'C100-GET-LEDGER-POSTING' TO PV-CURRENT-PARAGRAPH.
+W35016
+W35016      SET WS-LDGR-FOUND-SW  TO 'N'.
+W35016      MOVE ZERO             TO WS-LDGR-POST-AMT.
+W35016
+W35016      EXEC SQL
+W35016          SELECT STKRM_WDRWL_POST_AMT
+W35016            INTO :WS-LDGR-POST-AMT
+W35016            FROM TINVLDG
+W35016           WHERE LOC_NBR = :STKRMW-LOC-NBR
+W35016             AND INV_ID  = :INVPAR-INV-ID
+W35016      END-EXEC.
+W35016
+W35016      EVALUATE TRUE
+W35016          WHEN SQLCODE = ZERO
+W35016              SET WS-LDGR-ROW-FOUND TO TRUE
+W35016          WHEN SQLCODE = +100
+W35016              MOVE ZERO TO WS-LDGR-POST-AMT
+W35016          WHEN OTHER
+W35016              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35016              MOVE 'UNSUCCESSFUL SELECT ON TINVLDG'
+W35016                                  TO AA-DB2-OPERATION
+W35016              MOVE 'TINVLDG'     TO AA-DB2-TABLE-1
+W35016              MOVE SPACES        TO AA-DB2-TABLE-2
+W35016              MOVE SPACES        TO AA-DB2-TABLE-3
+W35016                                     AA-DB2-TABLE-4
+W35016                                     AA-DB2-TABLE-5
+W35016              PERFORM Z998-DB2-ABEND
+W35016      END-EVALUATE.
+W35016    EJECT
+W35016*----------------------------------------------------------------*
+W35016*    WRITES ONE EXCEPTION LINE FOR A STORE/INV ID THAT DOES NOT  *
+W35016*    TIE OUT.                                                    *
+W35016*----------------------------------------------------------------*
+W35016  D900-WRITE-EXCEPTION-LINE.
+W35016
+W35016      MOVE 'D900-WRITE-EXCEPTION-LINE' TO PV-CURRENT-PARAGRAPH.
+W35016
+W35016      ADD 1 TO WS-STORES-EXCPT-CNT.
+W35016
+W35016      COMPUTE WS-VARIANCE-AMT =
+W35016              WS-STKRMW-TOTAL-AMT - WS-LDGR-POST-AMT.
+W35016
+W35016      MOVE SPACES              TO DL-DETAIL-LINE.
+W35016      MOVE STKRMW-LOC-NBR      TO DL-LOC-NBR.
+W35016      MOVE INVPAR-INV-ID       TO DL-INV-ID.
+W35016      MOVE WS-STKRMW-TOTAL-AMT TO DL-STKRMW-TOTAL-AMT.
+W35016      MOVE WS-LDGR-POST-AMT    TO DL-LDGR-POST-AMT.
+W35016      MOVE WS-VARIANCE-AMT     TO DL-VARIANCE-AMT.
+W35016
+W35016      IF NOT WS-LDGR-ROW-FOUND
+W35016          MOVE 'NO LEDGER POSTING FOUND'  TO DL-REASON
+W35016      ELSE
+W35016          MOVE 'AMOUNTS DO NOT TIE OUT'   TO DL-REASON
+W35016      END-IF.
+W35016
+W35016      WRITE RECON-RPT-REC FROM DL-DETAIL-LINE.
+W35016    EJECT
+W35016*----------------------------------------------------------------*
+W35016*    RETRIEVES THE NEXT STORE/INV ID TSTKRMW TOTAL.              *
+W35016*----------------------------------------------------------------*
+W35016  R100-FETCH-RECON-ROW.
+W35016
+W35016      MOVE 'R100-FETCH-RECON-ROW' TO PV-CURRENT-PARAGRAPH.
+W35016
+W35016      EXEC SQL
+W35016          FETCH RECON_CSR
+W35016          INTO  :STKRMW-LOC-NBR, :INVPAR-INV-ID,
+W35016                :WS-STKRMW-TOTAL-AMT
+W35016      END-EXEC.
+W35016
+W35016      EVALUATE TRUE
+W35016          WHEN SQLCODE = ZERO
+W35016              CONTINUE
+W35016          WHEN SQLCODE = +100
+W35016              SET WS-OUT-OF-ROWS TO TRUE
+W35016          WHEN OTHER
+W35016              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35016              MOVE 'UNSUCCESSFUL FETCH WITH RECON_CSR'
+W35016                                  TO AA-DB2-OPERATION
+W35016              MOVE 'TSTKRMW'     TO AA-DB2-TABLE-1
+W35016              MOVE 'TINVPAR'     TO AA-DB2-TABLE-2
+W35016              MOVE SPACES        TO AA-DB2-TABLE-3
+W35016                                     AA-DB2-TABLE-4
+W35016                                     AA-DB2-TABLE-5
+W35016              PERFORM Z998-DB2-ABEND
+W35016      END-EVALUATE.
+W35016    EJECT
+W35016*----------------------------------------------------------------*
+W35016*    ABEND ROUTINE FOR DB2 ERRORS - MIRRORS APKRP240              *
+W35016*    Z998-DB2-ABEND SO A GENUINE DB2 FAILURE STOPS THE JOB        *
+W35016*    RATHER THAN COMPLETING WITH AN EASY-TO-MISS RETURN CODE.     *
+W35016*----------------------------------------------------------------*
+W35016  Z998-DB2-ABEND.
+W35016
+W35016      EXEC SQL
+W35016          CLOSE RECON_CSR
+W35016      END-EXEC.
+W35016
+W35016      CLOSE RECON-RPT-FILE.
+W35016      DISPLAY AA-ABEND-LIT.
+W35016      DISPLAY AA-DB2-ERROR-LIT.
+W35016      DISPLAY AA-PROGRAM-LIT.
+W35016      DISPLAY AA-PARAGRAPH-LIT.
+W35016      DISPLAY AA-DB2-OPERATION-LIT.
+W35016      DISPLAY AA-DB2-TABLE-1.
+W35016      DISPLAY AA-DB2-TABLE-2.
+W35016      DISPLAY AA-DB2-TABLE-3.
+W35016      DISPLAY AA-DB2-TABLE-4.
+W35016      DISPLAY AA-DB2-TABLE-5.
+W35016      SET AC-DB2-ERROR TO TRUE.
+W35016
+W35016      COPY DPPD004.
+W35016
+W35016      CALL 'ILBOABN0' USING ABEND-CODE.
+W35016    EJECT
+W35016*----------------------------------------------------------------*
+W35016*    ENDING PROCESSING - DISPLAYS COUNTS AND CLOSES THE CURSOR   *
+W35016*    AND FILE.                                                   *
+W35016*----------------------------------------------------------------*
+W35016  B300-END-PROGRAM.
+W35016
+W35016      MOVE 'B300-END-PROGRAM' TO PV-CURRENT-PARAGRAPH.
+W35016
+W35016      DISPLAY 'INKRP033 - STORE/INV IDS READ:      '
+W35016              WS-STORES-READ-CNT.
+W35016      DISPLAY 'INKRP033 - RECONCILIATION EXCEPTIONS: '
+W35016              WS-STORES-EXCPT-CNT.
+W35016
+W35016      EXEC SQL
+W35016          CLOSE RECON_CSR
+W35016      END-EXEC.
+W35016
+W35016      CLOSE RECON-RPT-FILE.
