@@ -0,0 +1,665 @@
+W35005******************************************************************
+W35005  IDENTIFICATION DIVISION.
+W35005******************************************************************
+W35005  PROGRAM-ID.    INKBL030.
+W35005  AUTHOR.        TESS BESTE.
+W35005  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35005  DATE-WRITTEN.  06-09-26.
+W35005  DATE-COMPILED.
+W35005*----------------------------------------------------------------*
+W35005*    BL030 - BULK LOAD OF SCANNER-COUNTED STOCKROOM WITHDRAWAL   *
+W35005*    LINES DIRECTLY INTO TSTKRMW.                                *
+W35005*                                                                *
+W35005*    THIS BATCH PROGRAM READS A FLAT EXTRACT PRODUCED BY THE     *
+W35005*    HANDHELD INVENTORY SCANNERS (ONE STOCKROOM WITHDRAWAL LINE  *
+W35005*    PER RECORD) AND RUNS EACH LINE THROUGH THE SAME SKU/UPC     *
+W35005*    VALIDATION AND CUTOFF-PRICE LOOKUP THE ONLINE TRANSACTION,  *
+W35005*    INKCS023, USES (3300-VALIDATE-UPC/3350-VALIDATE-SKU CALL    *
+W35005*    THE SHARED IN400-LOOKUP-RETAIL PARAGRAPH IN INPD400 - THIS  *
+W35005*    PROGRAM COPIES THE SAME INWS400/INPD400 AND CALLS IT THE    *
+W35005*    SAME WAY).  LINES THAT COME BACK WITH A SIMPLE, REGULAR-    *
+W35005*    STATUS PRICE ARE INSERTED INTO TSTKRMW DIRECTLY.  ANYTHING  *
+W35005*    THIS PROGRAM CANNOT SAFELY PRICE ON ITS OWN - SKU/UPC NOT   *
+W35005*    FOUND, A DUMMY SKU/UPC, A CLEARANCE OR MIXED STATUS ITEM    *
+W35005*    (WHICH INKCS023 3352-PROCESS-PRICE HANDLES BY PROMPTING     *
+W35005*    THE CLERK FOR A SCREEN PRICE), A RENUMBERED SKU, A          *
+W35005*    QUANTITY OVER THE PER-LINE CAP, OR A DB2 ERROR - IS SKIPPED *
+W35005*    AND WRITTEN TO THE EXCEPTION REPORT SO IT CAN BE KEYED (OR  *
+W35005*    CORRECTED AND RE-EXTRACTED) THROUGH INKCS023 INSTEAD.  THE  *
+W35005*    STORE'S WITHDRAWAL-WINDOW/BOOKING ELIGIBILITY IS CHECKED    *
+W35005*    AGAINST TINVPAR ONCE PER STORE THE SAME WAY INKCS023        *
+W35005*    1100-PROCESS-INTER-APPL-COMM DOES (INCLUDING HONORING AN    *
+W35005*    OPEN TSTKROPN REOPEN OVERRIDE - SEE INKCS025).              *
+W35005*                                                                *
+W35005* INPUT:                                                         *
+W35005*  1. SCANNER EXTRACT FILE              (SCAN-EXTRACT-FILE)      *
+W35005*  2. INVENTORY PARAMETERS TABLE         (TINVPAR)                *
+W35005*  3. STKRM WDRWL BOOKING REOPEN APPRVL  (TSTKROPN)               *
+W35005*  4. UPC/SKU/RETAIL PRICE LOOKUP        (INPD400/TUPC/TUPCPLS)  *
+W35005*                                                                *
+W35005* OUTPUT:                                                        *
+W35005*  1. STOCKROOM WITHDRAWAL TABLE         (TSTKRMW)                *
+W35005*  2. EXCEPTION REPORT                   (EXCEPTION-RPT-FILE)    *
+W35005*----------------------------------------------------------------*
+W35005*                                                                *
+W35005* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35005* -------  ----------  ---------------------------------------- *
+W35005* W35005   06-09-2026  NEW PROGRAM - BULK LOAD SCANNER EXTRACT   *
+W35005*                      LINES INTO TSTKRMW SO ONLY EXCEPTIONS     *
+W35005*                      NEED TO GO THROUGH INKCS023.              *
+W35005*----------------------------------------------------------------*
+W35005    EJECT
+W35005  ENVIRONMENT DIVISION.
+W35005  CONFIGURATION SECTION.
+W35005  SOURCE-COMPUTER.    IBM-3090.
+W35005  OBJECT-COMPUTER.    IBM-3090.
+W35005
+W35005  INPUT-OUTPUT SECTION.
+W35005  FILE-CONTROL.
+W35005      SELECT SCAN-EXTRACT-FILE   ASSIGN TO UT-S-SCANEX.
+W35005      SELECT EXCEPTION-RPT-FILE  ASSIGN TO UT-S-BL030X.
+W35005    EJECT
+W35005  DATA DIVISION.
+W35005  FILE SECTION.
+W35005
+W35005  FD  SCAN-EXTRACT-FILE
+W35005      RECORDING MODE IS F
+W35005      LABEL RECORDS ARE STANDARD
+W35005      BLOCK CONTAINS 0 RECORDS
+W35005      DATA RECORD IS SCAN-EXTRACT-REC.
+W35005  01  SCAN-EXTRACT-REC.
+W35005      05  SE-STORE-NBR-X          PIC  X(04).
+W35005      05  SE-SHEET-NBR            PIC  9(06).
+W35005      05  SE-SKU-NBR              PIC  X(08).
+W35005      05  SE-UPC-NBR-X            PIC  X(15).
+W35005      05  SE-INV-QTY-X            PIC  X(07).
+W35005      05  FILLER                  PIC  X(40).
+W35005
+W35005  FD  EXCEPTION-RPT-FILE
+W35005      RECORDING MODE IS F
+W35005      LABEL RECORDS ARE STANDARD
+W35005      BLOCK CONTAINS 0 RECORDS
+W35005      DATA RECORD IS EXCEPTION-RPT-REC.
+W35005  01  EXCEPTION-RPT-REC.
+W35005      05  FILLER                  PIC  X(132).
+W35005    EJECT
+W35005  WORKING-STORAGE SECTION.
+W35005
+W35005  01  PV-PROGRAM-VARIABLES.
+W35005      05  FILLER                  PIC  X(30)  VALUE
+W35005          '** BEGINING OF INKBL030 W/S **'.
+W35005      05  PV-CURRENT-PARAGRAPH    PIC  X(35).
+W35005      05  PV-PROGRAM-NAME         PIC  X(08)  VALUE 'INKBL030'.
+W35005      05  PV-STR-NBR              PIC S9(04) COMP.
+W35005      05  PV-STORE-NBR-X          PIC  X(04)  VALUE ZEROES.
+W35005      05  PV-STORE-NBR-9 REDEFINES PV-STORE-NBR-X
+W35005                                  PIC  9(04).
+W35005      05  PV-PLND-INV-TMST        PIC  X(26).
+W35005      05  PV-GROUP-UNIT-RTL       PIC S9(05)V9(02) COMP-3.
+W35005      05  PV-RETURN-CODE          PIC S9(04) COMP  VALUE ZERO.
+W35005
+W35005  01  ABEND-CODE                  PIC S9(04) COMP  VALUE ZEROS.
+W35005      88  AC-DB2-ERROR                        VALUE +4013.
+W35005
+W35005  01  ABEND-AREAS.
+W35005      05  AA-ABEND-LIT            PIC  X(40)  VALUE
+W35005              '*****       ABEND'.
+W35005      05  AA-PROGRAM-LIT          PIC  X(40)  VALUE
+W35005              '*****   PROGRAM: INKBL030'.
+W35005      05  AA-PARAGRAPH-LIT.
+W35005          10  FILLER              PIC  X(17)  VALUE
+W35005              '***** PARAGRAPH: '.
+W35005          10  AA-PARAGRAPH-NAME   PIC  X(35)  VALUE SPACES.
+W35005      05  AA-DB2-ERROR-LIT        PIC  X(40)  VALUE
+W35005              '*****    DB2 ERROR'.
+W35005      05  AA-DB2-OPERATION-LIT.
+W35005          10  FILLER              PIC  X(17)  VALUE
+W35005              '***** OPERATION: '.
+W35005          10  AA-DB2-OPERATION    PIC  X(50)  VALUE SPACES.
+W35005      05  AA-DB2-TABLE-1          PIC  X(08)  VALUE SPACES.
+W35005      05  AA-DB2-TABLE-2          PIC  X(08)  VALUE SPACES.
+W35005      05  AA-DB2-TABLE-3          PIC  X(08)  VALUE SPACES.
+W35005      05  AA-DB2-TABLE-4          PIC  X(08)  VALUE SPACES.
+W35005      05  AA-DB2-TABLE-5          PIC  X(08)  VALUE SPACES.
+W35005
+W35005      COPY DPWS004.
+W35005
+W35005  01  PC-PROGRAM-CONSTANTS.
+W35005      05  PC-MAX-QTY              PIC  9(07) VALUE 99.
+W35005      05  PC-MIXED-STATUS         PIC  X(02) VALUE '25'.
+W35005      05  PC-CLEARANCE-SKU-STATUS PIC  X(02) VALUE '30'.
+W35005
+W35005  01  WS-COUNTERS.
+W35005      05  WS-LINES-READ-CNT       PIC  9(07) VALUE ZERO.
+W35005      05  WS-LINES-LOADED-CNT     PIC  9(07) VALUE ZERO.
+W35005      05  WS-LINES-EXCEPTION-CNT  PIC  9(07) VALUE ZERO.
+W35005
+W35005  01  WS-PROGRAM-SWITCHES.
+W35005      05  WS-END-OF-FILE-SW       PIC  X     VALUE  'N'.
+W35005          88  WS-END-OF-INPUT                VALUE  'Y'.
+W35005          88  WS-NOT-END-OF-INPUT             VALUE  'N'.
+W35005      05  WS-FIRST-RECORD-SW      PIC  X     VALUE  'Y'.
+W35005          88  WS-FIRST-RECORD                 VALUE  'Y'.
+W35005      05  WS-STORE-ELIGIBLE-SW    PIC  X     VALUE  'N'.
+W35005          88  WS-STORE-IS-ELIGIBLE            VALUE  'Y'.
+W35005          88  WS-STORE-NOT-ELIGIBLE           VALUE  'N'.
+W35005      05  WS-REOPEN-OVERRIDE-SW   PIC  X     VALUE  'N'.
+W35005          88  WS-REOPEN-OVERRIDE-GRANTED      VALUE  'Y'.
+W35005      05  WS-LINE-EXCEPTION-SW    PIC  X     VALUE  'N'.
+W35005          88  WS-LINE-IS-EXCEPTION             VALUE  'Y'.
+W35005          88  WS-LINE-NOT-EXCEPTION            VALUE  'N'.
+W35005
+W35005  01  WS-CURRENT-KEYS.
+W35005      05  WS-CURRENT-STORE-NBR-X  PIC  X(04)  VALUE ZEROES.
+W35005      05  WS-CURRENT-SHEET-NBR    PIC  9(06)  VALUE ZERO.
+W35005      05  WS-LAST-LINE-NBR-ADDED  PIC  9(04)  VALUE ZERO.
+W35005      05  LINE-NBR-IND            PIC S9(04) COMP  VALUE ZERO.
+W35005
+W35005  01  WS-EXCEPTION-REASON         PIC  X(40).
+W35005
+W35005  01  WS-EXCEPTION-LINE.
+W35005      05  FILLER                  PIC  X(01)  VALUE SPACE.
+W35005      05  WSX-STORE-NBR           PIC  X(04).
+W35005      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35005      05  WSX-SHEET-NBR           PIC  9(06).
+W35005      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35005      05  WSX-SKU-NBR             PIC  X(08).
+W35005      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35005      05  WSX-UPC-NBR             PIC  X(15).
+W35005      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35005      05  WSX-INV-QTY             PIC  ZZZZZZ9.
+W35005      05  FILLER                  PIC  X(02)  VALUE SPACE.
+W35005      05  WSX-REASON              PIC  X(40).
+W35005      05  FILLER                  PIC  X(41)  VALUE SPACE.
+W35005
+W35005*----------------------------------------------------------------
+W35005*    PRICE LOOK-UP WORKING STORAGE COPYBOOK (SHARED WITH
+W35005*    INKCS023 3300-VALIDATE-UPC/3350-VALIDATE-SKU).
+W35005*----------------------------------------------------------------
+W35005
+W35005      COPY INWS400.
+W35005
+W35007*    STOCKROOM WITHDRAWAL QUANTITY-CAP OVERRIDE WORKING STORAGE
+W35007*    COPYBOOK (SHARED WITH INKCS023 3250-EDIT-MAP-DETAIL-FIELDS).
+W35007
+W35007      COPY INWS420.
+W35007
+W35005*    DB2 AREA FOR TINVPAR (INVENTORY PARAMETERS TABLE)
+W35005
+W35005      EXEC SQL
+W35005           INCLUDE TINVPAR
+W35005      END-EXEC.
+W35005
+W35005*    DB2 AREA FOR TSTKROPN (STOCKROOM WDRWL BOOKING REOPEN
+W35005*    APPROVAL - SEE INKCS023 1150/1160-*-REOPEN-OVERRIDE)
+W35005
+W35005      EXEC SQL
+W35005           INCLUDE TSTKROPN
+W35005      END-EXEC.
+W35005
+W35005*    DB2 AREA FOR TSTKRMW (STOCKROOM WITHDRAWAL)
+W35005
+W35005      EXEC SQL
+W35005           INCLUDE TSTKRMW
+W35005      END-EXEC.
+W35005
+W35005*    DB2 AREA FOR COMMUNICATIONS
+W35005
+W35005      EXEC SQL
+W35005           INCLUDE SQLCA
+W35005      END-EXEC.
+W35005    EJECT
+W35005  PROCEDURE DIVISION.
+W35005
+W35005  A100-MAIN.
+W35005
+W35005      MOVE 'A100-MAIN' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      PERFORM B100-INITIALIZE.
+W35005
+W35005      PERFORM B200-PROCESS-SCAN-RECORD
+W35005          UNTIL WS-END-OF-INPUT.
+W35005
+W35005      PERFORM B300-END-PROGRAM.
+W35005
+W35005      MOVE PV-RETURN-CODE TO RETURN-CODE.
+W35005
+W35005      GOBACK.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    INITIALIZATION PROCESSING                                   *
+W35005*----------------------------------------------------------------*
+W35005  B100-INITIALIZE.
+W35005
+W35005      MOVE 'B100-INITIALIZE' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      OPEN INPUT  SCAN-EXTRACT-FILE.
+W35005      OPEN OUTPUT EXCEPTION-RPT-FILE.
+W35005
+W35005      PERFORM Z100-READ-SCAN-RECORD.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    PROCESSES ONE SCANNER EXTRACT RECORD.  RE-CHECKS STORE      *
+W35005*    ELIGIBILITY WHENEVER THE STORE (OR SHEET) NUMBER CHANGES,   *
+W35005*    THEN EDITS AND PRICES THE LINE THE SAME WAY INKCS023 DOES.  *
+W35005*----------------------------------------------------------------*
+W35005  B200-PROCESS-SCAN-RECORD.
+W35005
+W35005      MOVE 'B200-PROCESS-SCAN-RECORD' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      ADD 1 TO WS-LINES-READ-CNT.
+W35005      SET WS-LINE-NOT-EXCEPTION TO TRUE.
+W35005
+W35005      IF WS-FIRST-RECORD
+W35005      OR SE-STORE-NBR-X NOT = WS-CURRENT-STORE-NBR-X
+W35005          MOVE SE-STORE-NBR-X TO WS-CURRENT-STORE-NBR-X
+W35005          MOVE ZERO           TO WS-CURRENT-SHEET-NBR
+W35005          SET WS-NOT-END-OF-INPUT TO TRUE
+W35005          PERFORM C100-CHECK-STORE-ELIGIBLE
+W35005      END-IF.
+W35005
+W35005      IF SE-SHEET-NBR NOT = WS-CURRENT-SHEET-NBR
+W35005          MOVE SE-SHEET-NBR      TO WS-CURRENT-SHEET-NBR
+W35005          PERFORM C200-GET-LAST-LINE-NBR
+W35005      END-IF.
+W35005
+W35005      MOVE 'N' TO WS-FIRST-RECORD-SW.
+W35005
+W35005      IF WS-STORE-NOT-ELIGIBLE
+W35005          MOVE 'STORE NOT ELIGIBLE FOR STKRM WITHDRAWAL'
+W35005                                  TO WS-EXCEPTION-REASON
+W35005          PERFORM D900-WRITE-EXCEPTION-LINE
+W35005      ELSE
+W35005          PERFORM D100-VALIDATE-AND-PRICE-LINE
+W35005          IF WS-LINE-IS-EXCEPTION
+W35005              PERFORM D900-WRITE-EXCEPTION-LINE
+W35005          ELSE
+W35005              PERFORM D500-INSERT-STKRMW-LINE
+W35005          END-IF
+W35005      END-IF.
+W35005
+W35005      PERFORM Z100-READ-SCAN-RECORD.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    CHECKS TINVPAR FOR THE STORE THIS SCAN RECORD IS FOR THE    *
+W35005*    SAME WAY INKCS023 1100-PROCESS-INTER-APPL-COMM DOES - THE   *
+W35005*    WITHDRAWAL WINDOW MUST STILL BE OPEN (STKRM_WDRWL_IND = 'Y')*
+W35005*    AND EITHER UNIT BOOKING HAS NOT RUN YET (UNT_BKG_STAT_CDE = *
+W35005*    'IN') OR THERE IS AN OPEN TSTKROPN REOPEN OVERRIDE FOR THE  *
+W35005*    STORE (SEE INKCS025).                                      *
+W35005*----------------------------------------------------------------*
+W35005  C100-CHECK-STORE-ELIGIBLE.
+W35005
+W35005      MOVE 'C100-CHECK-STORE-ELIGIBLE' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      SET WS-STORE-NOT-ELIGIBLE TO TRUE.
+W35005      MOVE WS-CURRENT-STORE-NBR-X TO INVPAR-LOC-NBR.
+W35005
+W35005      EXEC SQL
+W35005          SELECT PLND_INV_DTE
+W35005                ,STKRM_WDRWL_IND
+W35005                ,UNT_BKG_STAT_CDE
+W35005            INTO :INVPAR-PLND-INV-DTE
+W35005                ,:INVPAR-STKRM-WDRWL-IND
+W35005                ,:INVPAR-UNT-BKG-STAT-CDE
+W35005            FROM TINVPAR
+W35005           WHERE LOC_NBR         = :INVPAR-LOC-NBR
+W35005             AND ACTL_FIN_BK_DTE = '9999-09-09'
+W35005             AND LOC_INV_STAT_CDE = 'IN'
+W35005      END-EXEC.
+W35005
+W35005      EVALUATE TRUE
+W35005          WHEN SQLCODE = ZERO
+W35005              MOVE INVPAR-PLND-INV-DTE TO PV-PLND-INV-TMST
+W35005              IF INVPAR-STKRM-WDRWL-IND = 'Y'
+W35005                  PERFORM C150-CHECK-REOPEN-OVERRIDE
+W35005                  IF INVPAR-UNT-BKG-STAT-CDE = 'IN'
+W35005                  OR WS-REOPEN-OVERRIDE-GRANTED
+W35005                      SET WS-STORE-IS-ELIGIBLE TO TRUE
+W35005                  END-IF
+W35005              END-IF
+W35005          WHEN SQLCODE = +100
+W35005              CONTINUE
+W35005          WHEN OTHER
+W35005              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35005              MOVE 'UNSUCCESSFUL SELECT ON TINVPAR'
+W35005                                  TO AA-DB2-OPERATION
+W35005              MOVE 'TINVPAR'     TO AA-DB2-TABLE-1
+W35005              MOVE SPACES        TO AA-DB2-TABLE-2
+W35005                                     AA-DB2-TABLE-3
+W35005                                     AA-DB2-TABLE-4
+W35005                                     AA-DB2-TABLE-5
+W35005              PERFORM Z998-DB2-ABEND
+W35005      END-EVALUATE.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    SAME CHECK AS INKCS023 1150-CHECK-REOPEN-OVERRIDE - AN OPEN *
+W35005*    TSTKROPN ROW LETS THIS STORE THROUGH EVEN THOUGH BOOKING    *
+W35005*    HAS ALREADY RUN.  UNLIKE 1150, THIS PROGRAM DOES NOT        *
+W35005*    CONSUME THE OVERRIDE - THE FIRST SHEET NUMBER KEYED BACK    *
+W35005*    THROUGH INKCS023 STILL CONSUMES IT THERE, SINCE A BATCH     *
+W35005*    RUN MAY COVER MORE THAN ONE SHEET FOR THE SAME STORE.       *
+W35005*----------------------------------------------------------------*
+W35005  C150-CHECK-REOPEN-OVERRIDE.
+W35005
+W35005      MOVE 'C150-CHECK-REOPEN-OVERRIDE' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      SET WS-REOPEN-OVERRIDE-SW TO 'N'.
+W35005
+W35005      EXEC SQL
+W35005          SELECT STATUS_CDE
+W35005            INTO :TSTKROPN-STATUS-CDE
+W35005            FROM TSTKROPN
+W35005           WHERE LOC_NBR    = :INVPAR-LOC-NBR
+W35005             AND STATUS_CDE = 'O'
+W35005      END-EXEC.
+W35005
+W35005      EVALUATE TRUE
+W35005          WHEN SQLCODE = ZERO
+W35005              SET WS-REOPEN-OVERRIDE-GRANTED TO TRUE
+W35005          WHEN SQLCODE = +100
+W35005              CONTINUE
+W35005          WHEN OTHER
+W35005              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35005              MOVE 'UNSUCCESSFUL SELECT ON TSTKROPN'
+W35005                                  TO AA-DB2-OPERATION
+W35005              MOVE 'TSTKROPN'    TO AA-DB2-TABLE-1
+W35005              MOVE SPACES        TO AA-DB2-TABLE-2
+W35005                                     AA-DB2-TABLE-3
+W35005                                     AA-DB2-TABLE-4
+W35005                                     AA-DB2-TABLE-5
+W35005              PERFORM Z998-DB2-ABEND
+W35005      END-EVALUATE.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    FINDS THE HIGHEST LINE NUMBER ALREADY ON TSTKRMW FOR THIS   *
+W35005*    STORE/SHEET SO NEW LINES CONTINUE THE SAME NUMBERING        *
+W35005*    INKCS023 5000-ADD-SHEET/5025-ADD-A-LINE USES.               *
+W35005*----------------------------------------------------------------*
+W35005  C200-GET-LAST-LINE-NBR.
+W35005
+W35005      MOVE 'C200-GET-LAST-LINE-NBR' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      MOVE WS-CURRENT-STORE-NBR-X TO STKRMW-LOC-NBR.
+W35005      MOVE WS-CURRENT-SHEET-NBR   TO STKRMW-SHEET-NBR.
+W35005      MOVE ZERO                   TO WS-LAST-LINE-NBR-ADDED.
+W35005
+W35005      EXEC SQL
+W35005          SELECT MAX(LINE_NBR)
+W35005            INTO :WS-LAST-LINE-NBR-ADDED :LINE-NBR-IND
+W35005            FROM TSTKRMW
+W35005           WHERE LOC_NBR   = :STKRMW-LOC-NBR
+W35005             AND SHEET_NBR = :STKRMW-SHEET-NBR
+W35005      END-EXEC.
+W35005
+W35005      IF LINE-NBR-IND < ZERO
+W35005          MOVE ZERO TO WS-LAST-LINE-NBR-ADDED
+W35005      END-IF.
+W35005
+W35005      EVALUATE TRUE
+W35005          WHEN SQLCODE = ZERO
+W35005          WHEN SQLCODE = +100
+W35005              CONTINUE
+W35005          WHEN OTHER
+W35005              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35005              MOVE 'UNSUCCESSFUL SELECT MAX(LINE_NBR) ON TSTKRMW'
+W35005                                  TO AA-DB2-OPERATION
+W35005              MOVE 'TSTKRMW'     TO AA-DB2-TABLE-1
+W35005              MOVE SPACES        TO AA-DB2-TABLE-2
+W35005                                     AA-DB2-TABLE-3
+W35005                                     AA-DB2-TABLE-4
+W35005                                     AA-DB2-TABLE-5
+W35005              PERFORM Z998-DB2-ABEND
+W35005      END-EVALUATE.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    EDITS THE QUANTITY, THEN VALIDATES AND PRICES THE SKU/UPC   *
+W35005*    THE SAME WAY INKCS023 3300-VALIDATE-UPC/3350-VALIDATE-SKU   *
+W35005*    DO, VIA THE SHARED IN400-LOOKUP-RETAIL PARAGRAPH.  ONLY A   *
+W35005*    FOUND, NON-DUMMY, NON-RENUMBERED, REGULAR-STATUS ITEM WITH  *
+W35005*    A QUANTITY WITHIN THE CAP IS ACCEPTED FOR DIRECT LOAD -     *
+W35005*    EVERYTHING ELSE IS FLAGGED AS AN EXCEPTION.                 *
+W35005*----------------------------------------------------------------*
+W35005  D100-VALIDATE-AND-PRICE-LINE.
+W35005
+W35005      MOVE 'D100-VALIDATE-AND-PRICE-LINE' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      IF SE-INV-QTY-X IS NOT NUMERIC
+W35005          MOVE 'QUANTITY NOT NUMERIC'    TO WS-EXCEPTION-REASON
+W35005          SET WS-LINE-IS-EXCEPTION       TO TRUE
+W35005      ELSE
+W35007         MOVE SE-SKU-NBR             TO IN420-PV-SKU-IN
+W35007         MOVE PC-MAX-QTY             TO IN420-PV-STD-MAX-QTY-IN
+W35007         PERFORM IN420-CHECK-QTY-CAP
+W35005          IF SE-INV-QTY-X > IN420-PV-EFFECTIVE-MAX-QTY
+W35005              MOVE 'QUANTITY EXCEEDS PER-LINE MAXIMUM'
+W35005                                          TO WS-EXCEPTION-REASON
+W35005              SET WS-LINE-IS-EXCEPTION   TO TRUE
+W35005          ELSE
+W35005              PERFORM D200-LOOKUP-RETAIL-PRICE
+W35005          END-IF
+W35005      END-IF.
+W35005    EJECT
+W35005 D200-LOOKUP-RETAIL-PRICE.
+W35005
+W35005     MOVE 'D200-LOOKUP-RETAIL-PRICE' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005     INITIALIZE IN400-PV-INPUT-AREA.
+W35005     MOVE WS-CURRENT-STORE-NBR-X TO PV-STORE-NBR-X.
+W35005     MOVE PV-STORE-NBR-9         TO PV-STR-NBR.
+W35005     MOVE PV-STR-NBR             TO IN400-PV-LOC-IN-NUM.
+W35005     MOVE PV-PLND-INV-TMST       TO IN400-PV-EFF-DTE-IN.
+W35005
+W35005     IF SE-SKU-NBR > SPACE
+W35005         MOVE SE-SKU-NBR         TO IN400-PV-SKU-IN-NUM
+W35005         SET IN400-PV-SKU-LOOKUP TO TRUE
+W35005     ELSE
+W35005         MOVE SE-UPC-NBR-X       TO IN400-PV-UPC-NBR-IN
+W35005         SET IN400-PV-UPC-NBR-LOOKUP TO TRUE
+W35005     END-IF.
+W35005
+W35005     PERFORM IN400-LOOKUP-RETAIL.
+W35005
+W35005     EVALUATE TRUE
+W35005         WHEN IN400-PV-NOT-FOUND
+W35005             MOVE 'SKU/UPC NOT FOUND'    TO WS-EXCEPTION-REASON
+W35005             SET WS-LINE-IS-EXCEPTION    TO TRUE
+W35005         WHEN IN400-PV-SQL-ERROR
+W35005             MOVE 'DB2 ERROR ON PRICE LOOKUP'
+W35005                                         TO WS-EXCEPTION-REASON
+W35005             SET WS-LINE-IS-EXCEPTION    TO TRUE
+W35005         WHEN IN400-PV-DUMMY-SKU
+W35005         WHEN IN400-PV-DUMMY-UPC
+W35005             MOVE 'DUMMY SKU/UPC NEEDS CLERK ENTRY'
+W35005                                         TO WS-EXCEPTION-REASON
+W35005             SET WS-LINE-IS-EXCEPTION    TO TRUE
+W35005         WHEN IN400-PS-RENUMBER-SKU
+W35005             MOVE 'SKU WAS RENUMBERED DURING INVENTORY'
+W35005                                         TO WS-EXCEPTION-REASON
+W35005             SET WS-LINE-IS-EXCEPTION    TO TRUE
+W35005         WHEN IN400-PRC-STATUS-OUT = PC-CLEARANCE-SKU-STATUS
+W35005             MOVE 'CLEARANCE ITEM NEEDS CLERK PRICE ENTRY'
+W35005                                         TO WS-EXCEPTION-REASON
+W35005             SET WS-LINE-IS-EXCEPTION    TO TRUE
+W35005         WHEN IN400-PRC-STATUS-OUT = PC-MIXED-STATUS
+W35005             MOVE 'MIXED STATUS ITEM NEEDS CLERK PRICE ENTRY'
+W35005                                         TO WS-EXCEPTION-REASON
+W35005             SET WS-LINE-IS-EXCEPTION    TO TRUE
+W35005         WHEN OTHER
+W35005             MOVE SE-SKU-NBR             TO STKRMW-SKU-NBR
+W35005             IF SE-UPC-NBR-X IS NUMERIC
+W35005                 MOVE SE-UPC-NBR-X       TO STKRMW-UPC-NBR
+W35005             ELSE
+W35005                 MOVE ZERO               TO STKRMW-UPC-NBR
+W35005             END-IF
+W35005             MOVE SE-INV-QTY-X           TO STKRMW-INV-QTY
+W35005             PERFORM D300-DETERMINE-UNIT-PRICE
+W35005     END-EVALUATE.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    SAME GROUP-PRICING FALLBACK AS INKCS023 3359-CHECK-GROUP-   *
+W35005*    PRICING - BOTH INPUTS ARE ALREADY PART OF THE SHARED        *
+W35005*    IN400-LOOKUP-RETAIL OUTPUT AREA, SO NO EXTRA DB2 CALL IS    *
+W35005*    NEEDED HERE.                                                *
+W35005*----------------------------------------------------------------*
+W35005  D300-DETERMINE-UNIT-PRICE.
+W35005
+W35005      MOVE 'D300-DETERMINE-UNIT-PRICE' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      IF IN400-PRC-MEITGP-NBR NOT EQUAL 0
+W35005          COMPUTE PV-GROUP-UNIT-RTL ROUNDED =
+W35005                 (IN400-PRC-GP-AMT / IN400-PRC-MITGPL-QTY)
+W35005          MOVE PV-GROUP-UNIT-RTL      TO STKRMW-ITM-UNIT-PR-AMT
+W35005      ELSE
+W35005          MOVE IN400-PRC-UNIT-RTL-OUT TO STKRMW-ITM-UNIT-PR-AMT
+W35005      END-IF.
+W35005
+W35005      COMPUTE STKRMW-ITM-EXTD-AMT
+W35005            = STKRMW-INV-QTY * STKRMW-ITM-UNIT-PR-AMT.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    INSERT A ROW INTO THE TSTKRMW TABLE - SAME COLUMNS/VALUES   *
+W35005*    AS INKCS023 5100-INSERT-LINE.                               *
+W35005*----------------------------------------------------------------*
+W35005  D500-INSERT-STKRMW-LINE.
+W35005
+W35005      MOVE 'D500-INSERT-STKRMW-LINE' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      ADD 1                       TO WS-LAST-LINE-NBR-ADDED.
+W35005      MOVE WS-CURRENT-STORE-NBR-X TO STKRMW-LOC-NBR.
+W35005      MOVE WS-CURRENT-SHEET-NBR   TO STKRMW-SHEET-NBR.
+W35005      MOVE WS-LAST-LINE-NBR-ADDED TO STKRMW-LINE-NBR.
+W35005      MOVE PV-PROGRAM-NAME        TO STKRMW-CHG-ID-NBR.
+W35005
+W35005      EXEC SQL
+W35005          INSERT INTO TSTKRMW
+W35005              (LOC_NBR
+W35005             ,  SHEET_NBR
+W35005             ,  LINE_NBR
+W35005             ,  SKU_NBR
+W35005             ,  UPC_NBR
+W35005             ,  INV_QTY
+W35005             ,  ITM_UNIT_PR_AMT
+W35005             ,  ITM_EXTD_AMT
+W35005             ,  CHG_TMST
+W35005             ,  CHG_ID_NBR)
+W35005          VALUES
+W35005             (:STKRMW-LOC-NBR
+W35005             , :STKRMW-SHEET-NBR
+W35005             , :STKRMW-LINE-NBR
+W35005             , :STKRMW-SKU-NBR
+W35005             , :STKRMW-UPC-NBR
+W35005             , :STKRMW-INV-QTY
+W35005             , :STKRMW-ITM-UNIT-PR-AMT
+W35005             , :STKRMW-ITM-EXTD-AMT
+W35005             , CURRENT TIMESTAMP
+W35005             , :STKRMW-CHG-ID-NBR)
+W35005      END-EXEC.
+W35005
+W35005      EVALUATE TRUE
+W35005          WHEN SQLCODE = ZERO
+W35005              ADD 1 TO WS-LINES-LOADED-CNT
+W35005              EXEC SQL
+W35005                  COMMIT
+W35005              END-EXEC
+W35005          WHEN OTHER
+W35005              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35005              MOVE 'UNSUCCESSFUL INSERT INTO TSTKRMW'
+W35005                                  TO AA-DB2-OPERATION
+W35005              MOVE 'TSTKRMW'     TO AA-DB2-TABLE-1
+W35005              MOVE SPACES        TO AA-DB2-TABLE-2
+W35005                                     AA-DB2-TABLE-3
+W35005                                     AA-DB2-TABLE-4
+W35005                                     AA-DB2-TABLE-5
+W35005              PERFORM Z998-DB2-ABEND
+W35005      END-EVALUATE.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    WRITES ONE LINE TO THE EXCEPTION REPORT SO THE LINE CAN BE  *
+W35005*    KEYED (OR CORRECTED) THROUGH INKCS023 INSTEAD.              *
+W35005*----------------------------------------------------------------*
+W35005  D900-WRITE-EXCEPTION-LINE.
+W35005
+W35005      MOVE 'D900-WRITE-EXCEPTION-LINE' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      ADD 1 TO WS-LINES-EXCEPTION-CNT.
+W35005
+W35005      MOVE SPACES              TO WS-EXCEPTION-LINE.
+W35005      MOVE SE-STORE-NBR-X      TO WSX-STORE-NBR.
+W35005      MOVE SE-SHEET-NBR        TO WSX-SHEET-NBR.
+W35005      MOVE SE-SKU-NBR          TO WSX-SKU-NBR.
+W35005      MOVE SE-UPC-NBR-X        TO WSX-UPC-NBR.
+W35005      IF SE-INV-QTY-X IS NUMERIC
+W35005          MOVE SE-INV-QTY-X    TO WSX-INV-QTY
+W35005      ELSE
+W35005          MOVE ZERO            TO WSX-INV-QTY
+W35005      END-IF.
+W35005      MOVE WS-EXCEPTION-REASON TO WSX-REASON.
+W35005
+W35005      WRITE EXCEPTION-RPT-REC  FROM WS-EXCEPTION-LINE.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    ABEND ROUTINE FOR DB2 ERRORS - MIRRORS APKRP240              *
+W35005*    Z998-DB2-ABEND SO A GENUINE DB2 FAILURE STOPS THE JOB        *
+W35005*    RATHER THAN COMPLETING WITH AN EASY-TO-MISS RETURN CODE.     *
+W35005*----------------------------------------------------------------*
+W35005  Z998-DB2-ABEND.
+W35005
+W35005      CLOSE SCAN-EXTRACT-FILE.
+W35005      CLOSE EXCEPTION-RPT-FILE.
+W35005      DISPLAY AA-ABEND-LIT.
+W35005      DISPLAY AA-DB2-ERROR-LIT.
+W35005      DISPLAY AA-PROGRAM-LIT.
+W35005      DISPLAY AA-PARAGRAPH-LIT.
+W35005      DISPLAY AA-DB2-OPERATION-LIT.
+W35005      DISPLAY AA-DB2-TABLE-1.
+W35005      DISPLAY AA-DB2-TABLE-2.
+W35005      DISPLAY AA-DB2-TABLE-3.
+W35005      DISPLAY AA-DB2-TABLE-4.
+W35005      DISPLAY AA-DB2-TABLE-5.
+W35005      SET AC-DB2-ERROR TO TRUE.
+W35005
+W35005      COPY DPPD004.
+W35005
+W35005      CALL 'ILBOABN0' USING ABEND-CODE.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    ENDING PROCESSING - DISPLAYS COUNTS AND CLOSES THE FILES.   *
+W35005*----------------------------------------------------------------*
+W35005  B300-END-PROGRAM.
+W35005
+W35005      MOVE 'B300-END-PROGRAM' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      DISPLAY 'INKBL030 - LINES READ:  ' WS-LINES-READ-CNT.
+W35005      DISPLAY 'INKBL030 - LINES LOADED: '
+W35005              WS-LINES-LOADED-CNT.
+W35005      DISPLAY 'INKBL030 - LINES EXCEPTED: '
+W35005              WS-LINES-EXCEPTION-CNT.
+W35005
+W35005      CLOSE SCAN-EXTRACT-FILE.
+W35005      CLOSE EXCEPTION-RPT-FILE.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    READS THE NEXT SCANNER EXTRACT RECORD.                     *
+W35005*----------------------------------------------------------------*
+W35005  Z100-READ-SCAN-RECORD.
+W35005
+W35005      MOVE 'Z100-READ-SCAN-RECORD' TO PV-CURRENT-PARAGRAPH.
+W35005
+W35005      READ SCAN-EXTRACT-FILE
+W35005          AT END
+W35005              SET WS-END-OF-INPUT TO TRUE
+W35005      END-READ.
+W35005    EJECT
+W35005*----------------------------------------------------------------*
+W35005*    PRICE LOOK-UP PROCEDURE DIVISION COPYBOOK
+W35005*----------------------------------------------------------------*
+W35005
+W35005      COPY INPD400.
+W35007
+W35007*----------------------------------------------------------------*
+W35007*    STOCKROOM WITHDRAWAL QUANTITY-CAP OVERRIDE PROCEDURE
+W35007*    DIVISION COPYBOOK
+W35007*----------------------------------------------------------------*
+W35007
+W35007      COPY INPD420.
