@@ -24,10 +24,11 @@
 002100     05  DP040I-UPC-CHECK-DIGIT-OPTION                            00210003
 002200                                 PIC X(1)         VALUE SPACES.   00220003
 002300         88  DP040I-VALID-CHK-DIGIT-OPTION                        00230003
-002400             VALUE '1', '2', '3'.                                 00240003
+002400             VALUE '1', '2', '3', '4'.                            00240003
 002500         88  DP040I-COMP-CHECK-DIGIT-OPTION       VALUE '1'.      00250003
 002600         88  DP040I-GEN-INTERNAL-UPC-OPTION       VALUE '2'.      00260003
 002700         88  DP040I-EXTRACT-SKU-FROM-UPC          VALUE '3'.      00270003
+002710         88  DP040I-COMP-CHECK-DIGIT-UPCA-OPTION  VALUE '4'.      00271005
 002800     05  DP040I-UPC-CODE         PIC 9(15)        VALUE ZERO.     00280003
 002900     05  FILLER                  REDEFINES DP040I-UPC-CODE.       00290003
 003000         10  DP040I-UPC-DIGIT    OCCURS 14 TIMES                  00300003
@@ -50,4 +51,4 @@
 004700         88  DP040I-UPC-SKU-NOT-DUMMY             VALUE '4'.      00470003
 004800         88  DP040I-UPC-NOT-DUMMY-UPC             VALUE '5'.      00480003
 004900     05  DP040I-COMPUTED-UPC-CHK-DIGIT                            00490003
-005000                                 PIC 9(1)         VALUE ZERO.     00500003
\ No newline at end of file
+005000                                 PIC 9(1)         VALUE ZERO.     00500003
