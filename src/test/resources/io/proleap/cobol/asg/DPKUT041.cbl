@@ -94,6 +94,8 @@
 007700                                 COMP SYNC.                       DPKUT041
 007710     05  PC-ZERO                 PIC 9(03)    VALUE ZERO.         DPKUT041
 007720     05  PC-000400               PIC X(06)    VALUE '000400'.     DPKUT041
+W35008     05  PC-CHECK-DIGIT-START-UPCA PIC S9(4)  VALUE +4            DPKUT041
+W35008                                 COMP SYNC.                       DPKUT041
 007800                                                                  DPKUT041
 007900 01  PV-PROGRAM-VARIABLES.                                        DPKUT041
 008000     05  PV-CHECK-DIGIT-ACCUMULATOR                               DPKUT041
@@ -142,6 +144,8 @@
 012000                   (DP040I-UPC-CODE NOT NUMERIC)                  DPKUT041
 012100         WHEN (DP040I-GEN-INTERNAL-UPC-OPTION)     ALSO           DPKUT041
 012200                   (DP040I-SKU-NUMBER NOT NUMERIC)                DPKUT041
+W35008         WHEN (DP040I-COMP-CHECK-DIGIT-UPCA-OPTION) ALSO          DPKUT041
+W35008                   (DP040I-UPC-CODE NOT NUMERIC)                  DPKUT041
 012300             SET DP040I-UPC-SKU-NOT-NUMERIC  TO TRUE              DPKUT041
 012400*        WHEN (DP040I-COMP-CHECK-DIGIT-OPTION)     ALSO           DPKUT041
 012500*                  (DP040I-UPC-CODE = ZERO)                       DPKUT041
@@ -156,11 +160,14 @@
 013100     END-EVALUATE.                                                DPKUT041
 013200                                                                  DPKUT041
 013201                                                                  DPKUT041
-013210     IF DP040I-EXTRACT-SKU-FROM-UPC
-013220         PERFORM 0300-OPTION-3
-013230     ELSE
-013231         PERFORM 0200-OPTION-1-OR-2.
-013232
+013210     EVALUATE TRUE
+013212         WHEN DP040I-EXTRACT-SKU-FROM-UPC
+013220             PERFORM 0300-OPTION-3
+W35008         WHEN DP040I-COMP-CHECK-DIGIT-UPCA-OPTION                 DPKUT041
+W35008             PERFORM 0400-OPTION-4-UPCA                           DPKUT041
+013230         WHEN OTHER
+013231             PERFORM 0200-OPTION-1-OR-2
+013232     END-EVALUATE.
 013233
 013234     PERFORM 1000-EXIT-PROGRAM.
 013235
@@ -244,5 +251,41 @@
 019332               LS-UPC-CHECK-DIGIT-PARMS.                          DPKUT041
 019333                                                                  DPKUT041
 019340                                                                  DPKUT041
+W35008*---------------------------------------------------------------- DPKUT041
+W35008*  COMPUTE THE CHECK DIGIT FOR A STANDARD 12 DIGIT UPC-A, PASSED  DPKUT041
+W35008*  RIGHT-JUSTIFIED IN THE 15 DIGIT DP040I-UPC-CODE FIELD (THE     DPKUT041
+W35008*  LEADING 3 POSITIONS ARE ZERO-FILLED BY THE CALLER).  UNLIKE    DPKUT041
+W35008*  THE 15 DIGIT INTERNAL UPC IN 0200-OPTION-1-OR-2, THE           DPKUT041
+W35008*  MULTIPLICATION SEQUENCE BEGINS WITH THREE TIMES THE DIGIT.     DPKUT041
+W35008*---------------------------------------------------------------- DPKUT041
+W35008 0400-OPTION-4-UPCA.                                              DPKUT041
+W35008                                                                  DPKUT041
+W35008     INITIALIZE PV-PROGRAM-VARIABLES                              DPKUT041
+W35008                DP040I-COMPUTED-UPC-CHK-DIGIT.                    DPKUT041
+W35008                                                                  DPKUT041
+W35008     IF DP040I-NO-ERROR-DETECTED                                  DPKUT041
+W35008         SET PV-MULTIPLY-BY-3 TO TRUE                             DPKUT041
+W35008         PERFORM                                                  DPKUT041
+W35008                 VARYING DP040I-UPC-INDEX                         DPKUT041
+W35008                 FROM PC-CHECK-DIGIT-START-UPCA BY 1              DPKUT041
+W35008                 UNTIL DP040I-UPC-INDEX = PC-CHECK-DIGIT-LOCATION DPKUT041
+W35008             COMPUTE PV-CHECK-DIGIT-ACCUMULATOR =                 DPKUT041
+W35008                       (PV-CHECK-DIGIT-ACCUMULATOR +              DPKUT041
+W35008                       (DP040I-UPC-DIGIT (DP040I-UPC-INDEX) *     DPKUT041
+W35008                       PV-CHECK-DIGIT-MULTIPLIER))                DPKUT041
+W35008             IF PV-MULTIPLY-BY-1                                  DPKUT041
+W35008                 SET PV-MULTIPLY-BY-3 TO TRUE                     DPKUT041
+W35008             ELSE                                                 DPKUT041
+W35008                 SET PV-MULTIPLY-BY-1 TO TRUE                     DPKUT041
+W35008             END-IF                                               DPKUT041
+W35008         END-PERFORM                                              DPKUT041
+W35008         COMPUTE DP040I-COMPUTED-UPC-CHK-DIGIT =                  DPKUT041
+W35008                   (PC-UPC-CHECK-DIGIT-BASE -                     DPKUT041
+W35008                   PV-UPC-CHECK-DIGIT-MODIFIER)                   DPKUT041
+W35008     END-IF.                                                      DPKUT041
+W35008                                                                  DPKUT041
+W35008     MOVE DP040I-UPC-CHECK-DIGIT-PARMS TO                         DPKUT041
+W35008               LS-UPC-CHECK-DIGIT-PARMS.                          DPKUT041
+W35008                                                                  DPKUT041
 019400 1000-EXIT-PROGRAM.                                               DPKUT041
 019500     EXIT PROGRAM.                                                DPKUT041
