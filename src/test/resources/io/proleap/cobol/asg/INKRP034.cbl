@@ -0,0 +1,291 @@
+W35017******************************************************************
+W35017  IDENTIFICATION DIVISION.
+W35017******************************************************************
+W35017  PROGRAM-ID.    INKRP034.
+W35017  AUTHOR.        TESS BESTE.
+W35017  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35017  DATE-WRITTEN.  07-07-26.
+W35017  DATE-COMPILED.
+W35017*----------------------------------------------------------------*
+W35017*    RP034 - TSTKRMW MID-INVENTORY SKU RENUMBER EXCEPTION REPORT *
+W35017*                                                                *
+W35017*    INKCS023'S RENUM-TAGGED LOGIC (3350-VALIDATE-SKU/3352-      *
+W35017*    PROCESS-PRICE/3380-PROCESS-RENUMBERED-SKU) SUBSTITUTES THE  *
+W35017*    CURRENT SKU FOR PRICING LOOKUPS BUT STILL WRITES THE AS-    *
+W35017*    ENTERED (OUT-OF-DATE) SKU_NBR TO TSTKRMW.  NOTHING          *
+W35017*    DOWNSTREAM IS TOLD THAT A WITHDRAWAL LINE'S STORED SKU_NBR  *
+W35017*    HAS SINCE BEEN RENUMBERED, SO SKU-BASED LOOKUPS AGAINST     *
+W35017*    TSTKRMW MISS THOSE ROWS.  THIS PROGRAM LISTS EVERY TSTKRMW  *
+W35017*    LINE WHOSE STORED SKU_NBR NO LONGER MATCHES THE CURRENT SKU *
+W35017*    ON TSKXREF, CROSS-REFERENCED TO THE RENUMBERED-TO SKU, SO   *
+W35017*    DOWNSTREAM CONSUMERS KNOW WHICH HISTORICAL ROWS NEED THE    *
+W35017*    CROSS-REFERENCE APPLIED.                                    *
+W35017*                                                                *
+W35017*    NOTE: TSKXREF IS NAMED ONLY IN COMMENTS ELSEWHERE IN THIS   *
+W35017*    SYSTEM (INKCS023 3350-VALIDATE-SKU HEADER AND THE           *
+W35017*    COMMENTED-OUT IMV00001/IMV_SKU DCLGEN) - NO PROGRAM IN THIS *
+W35017*    SYSTEM ACTUALLY QUERIES IT.  ITS COLUMNS ARE INFERRED HERE  *
+W35017*    FROM THAT USAGE (OLD SKU, NEW/CURRENT SKU, RENUMBER DATE).  *
+W35017*                                                                *
+W35017* INPUT:                                                         *
+W35017*  1. STOCKROOM WITHDRAWAL TABLE          (TSTKRMW)              *
+W35017*  2. SKU CROSS-REFERENCE TABLE           (TSKXREF)              *
+W35017*                                                                *
+W35017* OUTPUT:                                                        *
+W35017*  1. TSTKRMW SKU RENUMBER EXCEPTION REPORT                      *
+W35017*----------------------------------------------------------------*
+W35017*                                                                *
+W35017* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35017* -------  ----------  ---------------------------------------- *
+W35017* W35017   07-07-2026  NEW PROGRAM - LIST TSTKRMW LINES WHOSE    *
+W35017*                      STORED SKU HAS SINCE BEEN RENUMBERED.     *
+W35017*----------------------------------------------------------------*
+W35017    EJECT
+W35017  ENVIRONMENT DIVISION.
+W35017  CONFIGURATION SECTION.
+W35017  SOURCE-COMPUTER.    IBM-3090.
+W35017  OBJECT-COMPUTER.    IBM-3090.
+W35017
+W35017  INPUT-OUTPUT SECTION.
+W35017  FILE-CONTROL.
+W35017      SELECT RENUM-RPT-FILE ASSIGN TO UT-S-RPT034.
+W35017    EJECT
+W35017  DATA DIVISION.
+W35017  FILE SECTION.
+W35017
+W35017  FD  RENUM-RPT-FILE
+W35017      RECORDING MODE IS F
+W35017      LABEL RECORDS ARE STANDARD
+W35017      BLOCK CONTAINS 0 RECORDS
+W35017      DATA RECORD IS RENUM-RPT-REC.
+W35017  01  RENUM-RPT-REC.
+W35017      05  FILLER                  PIC  X(132).
+W35017    EJECT
+W35017  WORKING-STORAGE SECTION.
+W35017
+W35017  01  PV-PROGRAM-VARIABLES.
+W35017      05  FILLER                  PIC  X(30)  VALUE
+W35017          '** BEGINING OF INKRP034 W/S **'.
+W35017      05  PV-CURRENT-PARAGRAPH    PIC  X(35).
+W35017      05  PV-PROGRAM-NAME         PIC  X(08)  VALUE 'INKRP034'.
+W35017      05  PV-RETURN-CODE          PIC S9(04) COMP  VALUE ZERO.
+W35017
+W35017  01  ABEND-CODE                  PIC S9(04) COMP  VALUE ZEROS.
+W35017      88  AC-DB2-ERROR                        VALUE +4013.
+W35017
+W35017  01  ABEND-AREAS.
+W35017      05  AA-ABEND-LIT            PIC  X(40)  VALUE
+W35017              '*****       ABEND'.
+W35017      05  AA-PROGRAM-LIT          PIC  X(40)  VALUE
+W35017              '*****   PROGRAM: INKRP034'.
+W35017      05  AA-PARAGRAPH-LIT.
+W35017          10  FILLER              PIC  X(17)  VALUE
+W35017              '***** PARAGRAPH: '.
+W35017          10  AA-PARAGRAPH-NAME   PIC  X(35)  VALUE SPACES.
+W35017      05  AA-DB2-ERROR-LIT        PIC  X(40)  VALUE
+W35017              '*****    DB2 ERROR'.
+W35017      05  AA-DB2-OPERATION-LIT.
+W35017          10  FILLER              PIC  X(17)  VALUE
+W35017              '***** OPERATION: '.
+W35017          10  AA-DB2-OPERATION    PIC  X(50)  VALUE SPACES.
+W35017      05  AA-DB2-TABLE-1          PIC  X(08)  VALUE SPACES.
+W35017      05  AA-DB2-TABLE-2          PIC  X(08)  VALUE SPACES.
+W35017      05  AA-DB2-TABLE-3          PIC  X(08)  VALUE SPACES.
+W35017      05  AA-DB2-TABLE-4          PIC  X(08)  VALUE SPACES.
+W35017      05  AA-DB2-TABLE-5          PIC  X(08)  VALUE SPACES.
+W35017
+W35017      COPY DPWS004.
+W35017
+W35017  01  WS-COUNTERS.
+W35017      05  WS-RENUMBER-CNT         PIC  9(05) VALUE ZERO.
+W35017
+W35017  01  WS-PROGRAM-SWITCHES.
+W35017      05  WS-END-OF-CSR-SW        PIC  X     VALUE  'N'.
+W35017          88  WS-OUT-OF-ROWS                  VALUE  'Y'.
+W35017
+W35017  01  DL-DETAIL-LINE.
+W35017      05  FILLER                  PIC  X(01)  VALUE SPACE.
+W35017      05  DL-LOC-NBR              PIC  9(04).
+W35017      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35017      05  DL-SHEET-NBR            PIC  9(09).
+W35017      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35017      05  DL-LINE-NBR             PIC  9(05).
+W35017      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35017      05  DL-STORED-SKU-NBR       PIC  X(08).
+W35017      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35017      05  DL-CURRENT-SKU-NBR      PIC  X(08).
+W35017      05  FILLER                  PIC  X(85)  VALUE SPACE.
+W35017
+W35017*    DB2 AREA FOR TSTKRMW (STOCKROOM WITHDRAWAL)
+W35017
+W35017      EXEC SQL
+W35017           INCLUDE TSTKRMW
+W35017      END-EXEC.
+W35017
+W35017*    DB2 AREA FOR TSKXREF (SKU RENUMBER CROSS-REFERENCE TABLE)
+W35017
+W35017      EXEC SQL
+W35017           INCLUDE TSKXREF
+W35017      END-EXEC.
+W35017
+W35017*    DB2 AREA FOR COMMUNICATIONS
+W35017
+W35017      EXEC SQL
+W35017           INCLUDE SQLCA
+W35017      END-EXEC.
+W35017
+W35017      EXEC SQL
+W35017          DECLARE RENUM_CSR CURSOR FOR
+W35017              SELECT S.LOC_NBR
+W35017                    ,S.SHEET_NBR
+W35017                    ,S.LINE_NBR
+W35017                    ,S.SKU_NBR
+W35017                    ,X.CURR_SKU_NBR
+W35017                FROM TSTKRMW S
+W35017                    ,TSKXREF X
+W35017               WHERE S.SKU_NBR      = X.SKU_NBR
+W35017                 AND X.CURR_SKU_NBR <> S.SKU_NBR
+W35017                 AND S.VOID_IND     <> 'Y'
+W35017               ORDER BY S.LOC_NBR
+W35017                       ,S.SHEET_NBR
+W35017                       ,S.LINE_NBR
+W35017      END-EXEC.
+W35017    EJECT
+W35017  PROCEDURE DIVISION.
+W35017
+W35017  A100-MAIN.
+W35017
+W35017      MOVE 'A100-MAIN' TO PV-CURRENT-PARAGRAPH.
+W35017
+W35017      PERFORM B100-INITIALIZE.
+W35017
+W35017      PERFORM B200-PREPARE-REPORT
+W35017          UNTIL WS-OUT-OF-ROWS.
+W35017
+W35017      PERFORM B300-END-PROGRAM.
+W35017
+W35017      MOVE PV-RETURN-CODE TO RETURN-CODE.
+W35017
+W35017      GOBACK.
+W35017    EJECT
+W35017*----------------------------------------------------------------*
+W35017*    INITIALIZATION PROCESSING                                   *
+W35017*----------------------------------------------------------------*
+W35017  B100-INITIALIZE.
+W35017
+W35017      MOVE 'B100-INITIALIZE' TO PV-CURRENT-PARAGRAPH.
+W35017
+W35017      OPEN OUTPUT RENUM-RPT-FILE.
+W35017
+W35017      MOVE SPACES TO RENUM-RPT-REC.
+W35017      MOVE 'TSTKRMW MID-INVENTORY SKU RENUMBER EXCEPTIONS'
+W35017                                  TO RENUM-RPT-REC.
+W35017      WRITE RENUM-RPT-REC.
+W35017      MOVE SPACES TO RENUM-RPT-REC.
+W35017      WRITE RENUM-RPT-REC.
+W35017
+W35017      EXEC SQL
+W35017          OPEN RENUM_CSR
+W35017      END-EXEC.
+W35017
+W35017      PERFORM R100-FETCH-RENUM-ROW.
+W35017    EJECT
+W35017  B200-PREPARE-REPORT.
+W35017
+W35017      MOVE 'B200-PREPARE-REPORT' TO PV-CURRENT-PARAGRAPH.
+W35017
+W35017      ADD 1 TO WS-RENUMBER-CNT.
+W35017
+W35017      PERFORM D900-WRITE-DETAIL-LINE.
+W35017
+W35017      PERFORM R100-FETCH-RENUM-ROW.
+W35017    EJECT
+W35017  D900-WRITE-DETAIL-LINE.
+W35017
+W35017      MOVE 'D900-WRITE-DETAIL-LINE' TO PV-CURRENT-PARAGRAPH.
+W35017
+W35017      MOVE SPACES               TO DL-DETAIL-LINE.
+W35017      MOVE STKRMW-LOC-NBR       TO DL-LOC-NBR.
+W35017      MOVE STKRMW-SHEET-NBR     TO DL-SHEET-NBR.
+W35017      MOVE STKRMW-LINE-NBR      TO DL-LINE-NBR.
+W35017      MOVE STKRMW-SKU-NBR       TO DL-STORED-SKU-NBR.
+W35017      MOVE SKXREF-CURR-SKU-NBR  TO DL-CURRENT-SKU-NBR.
+W35017
+W35017      WRITE RENUM-RPT-REC FROM DL-DETAIL-LINE.
+W35017    EJECT
+W35017*----------------------------------------------------------------*
+W35017*    RETRIEVES THE NEXT TSTKRMW LINE WHOSE STORED SKU HAS SINCE  *
+W35017*    BEEN RENUMBERED ON TSKXREF.                                 *
+W35017*----------------------------------------------------------------*
+W35017  R100-FETCH-RENUM-ROW.
+W35017
+W35017      MOVE 'R100-FETCH-RENUM-ROW' TO PV-CURRENT-PARAGRAPH.
+W35017
+W35017      EXEC SQL
+W35017          FETCH RENUM_CSR
+W35017          INTO  :STKRMW-LOC-NBR,  :STKRMW-SHEET-NBR,
+W35017                :STKRMW-LINE-NBR, :STKRMW-SKU-NBR,
+W35017                :SKXREF-CURR-SKU-NBR
+W35017      END-EXEC.
+W35017
+W35017      EVALUATE TRUE
+W35017          WHEN SQLCODE = ZERO
+W35017              CONTINUE
+W35017          WHEN SQLCODE = +100
+W35017              SET WS-OUT-OF-ROWS TO TRUE
+W35017          WHEN OTHER
+W35017              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35017              MOVE 'UNSUCCESSFUL FETCH WITH RENUM_CSR'
+W35017                                  TO AA-DB2-OPERATION
+W35017              MOVE 'TSTKRMW'     TO AA-DB2-TABLE-1
+W35017              MOVE 'TSKXREF'     TO AA-DB2-TABLE-2
+W35017              MOVE SPACES        TO AA-DB2-TABLE-3
+W35017                                     AA-DB2-TABLE-4
+W35017                                     AA-DB2-TABLE-5
+W35017              PERFORM Z998-DB2-ABEND
+W35017      END-EVALUATE.
+W35017    EJECT
+W35017*----------------------------------------------------------------*
+W35017*    ABEND ROUTINE FOR DB2 ERRORS - MIRRORS APKRP240              *
+W35017*    Z998-DB2-ABEND SO A GENUINE DB2 FAILURE STOPS THE JOB        *
+W35017*    RATHER THAN COMPLETING WITH AN EASY-TO-MISS RETURN CODE.     *
+W35017*----------------------------------------------------------------*
+W35017  Z998-DB2-ABEND.
+W35017
+W35017      EXEC SQL
+W35017          CLOSE RENUM_CSR
+W35017      END-EXEC.
+W35017
+W35017      CLOSE RENUM-RPT-FILE.
+W35017      DISPLAY AA-ABEND-LIT.
+W35017      DISPLAY AA-DB2-ERROR-LIT.
+W35017      DISPLAY AA-PROGRAM-LIT.
+W35017      DISPLAY AA-PARAGRAPH-LIT.
+W35017      DISPLAY AA-DB2-OPERATION-LIT.
+W35017      DISPLAY AA-DB2-TABLE-1.
+W35017      DISPLAY AA-DB2-TABLE-2.
+W35017      DISPLAY AA-DB2-TABLE-3.
+W35017      DISPLAY AA-DB2-TABLE-4.
+W35017      DISPLAY AA-DB2-TABLE-5.
+W35017      SET AC-DB2-ERROR TO TRUE.
+W35017
+W35017      COPY DPPD004.
+W35017
+W35017      CALL 'ILBOABN0' USING ABEND-CODE.
+W35017    EJECT
+W35017*----------------------------------------------------------------*
+W35017*    ENDING PROCESSING - DISPLAYS COUNTS AND CLOSES THE CURSOR   *
+W35017*    AND FILE.                                                   *
+W35017*----------------------------------------------------------------*
+W35017  B300-END-PROGRAM.
+W35017
+W35017      MOVE 'B300-END-PROGRAM' TO PV-CURRENT-PARAGRAPH.
+W35017
+W35017      DISPLAY 'INKRP034 - RENUMBERED SKU EXCEPTIONS: '
+W35017              WS-RENUMBER-CNT.
+W35017
+W35017      EXEC SQL
+W35017          CLOSE RENUM_CSR
+W35017      END-EXEC.
+W35017
+W35017      CLOSE RENUM-RPT-FILE.
