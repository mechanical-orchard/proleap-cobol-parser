@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------
+000200*    SYMBOLIC MAP FOR MAP IN023 (MAPSET INKS023) - STOCKROOM
+000300*    WITHDRAWAL SHEET ADD/DISPLAY SCREEN.
+000400*----------------------------------------------------------------
+000500 01  IN023AI                             PIC  X(990).
+000600*
+000700 01  IN023AO.
+000800     05  ASTRNBRL                        PIC S9(04) COMP.
+000900     05  ASTRNBRA                        PIC  X(01).
+001000     05  ASTRNBRO                        PIC  X(04).
+001100     05  ASTNAMEL                        PIC S9(04) COMP.
+001200     05  ASTNAMEA                        PIC  X(01).
+001300     05  ASTNAMEO                        PIC  X(25).
+001400     05  ASHEETL                         PIC S9(04) COMP.
+001500     05  ASHEETA                         PIC  X(01).
+001600     05  ASHEETO                         PIC  X(06).
+001700     05  FILLER                          PIC  X(18).
+001800     05  FILLER OCCURS 16 TIMES          PIC  X(58).
