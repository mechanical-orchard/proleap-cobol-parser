@@ -0,0 +1,36 @@
+000100*----------------------------------------------------------------
+000200*    SYMBOLIC MAP FOR MAP IN026 (MAPSET INKM026) - CORRECT OR
+000300*    VOID A LINE ON AN ALREADY-SUBMITTED STOCKROOM WITHDRAWAL
+000400*    SHEET.
+000500*----------------------------------------------------------------
+000600 01  IN026AI                             PIC  X(150).
+000700*
+000800 01  IN026AO.
+000900     05  ASTRNBRL                        PIC S9(04) COMP.
+001000     05  ASTRNBRA                        PIC  X(01).
+001100     05  ASTRNBRO                        PIC  X(04).
+001200     05  ASHTNBRL                        PIC S9(04) COMP.
+001300     05  ASHTNBRA                        PIC  X(01).
+001400     05  ASHTNBRO                        PIC  X(06).
+001500     05  ALINNBRL                        PIC S9(04) COMP.
+001600     05  ALINNBRA                        PIC  X(01).
+001700     05  ALINNBRO                        PIC  X(05).
+001800     05  AACTNL                          PIC S9(04) COMP.
+001900     05  AACTNA                          PIC  X(01).
+002000     05  AACTNO                          PIC  X(01).
+002100     05  ANEWQTYL                        PIC S9(04) COMP.
+002200     05  ANEWQTYA                        PIC  X(01).
+002300     05  ANEWQTYO                        PIC  X(07).
+002400     05  ANEWPRCL                        PIC S9(04) COMP.
+002500     05  ANEWPRCA                        PIC  X(01).
+002600     05  ANEWPRCO                        PIC  X(08).
+002700     05  ASKUONL                         PIC S9(04) COMP.
+002800     05  ASKUONA                         PIC  X(01).
+002900     05  ASKUONO                         PIC  X(08).
+003000     05  AUPCONL                         PIC S9(04) COMP.
+003100     05  AUPCONA                         PIC  X(01).
+003200     05  AUPCONO                         PIC  X(15).
+003300     05  ASTATL                          PIC S9(04) COMP.
+003400     05  ASTATA                          PIC  X(01).
+003500     05  ASTATO                          PIC  X(01).
+003600     05  FILLER                          PIC  X(20).
