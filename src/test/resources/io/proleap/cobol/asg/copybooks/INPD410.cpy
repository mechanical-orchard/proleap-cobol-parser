@@ -0,0 +1,42 @@
+000100*----------------------------------------------------------------
+000200*    STOCKROOM WITHDRAWAL INDICATOR AUDIT-LOGGING PARAGRAPH (SEE
+000300*    INWS410 FOR WORKING STORAGE). INSERTS ONE TSTKRIND ROW EACH
+000400*    TIME TINVPAR.STKRM_WDRWL_IND IS SET OR RESET, SO THERE IS A
+000500*    RECORD OF WHO CHANGED IT, WHEN, AND (FOR A RESET) WHY.
+000600*----------------------------------------------------------------
+000700 IN410-AUDIT-STKRM-IND-CHANGE.
+000800
+000900     EXEC SQL
+001000         INSERT INTO TSTKRIND
+001100             (LOC_NBR
+001200            ,  SHEET_NBR
+001300            ,  ACTION_CDE
+001400            ,  RSN_TXT
+001500            ,  CHG_TMST
+001600            ,  CHG_ID_NBR)
+001700         VALUES
+001800             (:IN410-LOC-NBR
+001900            , :IN410-SHEET-NBR
+002000            , :IN410-ACTION-CDE
+002100            , :IN410-RSN-TXT
+002200            , CURRENT TIMESTAMP
+002300            , :DP020-USERID)
+002400     END-EXEC.
+002500
+002600     EVALUATE TRUE
+002700         WHEN SQLCODE = ZERO
+002800         WHEN SQLCODE = -904
+002900         WHEN SQLCODE = -913
+003000             CONTINUE
+003100         WHEN SQLWARN0 NOT = SPACES
+003200         WHEN SQLCODE  NOT = ZERO
+003300             MOVE 'IN410-AUDIT-STKRM-IND-CHANGE'
+003400                               TO DP013-PARAGRAPH
+003500             MOVE 'INSERT A ROW INTO THE STKRM WDRWL INDICATOR
+003600-                 'AUDIT TABLE' TO DP013-MESSAGE-TEXT (1)
+003700             MOVE SQLCA        TO DP013-SQLCA
+003800             MOVE 'TSTKRIND'   TO DP013-DB2-TABLE-NAME (1)
+003900             SET DP013-DB2-ABEND
+004000                 DP013-XCTL-DISPLAY-RESTART TO TRUE
+004100             PERFORM DP013-0000-PROCESS-ABEND
+004200     END-EVALUATE.
