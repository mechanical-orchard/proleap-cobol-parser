@@ -0,0 +1,28 @@
+000100*----------------------------------------------------------------
+000200*    STANDARD COMMAREA - PASSED TO/FROM THE CICS ARCHITECTURE API
+000300*    (DPKCS030/DPKCS930) ON EVERY TRANSACTION. THE VARIABLE
+000400*    PORTION IS REDEFINED BY EACH APPLICATION PROGRAM FOR ITS OWN
+000500*    APPLICATION-SPECIFIC AREA.
+000600*----------------------------------------------------------------
+000700 01  DP020-COMMAREA.
+000800     05  DP020-STANDARD-COMMAREA.
+000900         10  DP020-USERID                PIC  X(08).
+001000         10  DP020-NEXT-APPL-ACTIVITY    PIC  X(01).
+001100             88  DP020-NEXT-ACT-INITIAL           VALUE '1'.
+001200             88  DP020-NEXT-ACT-READ-MAP          VALUE '2'.
+001300             88  DP020-NEXT-ACT-RETURN            VALUE '3'.
+001400             88  DP020-NEXT-ACT-APPL-ERROR        VALUE '4'.
+001500         10  DP020-SRC-AID                PIC S9(04) COMP.
+001600         10  DP020-MSG-NUMBER             PIC  9(05).
+001700         10  DP020-MSG-TEXT               PIC  X(79).
+001800         10  DP020-MSG-CLASS-SW           PIC  X(01).
+001900             88  DP020-MSG-INFORMATIONAL           VALUE 'I'.
+002000             88  DP020-MSG-WARNING                 VALUE 'W'.
+002100             88  DP020-MSG-FATAL                    VALUE 'F'.
+002200         10  DP020-FUNCTION-KEY-TABLE.
+002300             15  DP020-FUNCTION-KEY OCCURS 24 TIMES PIC  X(01).
+002400                 88  DP020-FK-REFRESH                VALUE 'R'.
+002500                 88  DP020-FK-RETURN                 VALUE 'X'.
+002600                 88  DP020-FK-LOCAL-FUNC-01           VALUE '1'.
+002650                 88  DP020-FK-LOCAL-FUNC-02           VALUE '2'.
+002700     05  DP020-VARIABLE-COMMAREA         PIC  X(2072).
