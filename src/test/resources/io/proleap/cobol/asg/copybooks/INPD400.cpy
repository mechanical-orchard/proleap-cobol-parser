@@ -0,0 +1,72 @@
+000100*----------------------------------------------------------------
+000200*    RETAIL PRICE/SKU/UPC LOOKUP PARAGRAPH (SEE INWS400 FOR
+000300*    WORKING STORAGE). LOOKS UP TUPC BY UPC OR SKU NUMBER, THEN
+000400*    RETRIEVES THE CURRENT RCP RETAIL/STATUS FROM TUPCPLS, TRYING
+000500*    THE STORE-SPECIFIC ROW FIRST AND FALLING BACK TO STORE '000'.
+000600*----------------------------------------------------------------
+000700 IN400-LOOKUP-RETAIL.
+000800
+000900     MOVE SPACE TO IN400-PV-STATUS-SW
+001000                   IN400-PV-DUMMY-SKU-SW
+001100                   IN400-PV-DUMMY-UPC-SW
+001200                   IN400-PRC-RENUMBER-SW.
+001300
+001400     IF IN400-PV-UPC-NBR-LOOKUP
+001500         EXEC SQL
+001600             SELECT SKU_NBR, ITM_NBR
+001700               INTO :IN400-ATT-SKU-OUT, :IN400-ATT-ITM-NBR-OUT
+001800               FROM TUPC
+001900              WHERE UPC_NBR = :IN400-PV-UPC-NBR-IN
+002000         END-EXEC
+002100     ELSE
+002200         EXEC SQL
+002300             SELECT UPC_NBR, ITM_NBR
+002400               INTO :IN400-PRC-UPC-OUT, :IN400-ATT-ITM-NBR-OUT
+002500               FROM TUPC
+002600              WHERE SKU_NBR = :IN400-PV-SKU-IN-NUM
+002700         END-EXEC
+002800     END-IF.
+002900
+003000     EVALUATE TRUE
+003100         WHEN SQLCODE = 0
+003200             SET IN400-PV-FOUND TO TRUE
+003300             PERFORM IN400-LOOKUP-PRICE-STATUS
+003400         WHEN SQLCODE = 100
+003500             SET IN400-PV-NOT-FOUND TO TRUE
+003600         WHEN OTHER
+003700             SET IN400-PV-SQL-ERROR TO TRUE
+003800     END-EVALUATE.
+003900*
+004000 IN400-LOOKUP-PRICE-STATUS.
+004100*
+004200     EXEC SQL
+004300         SELECT SKU_NBR, ITM_NBR, UPC_NBR, RCP_STAT_CDE,
+004400                UNIT_RTL_AMT, MEITGP_NBR, GP_AMT, MITGPL_QTY,
+004500                STAT_CHG_DTE, UPC_CHG_DTE
+004600           INTO :IN400-PRC-SKU-OUT, :IN400-PRC-ITM-NBR-OUT,
+004700                :IN400-PRC-UPC-OUT, :IN400-PRC-STATUS-OUT,
+004800                :IN400-PRC-UNIT-RTL-OUT, :IN400-PRC-MEITGP-NBR,
+004900                :IN400-PRC-GP-AMT, :IN400-PRC-MITGPL-QTY,
+005000                :IN400-PRC-STAT-CHG-DTE-OUT,
+005100                :IN400-PRC-UPC-CHG-DTE-OUT
+005200           FROM TUPCPLS
+005300          WHERE LOC_NBR   = :IN400-PV-LOC-IN-NUM
+005400            AND SKU_NBR   = :IN400-ATT-SKU-OUT
+005500     END-EXEC.
+005600
+005700     IF SQLCODE = 100
+005800         EXEC SQL
+005900             SELECT SKU_NBR, ITM_NBR, UPC_NBR, RCP_STAT_CDE,
+006000                    UNIT_RTL_AMT, MEITGP_NBR, GP_AMT, MITGPL_QTY,
+006100                    STAT_CHG_DTE, UPC_CHG_DTE
+006200               INTO :IN400-PRC-SKU-OUT, :IN400-PRC-ITM-NBR-OUT,
+006300                    :IN400-PRC-UPC-OUT, :IN400-PRC-STATUS-OUT,
+006400                    :IN400-PRC-UNIT-RTL-OUT, :IN400-PRC-MEITGP-NBR,
+006500                    :IN400-PRC-GP-AMT, :IN400-PRC-MITGPL-QTY,
+006600                    :IN400-PRC-STAT-CHG-DTE-OUT,
+006700                    :IN400-PRC-UPC-CHG-DTE-OUT
+006800               FROM TUPCPLS
+006900              WHERE LOC_NBR   = ZERO
+007000                AND SKU_NBR   = :IN400-ATT-SKU-OUT
+007100         END-EXEC
+007200     END-IF.
