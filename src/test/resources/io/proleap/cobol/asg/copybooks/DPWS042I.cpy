@@ -0,0 +1,24 @@
+000100*----------------------------------------------------------------
+000200*    BATCH-ARRAY LINKAGE FOR THE UPC CHECK DIGIT ROUTINE (SEE
+000300*    DPKUT042).  ACCEPTS UP TO DP042I-MAX-ENTRIES INDIVIDUAL
+000400*    DP040I-UPC-CHECK-DIGIT-PARMS (SEE DPWS040I) ENTRIES IN ONE
+000500*    CALL, SO A BATCH JOB VALIDATING THOUSANDS OF UPCS PAYS ONE
+000600*    CALL INSTEAD OF ONE PER UPC.  DP042I-ENTRY-COUNT MUST NOT
+000700*    EXCEED DP042I-MAX-ENTRIES; ENTRIES BEYOND THE COUNT ARE
+000800*    IGNORED.  EACH DP042I-ENTRY-PARMS IS RETURNED WITH THE SAME
+000900*    RESPONSE FIELDS DPKUT041 SETS FOR A SINGLE CALL (ERROR
+001000*    INDICATOR, COMPUTED CHECK DIGIT, ETC).  IF THE CALLER SETS
+001010*    DP042I-ENTRY-COUNT HIGHER THAN DP042I-MAX-ENTRIES, DPKUT042
+001020*    PROCESSES ONLY THE FIRST DP042I-MAX-ENTRIES ENTRIES AND
+001030*    SETS DP042I-COUNT-TRUNCATED SO THE CALLER CAN DETECT AND
+001040*    REPORT THE CONDITION.
+001100*----------------------------------------------------------------
+001200 01  DP042I-BATCH-CHECK-DIGIT-PARMS.
+001300     05  DP042I-ENTRY-COUNT      PIC S9(04)  COMP.
+001400     05  DP042I-MAX-ENTRIES      PIC S9(04)  COMP VALUE +500.
+001410     05  DP042I-ERROR-INDICATOR  PIC X(01)   VALUE SPACES.
+001420         88  DP042I-NO-ERROR-DETECTED         VALUE SPACES.
+001430         88  DP042I-COUNT-TRUNCATED            VALUE '1'.
+001500     05  DP042I-ENTRY            OCCURS 500 TIMES
+001600                                 INDEXED BY DP042I-ENTRY-IDX.
+001700         10  DP042I-ENTRY-PARMS  PIC X(26).
