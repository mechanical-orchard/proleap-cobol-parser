@@ -0,0 +1,34 @@
+000100*----------------------------------------------------------------
+000200*    PARAMETER LIST FOR THE CALENDAR SUBROUTINE (DPKUT500).
+000300*----------------------------------------------------------------
+000400 01  DPG51.
+000500     05  DPG51-FUNCTION-SW              PIC  X(01)      VALUE 'A'.
+000600         88  DPG51-ACTUAL-CALENDAR-ONLY          VALUE 'A'.
+000700     05  DPG51-INCR-DECR-SW             PIC  X(01)      VALUE 'N'.
+000800         88  DPG51-DO-NOT-INCR-DECR-DATE         VALUE 'N'.
+000900     05  DPG51-INCR-DECR-DAYS-9         PIC S9(05).
+001000     05  DPG51-INCR-DECR-BUS-DAYS-9     PIC S9(05).
+001100     05  DPG51-SYSTEM-DATE              PIC  X(08).
+001200*
+001300 01  DPG52.
+001400     05  DPG52-LK-DATE-FORMAT-SW        PIC  X(01)      VALUE 'G'.
+001500         88  DPG52-LK-DTE-GREG                    VALUE 'G'.
+001600     05  DPG52-LK-DATE-INPUT            PIC  X(10).
+001700*
+001800 01  DPG53.
+001900     05  DPG53-INCREMENTED-DATE         PIC  X(10).
+002000     05  DPG53-DECREMENTED-DATE         PIC  X(10).
+002100*
+002200 01  DPG54.
+002300     05  DPG54-ERROR-SW                 PIC  X(01)      VALUE 'N'.
+002400         88  DPG54-SEVERE-ERROR                   VALUE 'S'.
+002500         88  DPG54-DATE-INVALID                   VALUE 'D'.
+002600         88  DPG54-NO-ERROR                        VALUE 'N'.
+002700     05  DPG54-ERROR-MESSAGE            PIC  X(60).
+002800*
+002900 01  DPG55.
+003000     05  DPG55-DB2-ISO-DATE             PIC  X(10).
+003100     05  DPG55-JULIAN-DATE              PIC  X(07).
+003200*
+003300 01  DPG56.
+003400     05  DPG56-DAY-OF-WEEK              PIC  X(09).
