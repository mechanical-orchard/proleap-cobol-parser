@@ -0,0 +1,38 @@
+000100*----------------------------------------------------------------
+000200*    WORKING STORAGE FOR THE RETAIL PRICE/SKU/UPC LOOKUP ROUTINE
+000300*    (SEE INPD400). LOOKS UP EITHER A UPC OR A SKU NUMBER (BASED
+000400*    ON IN400-PV-LOOKUP-TYPE-SW) AGAINST TUPC/TUPCPLS AND RETURNS
+000500*    THE CURRENT RCP PRICING/STATUS INFORMATION FOR THE ITEM.
+000600*----------------------------------------------------------------
+000700 01  IN400-PV-INPUT-AREA.
+000800     05  IN400-PV-LOOKUP-TYPE-SW     PIC  X(01).
+000900         88  IN400-PV-UPC-NBR-LOOKUP        VALUE 'U'.
+001000         88  IN400-PV-SKU-LOOKUP            VALUE 'S'.
+001100     05  IN400-PV-UPC-NBR-IN         PIC S9(15)      COMP-3.
+001200     05  IN400-PV-SKU-IN-NUM         PIC  X(08).
+001300     05  IN400-PV-LOC-IN-NUM         PIC S9(04)      COMP.
+001400     05  IN400-PV-EFF-DTE-IN         PIC  X(26).
+001500*
+001600 01  IN400-PV-OUTPUT-AREA.
+001700     05  IN400-PV-STATUS-SW          PIC  X(01).
+001800         88  IN400-PV-FOUND                  VALUE 'F'.
+001900         88  IN400-PV-NOT-FOUND              VALUE 'N'.
+002000         88  IN400-PV-SQL-ERROR              VALUE 'E'.
+002100     05  IN400-PV-DUMMY-SKU-SW       PIC  X(01).
+002200         88  IN400-PV-DUMMY-SKU              VALUE 'Y'.
+002300     05  IN400-PV-DUMMY-UPC-SW       PIC  X(01).
+002400         88  IN400-PV-DUMMY-UPC              VALUE 'Y'.
+002500     05  IN400-ATT-SKU-OUT           PIC  X(08).
+002600     05  IN400-ATT-ITM-NBR-OUT       PIC S9(15)      COMP-3.
+002700     05  IN400-PRC-RENUMBER-SW       PIC  X(01).
+002800         88  IN400-PS-RENUMBER-SKU           VALUE 'Y'.
+002900     05  IN400-PRC-SKU-OUT           PIC  X(08).
+003000     05  IN400-PRC-ITM-NBR-OUT       PIC S9(15)      COMP-3.
+003100     05  IN400-PRC-UPC-OUT           PIC S9(15)      COMP-3.
+003200     05  IN400-PRC-STATUS-OUT        PIC  X(02).
+003300     05  IN400-PRC-UNIT-RTL-OUT      PIC S9(05)V9(02) COMP-3.
+003400     05  IN400-PRC-MEITGP-NBR        PIC S9(09)      COMP-3.
+003500     05  IN400-PRC-GP-AMT            PIC S9(07)V9(02) COMP-3.
+003600     05  IN400-PRC-MITGPL-QTY        PIC S9(05)      COMP-3.
+003700     05  IN400-PRC-STAT-CHG-DTE-OUT  PIC  X(10).
+003800     05  IN400-PRC-UPC-CHG-DTE-OUT   PIC  X(10).
