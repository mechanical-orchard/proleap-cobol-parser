@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000200*    STANDARD FUNCTION KEY (AID) CODE CONSTANTS. THE CICS
+000300*    ARCHITECTURE API TRANSLATES THE RAW EIBAID BYTE INTO ONE OF
+000400*    THESE NUMERIC CODES AND RETURNS IT IN DP020-SRC-AID.
+000500*----------------------------------------------------------------
+000600 01  DP016-AID-CONSTANTS.
+000700     05  DP016-ENTER                    PIC S9(04) COMP VALUE +1.
+000800     05  DP016-CLEAR                    PIC S9(04) COMP VALUE +2.
+000900     05  DP016-PF01                     PIC S9(04) COMP VALUE +3.
+001000     05  DP016-PF02                     PIC S9(04) COMP VALUE +4.
+001100     05  DP016-PF03                     PIC S9(04) COMP VALUE +5.
+001200     05  DP016-PF04                     PIC S9(04) COMP VALUE +6.
+001300     05  DP016-PF05                     PIC S9(04) COMP VALUE +7.
+001400     05  DP016-PF06                     PIC S9(04) COMP VALUE +8.
+001500     05  DP016-PF07                     PIC S9(04) COMP VALUE +9.
+001600     05  DP016-PF08                     PIC S9(04) COMP VALUE +10.
+001700     05  DP016-PF09                     PIC S9(04) COMP VALUE +11.
+001800     05  DP016-PF10                     PIC S9(04) COMP VALUE +12.
+001900     05  DP016-PF11                     PIC S9(04) COMP VALUE +13.
+002000     05  DP016-PF12                     PIC S9(04) COMP VALUE +14.
