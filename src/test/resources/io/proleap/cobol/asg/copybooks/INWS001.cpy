@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200*    INTER-APPLICATION COMMUNICATION AREA BUILT BY INKCS020
+000300*    (INVENTORY SELECTION CRITERIA) AND READ BY THIS AND OTHER
+000400*    STOCKROOM WITHDRAWAL PROGRAMS.
+000500*----------------------------------------------------------------
+000600     10  FILLER REDEFINES INTER-APPL-COMM-AREA.
+000700         15  IN001-IN-WITHDRAWAL-PERIOD-SW   PIC  X(01).
+000800             88  IN001-IN-WITHDRAWAL-PERIOD          VALUE 'Y'.
+000900             88  IN001-NOT-IN-WITHDRAWAL-PERIOD      VALUE 'N'.
+001000         15  IN001-ITM-CTOFF-IND             PIC  X(01).
+001100             88  IN001-ITM-CTOFF-HAS-OCCURRED        VALUE 'Y'.
+001200             88  IN001-ITM-CTOFF-HASNT-OCCURRED      VALUE 'N'.
+001300         15  IN001-UNIT-BKG-STAT-SW          PIC  X(01).
+001400             88  IN001-UNIT-BOOK-HAS-OCCURRED        VALUE 'Y'.
+001500             88  IN001-UNIT-BOOK-NOT-OCCURRED        VALUE 'N'.
+001600         15  IN001-STORE-NBR-X               PIC  X(04).
+001700         15  IN001-STORE-NAME                PIC  X(25).
+001800         15  IN001-SHEET-NBR-X.
+001900             20  IN001-SHEET-NBR             PIC  9(06).
+002000         15  IN001-ACTL-INV-DTE-YYYYMMDD     PIC  X(08).
+002100         15  IN001-INV-ID                    PIC  X(04).
+002200         15  FILLER                          PIC  X(150).
