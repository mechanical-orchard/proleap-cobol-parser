@@ -0,0 +1,31 @@
+000100*----------------------------------------------------------------
+000200*    STANDARD 132-COLUMN REPORT PAGE HEADER LAYOUT.  THE CALLING
+000300*    PROGRAM MOVES ITS RUN DATE/TIME, PROGRAM NAME, REPORT
+000400*    NUMBER, AND CURRENT PAGE NUMBER INTO THE DP132O- FIELDS
+000500*    BELOW, THEN WRITES DP132O-STANDRD-HEADER-132-COLS AS THE
+000600*    FIRST LINE OF EACH NEW PAGE.
+000700*----------------------------------------------------------------
+000800 01  DP132O-STANDRD-HEADER-132-COLS.
+000900     05  DP132O-PROGRAM-NAME             PIC  X(08).
+001000     05  FILLER                          PIC  X(02) VALUE SPACES.
+001100     05  DP132O-RUN-DATE.
+001200         10  DP132O-RUN-MONTH            PIC  9(02).
+001300         10  FILLER                      PIC  X(01) VALUE '/'.
+001400         10  DP132O-RUN-DAY              PIC  9(02).
+001500         10  FILLER                      PIC  X(01) VALUE '/'.
+001600         10  DP132O-RUN-YEAR             PIC  9(02).
+001700     05  FILLER                          PIC  X(02) VALUE SPACES.
+001800     05  DP132O-RUN-TIME.
+001900         10  DP132O-RUN-HOUR             PIC  9(02).
+002000         10  FILLER                      PIC  X(01) VALUE ':'.
+002100         10  DP132O-RUN-MINUTE           PIC  9(02).
+002200     05  FILLER                          PIC  X(20) VALUE SPACES.
+002300     05  FILLER                          PIC  X(19) VALUE
+002400             'KOHLS DEPT STORES'.
+002500     05  FILLER                          PIC  X(30) VALUE SPACES.
+002600     05  FILLER                          PIC  X(06) VALUE 'RPT'.
+002700     05  DP132O-REPORT-NUMBER            PIC  Z(03).
+002800     05  FILLER                          PIC  X(04) VALUE SPACES.
+002900     05  FILLER                          PIC  X(04) VALUE 'PAGE'.
+003000     05  DP132O-PAGE-NUMBER              PIC  ZZZZ9.
+003100     05  FILLER                          PIC  X(16) VALUE SPACES.
