@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------
+000200*    SYMBOLIC MAP FOR MAP IN025 (MAPSET INKM025) - SUPERVISOR
+000300*    APPROVAL TO REOPEN STOCKROOM WITHDRAWAL FOR A STORE AFTER
+000400*    UNIT BOOKING HAS ALREADY OCCURRED.
+000500*----------------------------------------------------------------
+000600 01  IN025AI                             PIC  X(150).
+000700*
+000800 01  IN025AO.
+000900     05  ASTRNBRL                        PIC S9(04) COMP.
+001000     05  ASTRNBRA                        PIC  X(01).
+001100     05  ASTRNBRO                        PIC  X(04).
+001200     05  AREASNL                         PIC S9(04) COMP.
+001300     05  AREASNA                         PIC  X(01).
+001400     05  AREASNO                         PIC  X(30).
+001500     05  ASTATL                          PIC S9(04) COMP.
+001600     05  ASTATA                          PIC  X(01).
+001700     05  ASTATO                          PIC  X(01).
+001800     05  FILLER                          PIC  X(20).
