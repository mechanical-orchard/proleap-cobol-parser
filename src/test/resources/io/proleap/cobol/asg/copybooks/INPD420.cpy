@@ -0,0 +1,30 @@
+000100*----------------------------------------------------------------
+000200*    STOCKROOM WITHDRAWAL QUANTITY-CAP OVERRIDE LOOKUP (SEE
+000300*    INWS420 FOR WORKING STORAGE). LOOKS UP TSKUQCAP FOR THE
+000400*    SKU BEING KEYED/LOADED - IF A ROW EXISTS, THE STORE'S
+000500*    FLAGGED HIGH-VOLUME LIMIT (MAX_QTY) REPLACES THE CALLER'S
+000600*    STANDARD PC-MAX-QTY FOR THIS LINE ONLY. NOT FOUND, OR ANY
+000700*    OTHER SQLCODE, LEAVES THE CALLER'S STANDARD LIMIT IN
+000800*    EFFECT - A LOOKUP FAILURE MUST NEVER BLOCK A NORMAL-VOLUME
+000900*    LINE, SO NO SQLCODE FROM THIS PARAGRAPH EVER ABENDS.
+001000*----------------------------------------------------------------
+001100 IN420-CHECK-QTY-CAP.
+001200
+001300     MOVE 'N'                     TO IN420-PV-OVERRIDE-SW.
+001400     MOVE IN420-PV-STD-MAX-QTY-IN TO IN420-PV-EFFECTIVE-MAX-QTY.
+001500
+001600     EXEC SQL
+001700         SELECT MAX_QTY
+001800           INTO :IN420-PV-EFFECTIVE-MAX-QTY
+001900           FROM TSKUQCAP
+002000          WHERE SKU_NBR = :IN420-PV-SKU-IN
+002100     END-EXEC.
+002200
+002300     EVALUATE TRUE
+002400         WHEN SQLCODE = ZERO
+002500             SET IN420-PV-OVERRIDE-FOUND TO TRUE
+002600         WHEN OTHER
+002700             SET IN420-PV-NO-OVERRIDE TO TRUE
+002800             MOVE IN420-PV-STD-MAX-QTY-IN
+002850                                 TO IN420-PV-EFFECTIVE-MAX-QTY
+002900     END-EVALUATE.
