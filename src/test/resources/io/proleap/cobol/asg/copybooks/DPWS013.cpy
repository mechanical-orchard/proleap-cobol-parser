@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------
+000200*    ABEND PROCESSING WORKING STORAGE (SEE DPPD013).
+000300*----------------------------------------------------------------
+000400 01  DP013-ABEND-AREA.
+000500     05  DP013-ABEND-TYPE-SW            PIC  X(01).
+000600         88  DP013-LOGIC-ABEND                    VALUE 'L'.
+000700         88  DP013-DB2-ABEND                      VALUE 'D'.
+000800         88  DP013-CICS-ABEND                      VALUE 'C'.
+000900     05  DP013-ROLLBACK-SW              PIC  X(01)      VALUE 'Y'.
+001000         88  DP013-NO-ROLLBACK                    VALUE 'N'.
+001100     05  DP013-RESTART-SW               PIC  X(01)      VALUE 'N'.
+001200         88  DP013-XCTL-DISPLAY-RESTART           VALUE 'Y'.
+001300     05  DP013-PARAGRAPH                PIC  X(32).
+001400     05  DP013-MESSAGE-TEXT  OCCURS 3 TIMES        PIC  X(60).
+001500     05  DP013-DB2-TABLE-NAME OCCURS 3 TIMES       PIC  X(18).
+001600     05  DP013-SQLCA                    PIC  X(136).
