@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------
+000200*    WORKING STORAGE FOR THE STOCKROOM WITHDRAWAL QUANTITY-CAP
+000300*    OVERRIDE LOOKUP (SEE INPD420). A ROW ON TSKUQCAP RAISES THE
+000400*    PER-LINE QUANTITY LIMIT FOR A SPECIFIC HIGH-VOLUME SKU
+000500*    ABOVE THE STANDARD PC-MAX-QTY ENFORCED BY 3250-EDIT-MAP-
+000600*    DETAIL-FIELDS (INKCS023) AND D100-VALIDATE-AND-PRICE-LINE
+000700*    (INKBL030). A SKU WITH NO ROW ON TSKUQCAP IS NOT FLAGGED
+000800*    AND THE CALLER'S OWN STANDARD LIMIT APPLIES UNCHANGED.
+000900*----------------------------------------------------------------
+001000 01  IN420-PV-INPUT-AREA.
+001100     05  IN420-PV-SKU-IN             PIC  X(08).
+001200     05  IN420-PV-STD-MAX-QTY-IN     PIC  9(07).
+001300 01  IN420-PV-OUTPUT-AREA.
+001400     05  IN420-PV-OVERRIDE-SW        PIC  X(01).
+001500         88  IN420-PV-OVERRIDE-FOUND        VALUE 'Y'.
+001600         88  IN420-PV-NO-OVERRIDE           VALUE 'N'.
+001700     05  IN420-PV-EFFECTIVE-MAX-QTY  PIC  9(07).
