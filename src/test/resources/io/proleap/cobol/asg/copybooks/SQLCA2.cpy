@@ -0,0 +1,7 @@
+000100*----------------------------------------------------------------
+000200*    SECOND (SAVE-COPY) SQLCA AREA.  A BATCH DB2 PROGRAM THAT
+000300*    MUST ISSUE A FOLLOW-UP SQL STATEMENT (E.G. ROLLBACK) AFTER
+000400*    AN ERROR CAPTURES THE FAILING SQLCA HERE FIRST, SINCE THE
+000500*    FOLLOW-UP STATEMENT OVERLAYS THE REAL SQLCA.
+000600*----------------------------------------------------------------
+000700 01  SQLCA2                          PIC  X(136).
