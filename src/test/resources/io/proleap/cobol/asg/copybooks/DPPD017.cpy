@@ -0,0 +1,9 @@
+000100*----------------------------------------------------------------
+000200*    CURRENT SYSTEM DATE/TIME PARAGRAPH (SEE DPWS017 FOR WORKING
+000300*    STORAGE).
+000400*----------------------------------------------------------------
+000500 DP017-0000-GET-CURR-DATE-TIME.
+000600
+000700     MOVE FUNCTION CURRENT-DATE TO DP017-CURR-DATE-TIME-X.
+000800     MOVE DP017-CD-YYYYMMDD     TO DP017-CURRENT-DATE-YYYYMMDD.
+000900     MOVE DP017-CD-HHMMSS       TO DP017-CURRENT-TIME-HHMMSS.
