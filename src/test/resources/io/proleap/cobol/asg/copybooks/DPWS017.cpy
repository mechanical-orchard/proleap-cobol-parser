@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------
+000200*    WORKING STORAGE FOR THE CURRENT SYSTEM DATE/TIME PROCEDURE
+000300*    DIVISION ROUTINE (SEE DPPD017).
+000400*----------------------------------------------------------------
+000500 01  DP017-CURRENT-DATE-TIME-AREA.
+000600     05  DP017-CURRENT-DATE-YYYYMMDD    PIC  X(08).
+000700     05  DP017-CURRENT-TIME-HHMMSS      PIC  X(06).
+000800*
+000900 01  DP017-CURR-DATE-TIME-X             PIC  X(21).
+001000 01  DP017-CURR-DATE-TIME-R REDEFINES
+001100     DP017-CURR-DATE-TIME-X.
+001200     05  DP017-CD-YYYYMMDD              PIC  X(08).
+001300     05  DP017-CD-HHMMSS                PIC  X(06).
+001400     05  FILLER                         PIC  X(07).
