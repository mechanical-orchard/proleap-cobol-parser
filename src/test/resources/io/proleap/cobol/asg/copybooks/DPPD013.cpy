@@ -0,0 +1,32 @@
+000100*----------------------------------------------------------------
+000200*    ABEND PROCESSOR PARAGRAPH (SEE DPWS013 FOR WORKING STORAGE).
+000300*----------------------------------------------------------------
+000400 DP013-0000-PROCESS-ABEND.
+000500
+000600     DISPLAY 'ABEND IN PARAGRAPH: ' DP013-PARAGRAPH.
+000700     DISPLAY DP013-MESSAGE-TEXT (1).
+000800     DISPLAY DP013-MESSAGE-TEXT (2).
+000900     DISPLAY DP013-MESSAGE-TEXT (3).
+001000
+001100     IF DP013-DB2-ABEND
+001200         DISPLAY 'DB2 TABLE: ' DP013-DB2-TABLE-NAME (1)
+001300         DISPLAY DP013-SQLCA
+001400     END-IF.
+001500
+001600     IF DP013-NO-ROLLBACK
+001700         CONTINUE
+001800     ELSE
+001900         EXEC CICS
+002000             SYNCPOINT ROLLBACK
+002100         END-EXEC
+002200     END-IF.
+002300
+002400     IF DP013-XCTL-DISPLAY-RESTART
+002500         EXEC CICS
+002600             RETURN
+002700         END-EXEC
+002800     ELSE
+002900         EXEC CICS
+003000             ABEND ABCODE('APPL')
+003100         END-EXEC
+003200     END-IF.
