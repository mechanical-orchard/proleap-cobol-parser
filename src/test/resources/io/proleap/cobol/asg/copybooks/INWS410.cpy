@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------
+000200*    WORKING STORAGE FOR THE STOCKROOM WITHDRAWAL INDICATOR
+000300*    AUDIT-LOGGING PARAGRAPH (SEE INPD410). RECORDS EVERY FLIP
+000400*    OF TINVPAR.STKRM_WDRWL_IND TO TSTKRIND.
+000500*----------------------------------------------------------------
+000600 01  IN410-AUDIT-AREA.
+000700     05  IN410-LOC-NBR                PIC  9(04).
+000800     05  IN410-SHEET-NBR              PIC S9(09)      COMP SYNC.
+000900     05  IN410-ACTION-CDE             PIC  X(01).
+001000         88  IN410-ACTION-SET                  VALUE 'S'.
+001100         88  IN410-ACTION-RESET                VALUE 'R'.
+001200     05  IN410-RSN-TXT                PIC  X(30) VALUE SPACES.
