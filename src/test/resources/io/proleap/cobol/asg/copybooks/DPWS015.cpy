@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------
+000200*    STANDARD BMS ATTRIBUTE/COLOR SETTINGS
+000300*----------------------------------------------------------------
+000400 01  DP015-ATTRIBUTE-SETTINGS.
+000500     05  DP015-UNP-NUM-NOR-OFF          PIC  X          VALUE 'A'.
+000600     05  DP015-UNP-NUM-BRT-OFF          PIC  X          VALUE 'H'.
+000700     05  DP015-PRO-NOR-OFF              PIC  X          VALUE 'A'.
+000800     05  DP015-ERASE-EOF                PIC  X          VALUE '('.
+000900 01  DP015-COLOR-SETTINGS.
+001000     05  DP015-RED                      PIC  X          VALUE '1'.
+001100     05  DP015-GREEN                    PIC  X          VALUE '2'.
+001200     05  DP015-BLUE                     PIC  X          VALUE '3'.
+001300 01  DP015-HIGHLIGHT-SETTINGS.
+001400     05  DP015-HL-OFF                   PIC  X          VALUE '0'.
+001500     05  DP015-UNDERLINE                PIC  X          VALUE '1'.
+001600     05  DP015-REVERSE                  PIC  X          VALUE '2'.
