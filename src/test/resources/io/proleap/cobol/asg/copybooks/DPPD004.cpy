@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------
+000200*    COMMON DB2 BATCH ABEND ROLLBACK LOGIC (SEE DPWS004).  COPIED
+000300*    INTO THE ABENDING PROGRAM'S OWN DB2 ABEND PARAGRAPH, AFTER
+000400*    ITS OWN DIAGNOSTIC DISPLAYS, JUST BEFORE THE CALL TO
+000500*    ILBOABN0.
+000600*----------------------------------------------------------------
+000700     DISPLAY AA-DB2-TABLE-5.
+000800
+000900     MOVE SQLCA TO SQLCA2.
+001000     DISPLAY SQLCA2.
+001100
+001200     EXEC SQL
+001300         ROLLBACK
+001400     END-EXEC.
+001500
+001600     DISPLAY DP004-ROLLBACK-LIT.
