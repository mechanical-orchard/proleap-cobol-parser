@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------
+000200*    SYMBOLIC MAP FOR MAP IN024 (MAPSET INKM024) - SUPERVISOR
+000300*    RESET OF THE STOCKROOM WITHDRAWAL INDICATOR.
+000400*----------------------------------------------------------------
+000500 01  IN024AI                             PIC  X(150).
+000600*
+000700 01  IN024AO.
+000800     05  ASTRNBRL                        PIC S9(04) COMP.
+000900     05  ASTRNBRA                        PIC  X(01).
+001000     05  ASTRNBRO                        PIC  X(04).
+001100     05  AINDL                           PIC S9(04) COMP.
+001200     05  AINDA                           PIC  X(01).
+001300     05  AINDO                           PIC  X(01).
+001400     05  AREASNL                         PIC S9(04) COMP.
+001500     05  AREASNA                         PIC  X(01).
+001600     05  AREASNO                         PIC  X(30).
+001700     05  FILLER                          PIC  X(20).
