@@ -0,0 +1,6 @@
+000100*----------------------------------------------------------------
+000200*    DYNAMIC CALL NAME FOR THE CICS ARCHITECTURE API (DPKCS930).
+000300*    ADDED 1122RM - CHG0277188.
+000400*----------------------------------------------------------------
+000500 01  DP930-CICS-ARCH-API                PIC  X(08)
+000600                                         VALUE 'DPKCS930'.
