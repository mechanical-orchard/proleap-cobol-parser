@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000200*    PARAMETER LIST FOR THE NUMERIC EDIT SUBROUTINE (DPKUT100)
+000300*----------------------------------------------------------------
+000400 01  DP010I-NUMERIC-EDIT-AREA.
+000500     05  DP010I-UNEDITED-FIELD          PIC  X(15).
+000600     05  DP010I-MAXIMUM-DIGITS          PIC S9(04)      COMP SYNC.
+000700     05  DP010I-MAXIMUM-DECIMALS        PIC S9(04)      COMP SYNC.
+000800     05  DP010I-NEGATIVE-ALLOWED-SW     PIC  X          VALUE 'N'.
+000900         88  DP010I-NEGATIVE-ALLOWED             VALUE 'Y'.
+001000         88  DP010I-NEGATIVE-NOT-ALLOWED         VALUE 'N'.
+001100     05  DP010I-ERROR-SW                PIC  X          VALUE 'N'.
+001200         88  DP010I-ERROR-DETECTED               VALUE 'Y'.
+001300         88  DP010I-NO-ERROR-DETECTED            VALUE 'N'.
+001400     05  DP010I-NUMERIC-FIELD           PIC S9(11)V9(06) COMP-3.
+001500     05  DP010I-NUM-FIELD-15-DIG-2-DEC  REDEFINES
+001600         DP010I-NUMERIC-FIELD           PIC S9(13)V9(02) COMP-3.
+001700     05  DP010I-NUM-FIELD-11-DIG-6-DEC  REDEFINES
+001800         DP010I-NUMERIC-FIELD           PIC S9(11)V9(06) COMP-3.
+001900     05  DP010I-NUMERIC-EDIT-ROUTINE    PIC  X(08)
+002000                                         VALUE 'DPKUT100'.
