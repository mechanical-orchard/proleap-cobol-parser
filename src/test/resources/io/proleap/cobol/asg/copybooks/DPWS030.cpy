@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------
+000200*    PARAMETERS FOR CALLING THE CICS ARCHITECTURE API (DPKCS030).
+000300*----------------------------------------------------------------
+000400 01  DP030-CICS-API-FIELDS.
+000500     05  DP030-FUNCTION-CDE             PIC  X(01).
+000600         88  DP030-RECEIVE-APPL-MAP              VALUE 'R'.
+000700         88  DP030-OVERRIDE-APPL-ERROR           VALUE 'O'.
+000800     05  DP030-CURSOR-CDE                PIC  X(01).
+000900         88  DP030-SET-CURSOR-APPL-1             VALUE '1'.
+001000     05  DP030-RETURN-CODE               PIC  X(04).
+001100         88  DP030-RC-CALL-SUCCESSFUL            VALUE '0000'.
+001200     05  DP030-NUMBER-OF-MAPS            PIC S9(04) COMP.
+001300     05  DP030-MAPSET-NAME               PIC  X(08).
+001400     05  DP030-MAP-TABLE  OCCURS 5 TIMES.
+001500         10  DP030-MAP-NAME              PIC  X(08).
+001600         10  DP030-MAP-LENGTH            PIC S9(04) COMP.
