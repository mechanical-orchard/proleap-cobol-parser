@@ -0,0 +1,7 @@
+000100*----------------------------------------------------------------
+000200*    COMMON DB2 BATCH ABEND ROLLBACK WORKING STORAGE (SEE
+000300*    DPPD004).
+000400*----------------------------------------------------------------
+000500 01  DP004-ABEND-ROLLBACK-AREA.
+000600     05  DP004-ROLLBACK-LIT             PIC  X(30) VALUE
+000700             '*****  DB2 ROLLBACK ISSUED'.
