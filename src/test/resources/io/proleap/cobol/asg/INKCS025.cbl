@@ -0,0 +1,465 @@
+W35004******************************************************************
+W35004  IDENTIFICATION DIVISION.
+W35004******************************************************************
+W35004  PROGRAM-ID.    INKCS025.
+W35004  AUTHOR.        TESS BESTE.
+W35004  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35004  DATE-WRITTEN.  06-01-26.
+W35004  DATE-COMPILED.
+W35004*----------------------------------------------------------------*
+W35004*    I025 - GRANT STOCKROOM WITHDRAWAL BOOKING-REOPEN APPROVAL   *
+W35004*                                                                *
+W35004*    THIS PROGRAM LETS A SUPERVISOR APPROVE A CONTROLLED         *
+W35004*    EXCEPTION FOR A STORE WHERE UNIT BOOKING HAS ALREADY RUN    *
+W35004*    (INKCS023 1100-PROCESS-INTER-APPL-COMM, PC-TSYMSG-02895),   *
+W35004*    SO ONE MORE SHEET CAN STILL BE KEYED FOR A STOCKROOM THAT   *
+W35004*    WAS MISSED. IT DOES NOT UNDO THE STORE'S BOOKING STATUS -   *
+W35004*    IT ONLY INSERTS AN OPEN APPROVAL ROW INTO TSTKROPN, WHICH   *
+W35004*    1150-CHECK-REOPEN-OVERRIDE (INKCS023) LOOKS FOR AND         *
+W35004*    1160-CONSUME-REOPEN-OVERRIDE (INKCS023) MARKS CONSUMED THE  *
+W35004*    FIRST TIME IT LETS A SHEET THROUGH, SO EACH APPROVAL COVERS *
+W35004*    EXACTLY ONE SHEET. A REASON CODE IS REQUIRED, AND THE       *
+W35004*    APPROVING SUPERVISOR'S USER ID (DP020-USERID) IS RECORDED   *
+W35004*    ON THE ROW, SO TSTKROPN IS ITSELF THE APPROVAL TRAIL - WHO  *
+W35004*    APPROVED THE REOPEN, WHEN, AND WHY.  ACCESS IS CONTROLLED   *
+W35004*    THROUGH CICS TRANSACTION-LEVEL RESOURCE SECURITY (A         *
+W35004*    SEPARATE, RESTRICTED TRANSACTION-ID BOUND TO THIS PROGRAM)  *
+W35004*    RATHER THAN ANY IN-PROGRAM AUTHORIZATION LOGIC, THE SAME    *
+W35004*    APPROACH USED FOR INKCS024.                                 *
+W35004*----------------------------------------------------------------*
+W35004*                                                                *
+W35004* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35004* -------  ----------  ---------------------------------------- *
+W35004* W35004   06-01-2026  NEW PROGRAM - SUPERVISOR APPROVAL TO      *
+W35004*                      REOPEN STOCKROOM WITHDRAWAL FOR A STORE   *
+W35004*                      AFTER UNIT BOOKING, WITH AN APPROVAL      *
+W35004*                      TRAIL RECORDED ON TSTKROPN.               *
+W35004*----------------------------------------------------------------*
+W35004
+W35004  ENVIRONMENT DIVISION.
+W35004  DATA DIVISION.
+W35004
+W35004  WORKING-STORAGE SECTION.
+W35004
+W35004  01  PC-PROGRAM-CONSTANTS.
+W35004      05  PC-CURRENT-MAP-NAME     PIC  X(08) VALUE 'IN025A  '.
+W35004      05  PC-CURRENT-MAPSET-NAME  PIC  X(08) VALUE 'INKM025 '.
+W35004      05  PC-CURRENT-PROGRAM-NAME PIC  X(08) VALUE 'INKCS025'.
+W35004      05  PC-TSYMSG-NUMBERS.
+W35004          10  PC-TSYMSG-00137     PIC  9(05) VALUE 00137.
+W35004          10  PC-TSYMSG-02951     PIC  9(05) VALUE 02951.
+W35004          10  PC-TSYMSG-02959     PIC  9(05) VALUE 02959.
+W35004          10  PC-TSYMSG-02960     PIC  9(05) VALUE 02960.
+W35004          10  PC-TSYMSG-02961     PIC  9(05) VALUE 02961.
+W35004          10  PC-TSYMSG-02962     PIC  9(05) VALUE 02962.
+W35004
+W35004  01  PS-PROGRAM-SWITCHES.
+W35004      05  PS-ERROR-SW             PIC  X     VALUE  'N'.
+W35004          88  PS-ERROR                       VALUE  'Y'.
+W35004          88  PS-NO-ERROR                    VALUE  'N'.
+W35004      05  PS-GRANT-SUCCESSFUL-SW  PIC  X     VALUE  'N'.
+W35004          88  PS-GRANT-SUCCESSFUL            VALUE  'Y'.
+W35004          88  PS-GRANT-NOT-SUCCESSFUL        VALUE  'N'.
+W35004
+W35004  01  PV-DB2-KEY-AREA.
+W35004      05  PV-DB2-STORE-NBR        PIC  X(04).
+W35004
+W35004  01  PV-PROGRAM-VARIABLES.
+W35004      05  PV-OPEN-APPROVAL-COUNT  PIC S9(09)     VALUE +0    COMP.
+W35004
+W35004*----------------------------------------------------------------*
+W35004*    MAP LAYOUT                                                  *
+W35004*----------------------------------------------------------------*
+W35004
+W35004      COPY INKM025.
+W35004
+W35004*----------------------------------------------------------------*
+W35004*    ATTRIBUTE SETTINGS COPYBOOK.                                *
+W35004*----------------------------------------------------------------*
+W35004
+W35004      COPY DPWS015.
+W35004
+W35004*----------------------------------------------------------------*
+W35004*    FUNCTION KEYS COPYBOOK                                      *
+W35004*----------------------------------------------------------------*
+W35004
+W35004      COPY DPWS016.
+W35004
+W35004*----------------------------------------------------------------*
+W35004*    ABEND PROCESSING WORKING STORAGE                            *
+W35004*----------------------------------------------------------------*
+W35004
+W35004      COPY DPWS013.
+W35004
+W35004*----------------------------------------------------------------*
+W35004* PARAMETERS FOR CALLING CICS ARCHITECTURE API (DPKCS030).       *
+W35004*----------------------------------------------------------------*
+W35004      COPY DPWS030.
+W35004      COPY DPWS930.
+W35004*----------------------------------------------------------------*
+W35004*    STANDARD COMMAREA.                                          *
+W35004*----------------------------------------------------------------*
+W35004
+W35004      COPY DPWS020.
+W35004      05  FILLER REDEFINES DP020-VARIABLE-COMMAREA.
+W35004
+W35004*----------------------------------------------------------------*
+W35004*    SPECIFIC COMMAREA FOR INKCS025.                             *
+W35004*----------------------------------------------------------------*
+W35004          10 ASC-SPECIFIC-COMMAREA.
+W35004             15  ASC-KEY-STORE-NBR-X      PIC  X(04).
+W35004             15  ASC-KEY-STORE-NBR REDEFINES
+W35004                 ASC-KEY-STORE-NBR-X      PIC  9(04).
+W35004             15  ASC-RSN-TXT              PIC  X(30).
+W35004             15  ASC-STAT-CDE             PIC  X(01).
+W35004             15  FILLER                   PIC  X(2037).
+W35004
+W35004*    DB2 AREA FOR TINVPAR (INVENTORY PARAMETERS TABLE)
+W35004
+W35004      EXEC SQL
+W35004           INCLUDE TINVPAR
+W35004      END-EXEC.
+W35004
+W35004*    DB2 AREA FOR TSTKROPN (STOCKROOM WDRWL BOOKING REOPEN
+W35004*    APPROVAL - SEE INKCS023 1150/1160-*-REOPEN-OVERRIDE)
+W35004
+W35004      EXEC SQL
+W35004           INCLUDE TSTKROPN
+W35004      END-EXEC.
+W35004
+W35004*    DB2 AREA FOR COMMUNICATIONS
+W35004
+W35004      EXEC SQL
+W35004           INCLUDE SQLCA
+W35004      END-EXEC.
+W35004
+W35004  LINKAGE SECTION.
+W35004
+W35004  01  DFHCOMMAREA.
+W35004      05  FILLER                         OCCURS  1 TO 4072 TIMES
+W35004                                        DEPENDING ON EIBCALEN.
+W35004          10  FILLER                     PIC  X(01).
+W35004
+W35004
+W35004  PROCEDURE DIVISION.
+W35004
+W35004*----------------------------------------------------------------*
+W35004*  THIS MODULE CONTROLS THE OVERALL PROCESSING IN THE PROGRAM.   *
+W35004*  THE SETUP AND PERFORM OF PARAGRAPH 0001-CALL-CICS-ARCH-API    *
+W35004*  MUST BE THE FIRST CODE EXECUTED IN THIS PROGRAM.              *
+W35004*                                                                *
+W35004*  THE SECOND OR 'EXIT' PERFORM OF THIS PARAGRAPH MUST BE THE    *
+W35004*  LAST CODE EXECUTED ON EACH ITERATION OF THIS PROGRAM.         *
+W35004*----------------------------------------------------------------*
+W35004
+W35004  0000-MAIN-MODULE.
+W35004      INITIALIZE DP030-CICS-API-FIELDS.
+W35004      MOVE +1                       TO DP030-NUMBER-OF-MAPS.
+W35004      MOVE PC-CURRENT-MAPSET-NAME   TO DP030-MAPSET-NAME.
+W35004      MOVE PC-CURRENT-MAP-NAME      TO DP030-MAP-NAME (1).
+W35004      SET DP030-RECEIVE-APPL-MAP    TO TRUE.
+W35004      MOVE LENGTH OF IN025AI        TO DP030-MAP-LENGTH (1).
+W35004      MOVE 'PROGRAM ENTRY CALL'     TO DP013-MESSAGE-TEXT (1).
+W35004      PERFORM 0001-CALL-CICS-ARCH-API.
+W35004*
+W35004      PERFORM 1000-CONTROL-PROCESSING.
+W35004*
+W35004      MOVE 'PROGRAM EXIT CALL'      TO DP013-MESSAGE-TEXT (1).
+W35004      PERFORM 0001-CALL-CICS-ARCH-API.
+W35004
+W35004
+W35004  0001-CALL-CICS-ARCH-API.
+W35004
+W35004      CALL DP930-CICS-ARCH-API
+W35004                      USING DFHEIBLK
+W35004                             DFHCOMMAREA
+W35004                             DP030-CICS-API-FIELDS
+W35004                             DP020-STANDARD-COMMAREA
+W35004                             IN025AI.
+W35004*
+W35004      IF  DP030-RC-CALL-SUCCESSFUL
+W35004          CONTINUE
+W35004      ELSE
+W35004          SET DP013-NO-ROLLBACK
+W35004              DP013-XCTL-DISPLAY-RESTART
+W35004              DP013-CICS-ABEND      TO TRUE
+W35004          MOVE 'BEFORE 0000-MAIN-MODULE'
+W35004                                    TO DP013-PARAGRAPH
+W35004          MOVE 'CALL TO CICS ARCH API NOT SUCCESSFUL, RETURN-CODE O
+W35004-             'N NEXT LINE'        TO DP013-MESSAGE-TEXT (2)
+W35004          MOVE DP030-RETURN-CODE
+W35004                                    TO DP013-MESSAGE-TEXT (3)
+W35004          PERFORM DP013-0000-PROCESS-ABEND
+W35004      END-IF.
+W35004  EJECT
+W35004*----------------------------------------------------------------*
+W35004*    PROCESS THE APPROPRIATE PARAGRAPHS BASED ON WHAT THE NEXT   *
+W35004*    COURSE OF ACTION IS FOR THIS TRANSACTION.                  *
+W35004*----------------------------------------------------------------*
+W35004
+W35004  1000-CONTROL-PROCESSING.
+W35004
+W35004      EVALUATE TRUE
+W35004          WHEN DP020-NEXT-ACT-INITIAL
+W35004              INITIALIZE ASC-SPECIFIC-COMMAREA
+W35004              PERFORM 4000-BUILD-INITIAL-PANEL
+W35004
+W35004          WHEN DP020-NEXT-ACT-READ-MAP
+W35004              PERFORM 2000-PROCESS-PANEL
+W35004
+W35004          WHEN DP020-NEXT-ACT-RETURN
+W35004              PERFORM 4400-MOVE-COMMAREA-TO-SCREEN
+W35004
+W35004          WHEN OTHER
+W35004              SET DP013-LOGIC-ABEND
+W35004                  DP013-NO-ROLLBACK TO TRUE
+W35004              MOVE '1000-CONTROL-PROCESSING'
+W35004                                    TO DP013-PARAGRAPH
+W35004              MOVE 'INVALID NEXT ACTIVITY RETURNED TO APPL PGM:'
+W35004                                    TO DP013-MESSAGE-TEXT(1)
+W35004              MOVE DP020-NEXT-APPL-ACTIVITY
+W35004                                    TO DP013-MESSAGE-TEXT(2)
+W35004              PERFORM DP013-0000-PROCESS-ABEND
+W35004      END-EVALUATE.
+W35004
+W35004*----------------------------------------------------------------*
+W35004* FURTHER DETERMINE PROCESSING PATH BASED ON FUNCTION KEY ACTIONS*
+W35004*----------------------------------------------------------------*
+W35004
+W35004  2000-PROCESS-PANEL.
+W35004
+W35004      EVALUATE TRUE
+W35004          WHEN DP020-SRC-AID = DP016-CLEAR
+W35004              INITIALIZE ASC-SPECIFIC-COMMAREA
+W35004              PERFORM 4000-BUILD-INITIAL-PANEL
+W35004
+W35004          WHEN DP020-FK-REFRESH (DP020-SRC-AID)
+W35004              INITIALIZE ASC-SPECIFIC-COMMAREA
+W35004              PERFORM 4000-BUILD-INITIAL-PANEL
+W35004
+W35004          WHEN OTHER
+W35004              PERFORM 2200-MOVE-SCREEN-TO-COMMAREA
+W35004              PERFORM 3000-EDIT-DATA-IN-COMMAREA
+W35004              IF  PS-NO-ERROR
+W35004                  PERFORM 2100-CHECK-FUNCTION-KEY
+W35004              END-IF
+W35004              PERFORM 4400-MOVE-COMMAREA-TO-SCREEN
+W35004      END-EVALUATE.
+W35004  EJECT
+W35004*----------------------------------------------------------------*
+W35004*  ACT ON ANY FUNCTION KEYS THAT REQUIRE EDITS TO BE PASSED      *
+W35004*  FIRST.  NOTE THAT INVALID FUNCTION KEYS WILL NOT BE RETURNED  *
+W35004*  FROM THE CICS ARCHITECTURE API.                               *
+W35004*----------------------------------------------------------------*
+W35004
+W35004  2100-CHECK-FUNCTION-KEY.
+W35004
+W35004      EVALUATE TRUE
+W35004          WHEN DP020-SRC-AID = DP016-ENTER
+W35004              PERFORM 5000-GRANT-REOPEN-APPROVAL
+W35004
+W35004          WHEN OTHER
+W35004              SET DP013-NO-ROLLBACK
+W35004                  DP013-XCTL-DISPLAY-RESTART
+W35004                  DP013-CICS-ABEND  TO TRUE
+W35004              MOVE '2100-CHECK-FUNCTION-KEY'
+W35004                                    TO DP013-PARAGRAPH
+W35004              MOVE 'INVALID FUNCTION KEY NOT CAPTURED BY API'
+W35004                                    TO DP013-MESSAGE-TEXT (1)
+W35004              PERFORM DP013-0000-PROCESS-ABEND
+W35004      END-EVALUATE.
+W35004  EJECT
+W35004*----------------------------------------------------------------*
+W35004* MOVE DATA ENTERED ON THE SCREEN INTO THEIR RESPECTIVE FIELDS IN*
+W35004* THE APPLICATION-SPECIFIC COMMAREA.  ALL EDITS ARE DONE IN THE  *
+W35004* APPLICATION-SPECIFIC COMMAREA, NOT ON THE SCREEN.              *
+W35004*----------------------------------------------------------------*
+W35004
+W35004  2200-MOVE-SCREEN-TO-COMMAREA.
+W35004
+W35004      IF  ASTRNBRL > ZERO
+W35004          MOVE ASTRNBRO TO ASC-KEY-STORE-NBR-X
+W35004      END-IF.
+W35004
+W35004      IF  AREASNL > ZERO
+W35004          MOVE AREASNO  TO ASC-RSN-TXT
+W35004      END-IF.
+W35004  EJECT
+W35004*----------------------------------------------------------------*
+W35004*    EDIT THE STORE NUMBER AND REASON TEXT.                     *
+W35004*----------------------------------------------------------------*
+W35004
+W35004  3000-EDIT-DATA-IN-COMMAREA.
+W35004
+W35004      SET PS-NO-ERROR TO TRUE.
+W35004
+W35004      IF  ASC-KEY-STORE-NBR-X NOT NUMERIC
+W35004      OR  ASC-KEY-STORE-NBR-X = ZERO
+W35004          SET PS-ERROR TO TRUE
+W35004          SET DP020-MSG-FATAL TO TRUE
+W35004          MOVE PC-TSYMSG-00137 TO DP020-MSG-NUMBER
+W35004      ELSE
+W35004          IF  ASC-RSN-TXT = SPACES
+W35004              SET PS-ERROR TO TRUE
+W35004              SET DP020-MSG-FATAL TO TRUE
+W35004*            ---- REASON REQUIRED FOR REOPEN APPROVAL ----
+W35004              MOVE PC-TSYMSG-02959 TO DP020-MSG-NUMBER
+W35004          END-IF
+W35004      END-IF.
+W35004  EJECT
+W35004*----------------------------------------------------------------*
+W35004*    CONFIRM THE STORE HAS ACTUALLY BEEN BOOKED (NO POINT       *
+W35004*    APPROVING A REOPEN THAT ISN'T NEEDED), THEN GRANT A ONE-   *
+W35004*    SHEET REOPEN APPROVAL BY INSERTING AN OPEN TSTKROPN ROW,   *
+W35004*    UNLESS ONE IS ALREADY OPEN FOR THIS STORE.                 *
+W35004*----------------------------------------------------------------*
+W35004
+W35004  5000-GRANT-REOPEN-APPROVAL.
+W35004
+W35004      MOVE ASC-KEY-STORE-NBR-X TO INVPAR-LOC-NBR.
+W35004
+W35004      EXEC SQL
+W35004          SELECT UNT_BKG_STAT_CDE
+W35004            INTO :INVPAR-UNT-BKG-STAT-CDE
+W35004            FROM TINVPAR
+W35004           WHERE LOC_NBR           = :INVPAR-LOC-NBR
+W35004             AND LOC_INV_STAT_CDE  = 'IN'
+W35004      END-EXEC.
+W35004
+W35004      EVALUATE TRUE
+W35004          WHEN SQLCODE = +100
+W35004              SET PS-GRANT-NOT-SUCCESSFUL TO TRUE
+W35004              SET DP020-MSG-FATAL TO TRUE
+W35004*            ---- STORE NOT FOUND OR NOT IN ACTIVE INVENTORY ----
+W35004              MOVE PC-TSYMSG-02951 TO DP020-MSG-NUMBER
+W35004          WHEN SQLCODE NOT = ZERO
+W35004              MOVE '5000-GRANT-REOPEN-APPROVAL' TO DP013-PARAGRAPH
+W35004              MOVE 'SELECT UNT_BKG_STAT_CDE FROM TINVPAR'
+W35004                                    TO DP013-MESSAGE-TEXT (1)
+W35004              MOVE SQLCA            TO DP013-SQLCA
+W35004              MOVE 'TINVPAR'        TO DP013-DB2-TABLE-NAME (1)
+W35004              SET DP013-DB2-ABEND
+W35004                  DP013-XCTL-DISPLAY-RESTART TO TRUE
+W35004              PERFORM DP013-0000-PROCESS-ABEND
+W35004          WHEN INVPAR-UNT-BKG-STAT-CDE = 'IN'
+W35004              SET PS-GRANT-NOT-SUCCESSFUL TO TRUE
+W35004              SET DP020-MSG-WARNING TO TRUE
+W35004*            ---- UNIT BOOKING HASN'T OCCURRED - REOPEN NOT NEEDED
+W35004              MOVE PC-TSYMSG-02960 TO DP020-MSG-NUMBER
+W35004          WHEN OTHER
+W35004              PERFORM 5100-CHECK-AND-INSERT-APPROVAL
+W35004      END-EVALUATE.
+W35004  EJECT
+W35004*----------------------------------------------------------------*
+W35004*    A STORE MAY HAVE AT MOST ONE OPEN (UNCONSUMED) REOPEN       *
+W35004*    APPROVAL AT A TIME.  THE COUNT(*) BELOW IS A CHEAP FIRST    *
+W35004*    CHECK, NOT THE ENFORCEMENT - TWO CLERKS AT DIFFERENT        *
+W35004*    TERMINALS COULD BOTH PASS IT FOR THE SAME STORE BEFORE      *
+W35004*    EITHER INSERT COMMITS.  TSTKROPN CARRIES A UNIQUE INDEX ON  *
+W35004*    (LOC_NBR, STATUS_CDE) SO THE SECOND INSERT TO ACTUALLY      *
+W35004*    COMMIT GETS SQLCODE -803 INSTEAD OF A SECOND OPEN ROW -     *
+W35004*    THAT IS TREATED THE SAME AS THE COUNT(*) FINDING ONE.       *
+W35004*----------------------------------------------------------------*
+W35004
+W35004  5100-CHECK-AND-INSERT-APPROVAL.
+W35004
+W35004      EXEC SQL
+W35004          SELECT COUNT(*)
+W35004            INTO :PV-OPEN-APPROVAL-COUNT
+W35004            FROM TSTKROPN
+W35004           WHERE LOC_NBR    = :INVPAR-LOC-NBR
+W35004             AND STATUS_CDE = 'O'
+W35004      END-EXEC.
+W35004
+W35004      IF SQLCODE NOT = ZERO
+W35004          MOVE '5100-CHECK-AND-INSERT-APPROVAL'
+W35004                                TO DP013-PARAGRAPH
+W35004          MOVE 'SELECT COUNT(*) FROM TSTKROPN'
+W35004                                TO DP013-MESSAGE-TEXT (1)
+W35004          MOVE SQLCA            TO DP013-SQLCA
+W35004          MOVE 'TSTKROPN'       TO DP013-DB2-TABLE-NAME (1)
+W35004          SET DP013-DB2-ABEND
+W35004              DP013-XCTL-DISPLAY-RESTART TO TRUE
+W35004          PERFORM DP013-0000-PROCESS-ABEND
+W35004      ELSE
+W35004          IF PV-OPEN-APPROVAL-COUNT > ZERO
+W35004              SET PS-GRANT-NOT-SUCCESSFUL TO TRUE
+W35004              SET DP020-MSG-WARNING TO TRUE
+W35004*            ---- AN OPEN REOPEN APPROVAL ALREADY EXISTS ----
+W35004              MOVE PC-TSYMSG-02961 TO DP020-MSG-NUMBER
+W35004          ELSE
+W35004              EXEC SQL
+W35004                  INSERT INTO TSTKROPN
+W35004                      (LOC_NBR
+W35004                     ,  SHEET_NBR
+W35004                     ,  RSN_TXT
+W35004                     ,  APPRV_ID_NBR
+W35004                     ,  STATUS_CDE
+W35004                     ,  CHG_TMST
+W35004                     ,  CHG_ID_NBR)
+W35004                  VALUES
+W35004                      (:INVPAR-LOC-NBR
+W35004                     , ZERO
+W35004                     , :ASC-RSN-TXT
+W35004                     , :DP020-USERID
+W35004                     , 'O'
+W35004                     , CURRENT TIMESTAMP
+W35004                     , :DP020-USERID)
+W35004              END-EXEC
+W35004              EVALUATE TRUE
+W35004                  WHEN SQLCODE = ZERO
+W35004                      SET PS-GRANT-SUCCESSFUL TO TRUE
+W35004                      MOVE 'O' TO ASC-STAT-CDE
+W35004                      SET DP020-MSG-INFORMATIONAL TO TRUE
+W35004*                    ---- REOPEN APPROVAL GRANTED ----
+W35004                      MOVE PC-TSYMSG-02962 TO DP020-MSG-NUMBER
+W35004                  WHEN SQLCODE = -803
+W35004                      SET PS-GRANT-NOT-SUCCESSFUL TO TRUE
+W35004                      SET DP020-MSG-WARNING TO TRUE
+W35004*                    ---- OPEN REOPEN APPROVAL ALREADY EXISTS ----
+W35004                      MOVE PC-TSYMSG-02961 TO DP020-MSG-NUMBER
+W35004                  WHEN OTHER
+W35004                      MOVE '5100-CHECK-AND-INSERT-APPROVAL'
+W35004                                    TO DP013-PARAGRAPH
+W35004                      MOVE 'INSERT A ROW INTO TSTKROPN'
+W35004                                    TO DP013-MESSAGE-TEXT (1)
+W35004                      MOVE SQLCA      TO DP013-SQLCA
+W35004                      MOVE 'TSTKROPN' TO DP013-DB2-TABLE-NAME (1)
+W35004                      SET DP013-DB2-ABEND
+W35004                          DP013-XCTL-DISPLAY-RESTART TO TRUE
+W35004                      PERFORM DP013-0000-PROCESS-ABEND
+W35004              END-EVALUATE
+W35004          END-IF
+W35004      END-IF.
+W35004  EJECT
+W35004*----------------------------------------------------------------*
+W35004*    BUILD THE INITIAL (BLANK) PANEL.                            *
+W35004*----------------------------------------------------------------*
+W35004
+W35004  4000-BUILD-INITIAL-PANEL.
+W35004
+W35004      MOVE SPACES TO IN025AO.
+W35004      MOVE DP015-UNP-NUM-NOR-OFF TO ASTRNBRA.
+W35004      MOVE DP015-UNP-NUM-NOR-OFF TO AREASNA.
+W35004      MOVE DP015-PRO-NOR-OFF     TO ASTATA.
+W35004  EJECT
+W35004*----------------------------------------------------------------*
+W35004*    MOVE THE APPLICATION-SPECIFIC COMMAREA BACK OUT TO THE      *
+W35004*    SCREEN.                                                     *
+W35004*----------------------------------------------------------------*
+W35004
+W35004  4400-MOVE-COMMAREA-TO-SCREEN.
+W35004
+W35004      MOVE SPACES TO IN025AO.
+W35004      MOVE DP015-UNP-NUM-NOR-OFF TO ASTRNBRA.
+W35004      MOVE DP015-UNP-NUM-NOR-OFF TO AREASNA.
+W35004      MOVE DP015-PRO-NOR-OFF     TO ASTATA.
+W35004      MOVE ASC-KEY-STORE-NBR-X   TO ASTRNBRO.
+W35004      MOVE ASC-RSN-TXT           TO AREASNO.
+W35004      MOVE ASC-STAT-CDE          TO ASTATO.
+W35004  EJECT
+W35004*----------------------------------------------------------------*
+W35004*    ABEND PROCESSOR MODULE                                      *
+W35004*----------------------------------------------------------------*
+W35004
+W35004      COPY DPPD013.
