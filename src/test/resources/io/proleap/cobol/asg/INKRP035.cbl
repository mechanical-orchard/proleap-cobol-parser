@@ -0,0 +1,309 @@
+W35018******************************************************************
+W35018  IDENTIFICATION DIVISION.
+W35018******************************************************************
+W35018  PROGRAM-ID.    INKRP035.
+W35018  AUTHOR.        TESS BESTE.
+W35018  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35018  DATE-WRITTEN.  07-14-26.
+W35018  DATE-COMPILED.
+W35018*----------------------------------------------------------------*
+W35018*    RP035 - TUPCPLS STORE 000 VS STORE-SPECIFIC RCP PRICE       *
+W35018*            MISMATCH EXCEPTION REPORT                          *
+W35018*                                                                *
+W35018*    PER THE IN2001 CHANGE NOTES (SEE INKCS023), CUTOFF PRICING  *
+W35018*    CHECKS THE STORE 000 ROW ON TUPCPLS FIRST AND ONLY FALLS    *
+W35018*    BACK TO A STORE-SPECIFIC ROW WHEN RCP_STAT_CDE = '25'       *
+W35018*    (MIXED) OR '30' (CLEARANCE).  WHEN A STORE-SPECIFIC ROW     *
+W35018*    EXISTS WITH A MATERIALLY DIFFERENT UNIT RETAIL THAN THE     *
+W35018*    STORE 000 ROW BUT THE STATUS CODE DOESN'T TRIGGER THE       *
+W35018*    STORE-SPECIFIC LOOKUP, INKCS023 SILENTLY PRICES OFF STORE   *
+W35018*    000 AND THE STORE-SPECIFIC ROW GOES UNNOTICED.  THIS        *
+W35018*    PROGRAM COMPARES STORE 000 VS. STORE-SPECIFIC TUPCPLS ROWS  *
+W35018*    FOR THE SAME SKU/UPC AND FLAGS ANY PAIR WHERE THE UNIT      *
+W35018*    RETAIL DIFFERS BY MORE THAN A THRESHOLD, REGARDLESS OF      *
+W35018*    STATUS CODE, SO PRICING/RCP MAINTENANCE CAN CATCH STALE     *
+W35018*    STORE-SPECIFIC ROWS.                                        *
+W35018*                                                                *
+W35018*    A "MATERIALLY DIFFERENT" THRESHOLD IS NOT DEFINED ANYWHERE  *
+W35018*    ELSE IN THIS SYSTEM.  PC-RTL-VARIANCE-THRESHOLD BELOW       *
+W35018*    DEFAULTS TO $0.10; ADJUST IF PRICING/RCP MAINTENANCE WANTS  *
+W35018*    A DIFFERENT CUTOFF.                                         *
+W35018*                                                                *
+W35018* INPUT:                                                         *
+W35018*  1. UPC PRICE LOOK-UP/STATUS TABLE      (TUPCPLS)              *
+W35018*                                                                *
+W35018* OUTPUT:                                                        *
+W35018*  1. TUPCPLS STORE 000/STORE-SPECIFIC PRICE MISMATCH REPORT     *
+W35018*----------------------------------------------------------------*
+W35018*                                                                *
+W35018* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35018* -------  ----------  ---------------------------------------- *
+W35018* W35018   07-14-2026  NEW PROGRAM - FLAG STORE 000/STORE-       *
+W35018*                      SPECIFIC TUPCPLS RETAIL MISMATCHES.       *
+W35018*----------------------------------------------------------------*
+W35018    EJECT
+W35018  ENVIRONMENT DIVISION.
+W35018  CONFIGURATION SECTION.
+W35018  SOURCE-COMPUTER.    IBM-3090.
+W35018  OBJECT-COMPUTER.    IBM-3090.
+W35018
+W35018  INPUT-OUTPUT SECTION.
+W35018  FILE-CONTROL.
+W35018      SELECT RCP-MISM-RPT-FILE ASSIGN TO UT-S-RPT035.
+W35018    EJECT
+W35018  DATA DIVISION.
+W35018  FILE SECTION.
+W35018
+W35018  FD  RCP-MISM-RPT-FILE
+W35018      RECORDING MODE IS F
+W35018      LABEL RECORDS ARE STANDARD
+W35018      BLOCK CONTAINS 0 RECORDS
+W35018      DATA RECORD IS RCP-MISM-RPT-REC.
+W35018  01  RCP-MISM-RPT-REC.
+W35018      05  FILLER                  PIC  X(132).
+W35018    EJECT
+W35018  WORKING-STORAGE SECTION.
+W35018
+W35018  01  PV-PROGRAM-VARIABLES.
+W35018      05  FILLER                  PIC  X(30)  VALUE
+W35018          '** BEGINING OF INKRP035 W/S **'.
+W35018      05  PV-CURRENT-PARAGRAPH    PIC  X(35).
+W35018      05  PV-PROGRAM-NAME         PIC  X(08)  VALUE 'INKRP035'.
+W35018      05  PV-RETURN-CODE          PIC S9(04) COMP  VALUE ZERO.
+W35018
+W35018  01  PC-PROGRAM-CONSTANTS.
+W35018      05  PC-RTL-VARIANCE-THRESHOLD
+W35018                                  PIC S9(05)V9(02) VALUE +.10
+W35018                                              COMP-3.
+W35018
+W35018  01  ABEND-CODE                  PIC S9(04) COMP  VALUE ZEROS.
+W35018      88  AC-DB2-ERROR                        VALUE +4013.
+W35018
+W35018  01  ABEND-AREAS.
+W35018      05  AA-ABEND-LIT            PIC  X(40)  VALUE
+W35018              '*****       ABEND'.
+W35018      05  AA-PROGRAM-LIT          PIC  X(40)  VALUE
+W35018              '*****   PROGRAM: INKRP035'.
+W35018      05  AA-PARAGRAPH-LIT.
+W35018          10  FILLER              PIC  X(17)  VALUE
+W35018              '***** PARAGRAPH: '.
+W35018          10  AA-PARAGRAPH-NAME   PIC  X(35)  VALUE SPACES.
+W35018      05  AA-DB2-ERROR-LIT        PIC  X(40)  VALUE
+W35018              '*****    DB2 ERROR'.
+W35018      05  AA-DB2-OPERATION-LIT.
+W35018          10  FILLER              PIC  X(17)  VALUE
+W35018              '***** OPERATION: '.
+W35018          10  AA-DB2-OPERATION    PIC  X(50)  VALUE SPACES.
+W35018      05  AA-DB2-TABLE-1          PIC  X(08)  VALUE SPACES.
+W35018      05  AA-DB2-TABLE-2          PIC  X(08)  VALUE SPACES.
+W35018      05  AA-DB2-TABLE-3          PIC  X(08)  VALUE SPACES.
+W35018      05  AA-DB2-TABLE-4          PIC  X(08)  VALUE SPACES.
+W35018      05  AA-DB2-TABLE-5          PIC  X(08)  VALUE SPACES.
+W35018
+W35018      COPY DPWS004.
+W35018
+W35018  01  WS-COUNTERS.
+W35018      05  WS-MISMATCH-CNT         PIC  9(05) VALUE ZERO.
+W35018
+W35018  01  WS-PROGRAM-SWITCHES.
+W35018      05  WS-END-OF-CSR-SW        PIC  X     VALUE  'N'.
+W35018          88  WS-OUT-OF-ROWS                  VALUE  'Y'.
+W35018
+W35018*    HOLDS THE STORE 000 ROW'S UNIT RETAIL FETCHED ALONGSIDE THE
+W35018*    STORE-SPECIFIC ROW'S DCLGEN FIELDS BELOW - SAME APPROACH
+W35018*    INKCS023 USES FOR ITS OWN STR000 COMPARISON (PV-STR000-ROW).
+W35018  01  WS-STORE-000-ROW.
+W35018      05  WS-STORE-000-UNT-RTL-AMT
+W35018                                  PIC S9(7)V99 COMP-3.
+W35018
+W35018  01  WS-COMPUTED-AREA.
+W35018      05  WS-RTL-VARIANCE-AMT     PIC S9(05)V9(02) COMP-3.
+W35018
+W35018  01  DL-DETAIL-LINE.
+W35018      05  FILLER                  PIC  X(01)  VALUE SPACE.
+W35018      05  DL-LOC-NBR              PIC  9(04).
+W35018      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35018      05  DL-SKU-NBR              PIC  X(08).
+W35018      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35018      05  DL-STORE-SPEC-RTL       PIC -(05)9.99.
+W35018      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35018      05  DL-STORE-000-RTL        PIC -(05)9.99.
+W35018      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35018      05  DL-RTL-VARIANCE         PIC -(05)9.99.
+W35018      05  FILLER                  PIC  X(03)  VALUE SPACE.
+W35018      05  DL-RCP-STAT-CDE         PIC  X(02).
+W35018      05  FILLER                  PIC  X(75)  VALUE SPACE.
+W35018
+W35018*    DB2 AREA FOR TUPCPLS (UPC PRICE LOOK-UP/STATUS TABLE)
+W35018
+W35018      EXEC SQL
+W35018           INCLUDE TUPCPLS
+W35018      END-EXEC.
+W35018
+W35018*    DB2 AREA FOR COMMUNICATIONS
+W35018
+W35018      EXEC SQL
+W35018           INCLUDE SQLCA
+W35018      END-EXEC.
+W35018
+W35018      EXEC SQL
+W35018          DECLARE RCP_MISM_CSR CURSOR FOR
+W35018              SELECT S.LOC_NBR
+W35018                    ,S.SKU_NBR
+W35018                    ,S.UNIT_RTL_AMT
+W35018                    ,Z.UNIT_RTL_AMT
+W35018                    ,S.RCP_STAT_CDE
+W35018                FROM TUPCPLS S
+W35018                    ,TUPCPLS Z
+W35018               WHERE S.SKU_NBR   = Z.SKU_NBR
+W35018                 AND Z.LOC_NBR   = 0
+W35018                 AND S.LOC_NBR  <> 0
+W35018                 AND ABS(S.UNIT_RTL_AMT - Z.UNIT_RTL_AMT)
+W35018                             > :PC-RTL-VARIANCE-THRESHOLD
+W35018               ORDER BY S.LOC_NBR
+W35018                       ,S.SKU_NBR
+W35018      END-EXEC.
+W35018    EJECT
+W35018  PROCEDURE DIVISION.
+W35018
+W35018  A100-MAIN.
+W35018
+W35018      MOVE 'A100-MAIN' TO PV-CURRENT-PARAGRAPH.
+W35018
+W35018      PERFORM B100-INITIALIZE.
+W35018
+W35018      PERFORM B200-PREPARE-REPORT
+W35018          UNTIL WS-OUT-OF-ROWS.
+W35018
+W35018      PERFORM B300-END-PROGRAM.
+W35018
+W35018      MOVE PV-RETURN-CODE TO RETURN-CODE.
+W35018
+W35018      GOBACK.
+W35018    EJECT
+W35018*----------------------------------------------------------------*
+W35018*    INITIALIZATION PROCESSING                                   *
+W35018*----------------------------------------------------------------*
+W35018  B100-INITIALIZE.
+W35018
+W35018      MOVE 'B100-INITIALIZE' TO PV-CURRENT-PARAGRAPH.
+W35018
+W35018      OPEN OUTPUT RCP-MISM-RPT-FILE.
+W35018
+W35018      MOVE SPACES TO RCP-MISM-RPT-REC.
+W35018      MOVE 'TUPCPLS STORE 000/STORE-SPECIFIC PRICE MISMATCHES'
+W35018                                  TO RCP-MISM-RPT-REC.
+W35018      WRITE RCP-MISM-RPT-REC.
+W35018      MOVE SPACES TO RCP-MISM-RPT-REC.
+W35018      WRITE RCP-MISM-RPT-REC.
+W35018
+W35018      EXEC SQL
+W35018          OPEN RCP_MISM_CSR
+W35018      END-EXEC.
+W35018
+W35018      PERFORM R100-FETCH-MISMATCH-ROW.
+W35018    EJECT
+W35018  B200-PREPARE-REPORT.
+W35018
+W35018      MOVE 'B200-PREPARE-REPORT' TO PV-CURRENT-PARAGRAPH.
+W35018
+W35018      ADD 1 TO WS-MISMATCH-CNT.
+W35018
+W35018      COMPUTE WS-RTL-VARIANCE-AMT =
+W35018              UPCPLS-UNIT-RTL-AMT - WS-STORE-000-UNT-RTL-AMT.
+W35018
+W35018      PERFORM D900-WRITE-DETAIL-LINE.
+W35018
+W35018      PERFORM R100-FETCH-MISMATCH-ROW.
+W35018    EJECT
+W35018  D900-WRITE-DETAIL-LINE.
+W35018
+W35018      MOVE 'D900-WRITE-DETAIL-LINE' TO PV-CURRENT-PARAGRAPH.
+W35018
+W35018      MOVE SPACES               TO DL-DETAIL-LINE.
+W35018      MOVE UPCPLS-LOC-NBR       TO DL-LOC-NBR.
+W35018      MOVE UPCPLS-SKU-NBR       TO DL-SKU-NBR.
+W35018      MOVE UPCPLS-UNIT-RTL-AMT  TO DL-STORE-SPEC-RTL.
+W35018      MOVE WS-STORE-000-UNT-RTL-AMT
+W35018                                TO DL-STORE-000-RTL.
+W35018      MOVE WS-RTL-VARIANCE-AMT  TO DL-RTL-VARIANCE.
+W35018      MOVE UPCPLS-RCP-STAT-CDE  TO DL-RCP-STAT-CDE.
+W35018
+W35018      WRITE RCP-MISM-RPT-REC FROM DL-DETAIL-LINE.
+W35018    EJECT
+W35018*----------------------------------------------------------------*
+W35018*    RETRIEVES THE NEXT STORE 000/STORE-SPECIFIC PAIR WHOSE      *
+W35018*    UNIT RETAILS DIFFER BY MORE THAN PC-RTL-VARIANCE-THRESHOLD. *
+W35018*----------------------------------------------------------------*
+W35018  R100-FETCH-MISMATCH-ROW.
+W35018
+W35018      MOVE 'R100-FETCH-MISMATCH-ROW' TO PV-CURRENT-PARAGRAPH.
+W35018
+W35018      EXEC SQL
+W35018          FETCH RCP_MISM_CSR
+W35018          INTO  :UPCPLS-LOC-NBR,      :UPCPLS-SKU-NBR,
+W35018                :UPCPLS-UNIT-RTL-AMT, :WS-STORE-000-UNT-RTL-AMT,
+W35018                :UPCPLS-RCP-STAT-CDE
+W35018      END-EXEC.
+W35018
+W35018      EVALUATE TRUE
+W35018          WHEN SQLCODE = ZERO
+W35018              CONTINUE
+W35018          WHEN SQLCODE = +100
+W35018              SET WS-OUT-OF-ROWS TO TRUE
+W35018          WHEN OTHER
+W35018              MOVE PV-CURRENT-PARAGRAPH TO AA-PARAGRAPH-NAME
+W35018              MOVE 'UNSUCCESSFUL FETCH WITH RCP_MISM_CSR'
+W35018                                  TO AA-DB2-OPERATION
+W35018              MOVE 'TUPCPLS'     TO AA-DB2-TABLE-1
+W35018              MOVE SPACES        TO AA-DB2-TABLE-2
+W35018              MOVE SPACES        TO AA-DB2-TABLE-3
+W35018                                     AA-DB2-TABLE-4
+W35018                                     AA-DB2-TABLE-5
+W35018              PERFORM Z998-DB2-ABEND
+W35018      END-EVALUATE.
+W35018    EJECT
+W35018*----------------------------------------------------------------*
+W35018*    ABEND ROUTINE FOR DB2 ERRORS - MIRRORS APKRP240              *
+W35018*    Z998-DB2-ABEND SO A GENUINE DB2 FAILURE STOPS THE JOB        *
+W35018*    RATHER THAN COMPLETING WITH AN EASY-TO-MISS RETURN CODE.     *
+W35018*----------------------------------------------------------------*
+W35018  Z998-DB2-ABEND.
+W35018
+W35018      EXEC SQL
+W35018          CLOSE RCP_MISM_CSR
+W35018      END-EXEC.
+W35018
+W35018      CLOSE RCP-MISM-RPT-FILE.
+W35018      DISPLAY AA-ABEND-LIT.
+W35018      DISPLAY AA-DB2-ERROR-LIT.
+W35018      DISPLAY AA-PROGRAM-LIT.
+W35018      DISPLAY AA-PARAGRAPH-LIT.
+W35018      DISPLAY AA-DB2-OPERATION-LIT.
+W35018      DISPLAY AA-DB2-TABLE-1.
+W35018      DISPLAY AA-DB2-TABLE-2.
+W35018      DISPLAY AA-DB2-TABLE-3.
+W35018      DISPLAY AA-DB2-TABLE-4.
+W35018      DISPLAY AA-DB2-TABLE-5.
+W35018      SET AC-DB2-ERROR TO TRUE.
+W35018
+W35018      COPY DPPD004.
+W35018
+W35018      CALL 'ILBOABN0' USING ABEND-CODE.
+W35018    EJECT
+W35018*----------------------------------------------------------------*
+W35018*    ENDING PROCESSING - DISPLAYS COUNTS AND CLOSES THE CURSOR   *
+W35018*    AND FILE.                                                   *
+W35018*----------------------------------------------------------------*
+W35018  B300-END-PROGRAM.
+W35018
+W35018      MOVE 'B300-END-PROGRAM' TO PV-CURRENT-PARAGRAPH.
+W35018
+W35018      DISPLAY 'INKRP035 - PRICE MISMATCHES FOUND: '
+W35018              WS-MISMATCH-CNT.
+W35018
+W35018      EXEC SQL
+W35018          CLOSE RCP_MISM_CSR
+W35018      END-EXEC.
+W35018
+W35018      CLOSE RCP-MISM-RPT-FILE.
