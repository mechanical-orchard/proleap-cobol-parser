@@ -0,0 +1,680 @@
+W35020******************************************************************
+W35020  IDENTIFICATION DIVISION.
+W35020******************************************************************
+W35020  PROGRAM-ID.    INKCS026.
+W35020  AUTHOR.        TESS BESTE.
+W35020  INSTALLATION.  KOHLS DEPARTMENT STORES.
+W35020  DATE-WRITTEN.  07-21-26.
+W35020  DATE-COMPILED.
+W35020*----------------------------------------------------------------*
+W35020*    I026 - CORRECT OR VOID A STOCKROOM WITHDRAWAL SHEET LINE    *
+W35020*                                                                *
+W35020*    INKCS023 ONLY EVER INSERTS NEW TSTKRMW LINES (5100-INSERT-  *
+W35020*    LINE) - THERE IS NO WAY TO CHANGE A LINE ONCE IT HAS        *
+W35020*    POSTED. THIS PROGRAM LETS A CLERK LOOK UP AN EXISTING LINE  *
+W35020*    BY STORE/SHEET/LINE NUMBER AND EITHER CORRECT THE QUANTITY  *
+W35020*    AND/OR CUTOFF PRICE (RE-EDITED THE SAME WAY INKCS023        *
+W35020*    3250-EDIT-MAP-DETAIL-FIELDS EDITS THEM, INCLUDING THE       *
+W35020*    SHARED IN420-CHECK-QTY-CAP QUANTITY-CAP OVERRIDE LOOK-UP)   *
+W35020*    OR VOID THE LINE ENTIRELY.                                  *
+W35020*                                                                *
+W35020*    TSTKRMW HAS NO EXISTING WAY TO MARK A LINE VOID WITHOUT     *
+W35020*    LOSING IT, AND A PHYSICAL DELETE WOULD DESTROY THE AUDIT    *
+W35020*    TRAIL, SO A NEW VOID_IND COLUMN IS ASSUMED ON TSTKRMW       *
+W35020*    (PIC X(01), 'Y'/'N', DEFAULTING 'N' ON                     *
+W35020*    INSERT). VOIDING SETS VOID_IND TO 'Y' RATHER THAN DELETING  *
+W35020*    THE ROW. NEITHER A CORRECTION NOR A VOID IS ALLOWED ON A    *
+W35020*    LINE THAT IS ALREADY VOIDED.                                *
+W35020*                                                                *
+W35020*    EVERY CHANGE - CORRECT OR VOID - STAMPS CHG_TMST/           *
+W35020*    CHG_ID_NBR WITH THE CLERK'S USERID AND THE CURRENT          *
+W35020*    TIMESTAMP, THE SAME WAY 5100-INSERT-LINE STAMPS THEM ON AN  *
+W35020*    ORIGINAL INSERT, SO THOSE TWO COLUMNS REMAIN TSTKRMW'S      *
+W35020*    AUDIT TRAIL FOR BOTH THE ORIGINAL ADD AND ANY LATER         *
+W35020*    MAINTENANCE.                                                *
+W35020*----------------------------------------------------------------*
+W35020*                                                                *
+W35020* WR/PROJ  DATE        DESCRIPTION OF CHANGES                   *
+W35020* -------  ----------  ---------------------------------------- *
+W35020* W35020   07-21-2026  NEW PROGRAM - CORRECT OR VOID AN EXISTING *
+W35020*                      STOCKROOM WITHDRAWAL SHEET LINE.          *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  ENVIRONMENT DIVISION.
+W35020  DATA DIVISION.
+W35020
+W35020  WORKING-STORAGE SECTION.
+W35020
+W35020  01  PC-PROGRAM-CONSTANTS.
+W35020      05  PC-CURRENT-MAP-NAME     PIC  X(08) VALUE 'IN026A  '.
+W35020      05  PC-CURRENT-MAPSET-NAME  PIC  X(08) VALUE 'INKM026 '.
+W35020      05  PC-CURRENT-PROGRAM-NAME PIC  X(08) VALUE 'INKCS026'.
+W35020      05  PC-ITM-UNIT-PR-MAX-DIGITS
+W35020                              PIC  9(02) VALUE 5.
+W35020      05  PC-MAX-QTY              PIC  9(07) VALUE 99.
+W35020      05  PC-MIN-PRICE            PIC  9(05)V99
+W35020                                             VALUE  0.20.
+W35020      05  PC-MAX-PRICE            PIC  9(05)V99
+W35020                                             VALUE  999.99.
+W35020      05  PC-TSYMSG-NUMBERS.
+W35020          10  PC-TSYMSG-00008     PIC  9(05) VALUE 00008.
+W35020          10  PC-TSYMSG-00010     PIC  9(05) VALUE 00010.
+W35020          10  PC-TSYMSG-00137     PIC  9(05) VALUE 00137.
+W35020          10  PC-TSYMSG-00343     PIC  9(05) VALUE 00343.
+W35020          10  PC-TSYMSG-00684     PIC  9(05) VALUE 00684.
+W35020          10  PC-TSYMSG-00685     PIC  9(05) VALUE 00685.
+W35020          10  PC-TSYMSG-02970     PIC  9(05) VALUE 02970.
+W35020          10  PC-TSYMSG-02971     PIC  9(05) VALUE 02971.
+W35020          10  PC-TSYMSG-02972     PIC  9(05) VALUE 02972.
+W35020          10  PC-TSYMSG-02973     PIC  9(05) VALUE 02973.
+W35020          10  PC-TSYMSG-02974     PIC  9(05) VALUE 02974.
+W35020          10  PC-TSYMSG-02975     PIC  9(05) VALUE 02975.
+W35020
+W35020  01  PS-PROGRAM-SWITCHES.
+W35020      05  PS-ERROR-SW             PIC  X     VALUE  'N'.
+W35020          88  PS-ERROR                       VALUE  'Y'.
+W35020          88  PS-NO-ERROR                    VALUE  'N'.
+W35020      05  PS-MAINT-SUCCESSFUL-SW  PIC  X     VALUE  'N'.
+W35020          88  PS-MAINT-SUCCESSFUL            VALUE  'Y'.
+W35020          88  PS-MAINT-NOT-SUCCESSFUL        VALUE  'N'.
+W35020      05  PS-QTY-ENTERED-SW       PIC  X     VALUE  'N'.
+W35020          88  PS-QTY-ENTERED                 VALUE  'Y'.
+W35020      05  PS-PRCE-ENTERED-SW      PIC  X     VALUE  'N'.
+W35020          88  PS-PRCE-ENTERED                VALUE  'Y'.
+W35020
+W35020  01  PV-PROGRAM-VARIABLES.
+W35020      05  PV-NEW-QTY              PIC  9(07)     VALUE ZERO.
+W35020      05  PV-NEW-PRCE             PIC  9(05)V99   VALUE ZERO.
+W35020      05  PV-NEW-EXTD-AMT         PIC S9(09)V99   VALUE ZERO
+W35020                                                     COMP-3.
+W35020
+W35020*----------------------------------------------------------------*
+W35020*    MAP LAYOUT                                                  *
+W35020*----------------------------------------------------------------*
+W35020
+W35020      COPY INKM026.
+W35020
+W35020*----------------------------------------------------------------*
+W35020*    ATTRIBUTE SETTINGS COPYBOOK.                                *
+W35020*----------------------------------------------------------------*
+W35020
+W35020      COPY DPWS015.
+W35020
+W35020*----------------------------------------------------------------*
+W35020*    FUNCTION KEYS COPYBOOK                                      *
+W35020*----------------------------------------------------------------*
+W35020
+W35020      COPY DPWS016.
+W35020
+W35020*----------------------------------------------------------------*
+W35020*    ABEND PROCESSING WORKING STORAGE                            *
+W35020*----------------------------------------------------------------*
+W35020
+W35020      COPY DPWS013.
+W35020
+W35020*----------------------------------------------------------------*
+W35020* PARAMETERS FOR CALLING CICS ARCHITECTURE API (DPKCS030).       *
+W35020*----------------------------------------------------------------*
+W35020      COPY DPWS030.
+W35020      COPY DPWS930.
+W35020
+W35020*----------------------------------------------------------------*
+W35020*    NUMERIC EDIT ROUTINE (DPKUT010) WORKING STORAGE - SAME      *
+W35020*    ROUTINE INKCS023 3250-EDIT-MAP-DETAIL-FIELDS USES.          *
+W35020*----------------------------------------------------------------*
+W35020      COPY DPWS010I.
+W35020
+W35020*----------------------------------------------------------------*
+W35020*    DB2 AREA AND WS AREA FOR THE STOCKROOM WITHDRAWAL QUANTITY-
+W35020*    CAP OVERRIDE LOOK-UP - SAME SHARED PARAGRAPH INKCS023
+W35020*    3250-EDIT-MAP-DETAIL-FIELDS CALLS.
+W35020*----------------------------------------------------------------*
+W35020
+W35020      COPY INWS420.
+W35020
+W35020*----------------------------------------------------------------*
+W35020*    STANDARD COMMAREA.                                          *
+W35020*----------------------------------------------------------------*
+W35020
+W35020      COPY DPWS020.
+W35020      05  FILLER REDEFINES DP020-VARIABLE-COMMAREA.
+W35020
+W35020*----------------------------------------------------------------*
+W35020*    SPECIFIC COMMAREA FOR INKCS026.                             *
+W35020*----------------------------------------------------------------*
+W35020          10 ASC-SPECIFIC-COMMAREA.
+W35020             15  ASC-KEY-STORE-NBR-X      PIC  X(04).
+W35020             15  ASC-KEY-STORE-NBR REDEFINES
+W35020                 ASC-KEY-STORE-NBR-X      PIC  9(04).
+W35020             15  ASC-KEY-SHEET-NBR-X      PIC  X(06).
+W35020             15  ASC-KEY-SHEET-NBR REDEFINES
+W35020                 ASC-KEY-SHEET-NBR-X      PIC  9(06).
+W35020             15  ASC-KEY-LINE-NBR-X       PIC  X(05).
+W35020             15  ASC-KEY-LINE-NBR REDEFINES
+W35020                 ASC-KEY-LINE-NBR-X       PIC  9(05).
+W35020             15  ASC-ACTN-CDE             PIC  X(01).
+W35020                 88  ASC-ACTN-CORRECT              VALUE  'C'.
+W35020                 88  ASC-ACTN-VOID                 VALUE  'V'.
+W35020             15  ASC-NEW-QTY-X            PIC  X(07).
+W35020             15  ASC-NEW-QTY   REDEFINES
+W35020                 ASC-NEW-QTY-X            PIC  9(07).
+W35020             15  ASC-NEW-PRCE-X           PIC  X(08).
+W35020             15  ASC-NEW-PRCE-X-FMT REDEFINES
+W35020                 ASC-NEW-PRCE-X           PIC  Z(5).99.
+W35020             15  ASC-NEW-PRCE             PIC  9(05)V99.
+W35020             15  ASC-SKU-ON-FILE          PIC  X(08).
+W35020             15  ASC-UPC-ON-FILE-X        PIC  X(15).
+W35020             15  ASC-UPC-ON-FILE REDEFINES
+W35020                 ASC-UPC-ON-FILE-X        PIC  9(15).
+W35020             15  ASC-STAT-CDE             PIC  X(01).
+W35020             15  FILLER                   PIC  X(1990).
+W35020
+W35020*    DB2 AREA FOR TSTKRMW (STOCKROOM WITHDRAWAL) - INCLUDES THE
+W35020*    ASSUMED VOID_IND COLUMN THIS PROGRAM ADDS (SEE HEADER NOTE)
+W35020
+W35020      EXEC SQL
+W35020           INCLUDE TSTKRMW
+W35020      END-EXEC.
+W35020
+W35020*    DB2 AREA FOR COMMUNICATIONS
+W35020
+W35020      EXEC SQL
+W35020           INCLUDE SQLCA
+W35020      END-EXEC.
+W35020
+W35020  LINKAGE SECTION.
+W35020
+W35020  01  DFHCOMMAREA.
+W35020      05  FILLER                         OCCURS  1 TO 4072 TIMES
+W35020                                        DEPENDING ON EIBCALEN.
+W35020          10  FILLER                     PIC  X(01).
+W35020
+W35020
+W35020  PROCEDURE DIVISION.
+W35020
+W35020*----------------------------------------------------------------*
+W35020*  THIS MODULE CONTROLS THE OVERALL PROCESSING IN THE PROGRAM.   *
+W35020*  THE SETUP AND PERFORM OF PARAGRAPH 0001-CALL-CICS-ARCH-API    *
+W35020*  MUST BE THE FIRST CODE EXECUTED IN THIS PROGRAM.              *
+W35020*                                                                *
+W35020*  THE SECOND OR 'EXIT' PERFORM OF THIS PARAGRAPH MUST BE THE    *
+W35020*  LAST CODE EXECUTED ON EACH ITERATION OF THIS PROGRAM.         *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  0000-MAIN-MODULE.
+W35020      INITIALIZE DP030-CICS-API-FIELDS.
+W35020      MOVE +1                       TO DP030-NUMBER-OF-MAPS.
+W35020      MOVE PC-CURRENT-MAPSET-NAME   TO DP030-MAPSET-NAME.
+W35020      MOVE PC-CURRENT-MAP-NAME      TO DP030-MAP-NAME (1).
+W35020      SET DP030-RECEIVE-APPL-MAP    TO TRUE.
+W35020      MOVE LENGTH OF IN026AI        TO DP030-MAP-LENGTH (1).
+W35020      MOVE 'PROGRAM ENTRY CALL'     TO DP013-MESSAGE-TEXT (1).
+W35020      PERFORM 0001-CALL-CICS-ARCH-API.
+W35020*
+W35020      PERFORM 1000-CONTROL-PROCESSING.
+W35020*
+W35020      MOVE 'PROGRAM EXIT CALL'      TO DP013-MESSAGE-TEXT (1).
+W35020      PERFORM 0001-CALL-CICS-ARCH-API.
+W35020
+W35020
+W35020  0001-CALL-CICS-ARCH-API.
+W35020
+W35020      CALL DP930-CICS-ARCH-API
+W35020                      USING DFHEIBLK
+W35020                             DFHCOMMAREA
+W35020                             DP030-CICS-API-FIELDS
+W35020                             DP020-STANDARD-COMMAREA
+W35020                             IN026AI.
+W35020*
+W35020      IF  DP030-RC-CALL-SUCCESSFUL
+W35020          CONTINUE
+W35020      ELSE
+W35020          SET DP013-NO-ROLLBACK
+W35020              DP013-XCTL-DISPLAY-RESTART
+W35020              DP013-CICS-ABEND      TO TRUE
+W35020          MOVE 'BEFORE 0000-MAIN-MODULE'
+W35020                                    TO DP013-PARAGRAPH
+W35020          MOVE 'CALL TO CICS ARCH API NOT SUCCESSFUL, RC ON NEXT
+W35020-             'LINE'               TO DP013-MESSAGE-TEXT (2)
+W35020          MOVE DP030-RETURN-CODE
+W35020                                    TO DP013-MESSAGE-TEXT (3)
+W35020          PERFORM DP013-0000-PROCESS-ABEND
+W35020      END-IF.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020*    PROCESS THE APPROPRIATE PARAGRAPHS BASED ON WHAT THE NEXT   *
+W35020*    COURSE OF ACTION IS FOR THIS TRANSACTION.                  *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  1000-CONTROL-PROCESSING.
+W35020
+W35020      EVALUATE TRUE
+W35020          WHEN DP020-NEXT-ACT-INITIAL
+W35020              INITIALIZE ASC-SPECIFIC-COMMAREA
+W35020              PERFORM 4000-BUILD-INITIAL-PANEL
+W35020
+W35020          WHEN DP020-NEXT-ACT-READ-MAP
+W35020              PERFORM 2000-PROCESS-PANEL
+W35020
+W35020          WHEN DP020-NEXT-ACT-RETURN
+W35020              PERFORM 4400-MOVE-COMMAREA-TO-SCREEN
+W35020
+W35020          WHEN OTHER
+W35020              SET DP013-LOGIC-ABEND
+W35020                  DP013-NO-ROLLBACK TO TRUE
+W35020              MOVE '1000-CONTROL-PROCESSING'
+W35020                                    TO DP013-PARAGRAPH
+W35020              MOVE 'INVALID NEXT ACTIVITY RETURNED TO APPL PGM:'
+W35020                                    TO DP013-MESSAGE-TEXT(1)
+W35020              MOVE DP020-NEXT-APPL-ACTIVITY
+W35020                                    TO DP013-MESSAGE-TEXT(2)
+W35020              PERFORM DP013-0000-PROCESS-ABEND
+W35020      END-EVALUATE.
+W35020
+W35020*----------------------------------------------------------------*
+W35020* FURTHER DETERMINE PROCESSING PATH BASED ON FUNCTION KEY ACTIONS*
+W35020*----------------------------------------------------------------*
+W35020
+W35020  2000-PROCESS-PANEL.
+W35020
+W35020      EVALUATE TRUE
+W35020          WHEN DP020-SRC-AID = DP016-CLEAR
+W35020              INITIALIZE ASC-SPECIFIC-COMMAREA
+W35020              PERFORM 4000-BUILD-INITIAL-PANEL
+W35020
+W35020          WHEN DP020-FK-REFRESH (DP020-SRC-AID)
+W35020              INITIALIZE ASC-SPECIFIC-COMMAREA
+W35020              PERFORM 4000-BUILD-INITIAL-PANEL
+W35020
+W35020          WHEN OTHER
+W35020              PERFORM 2200-MOVE-SCREEN-TO-COMMAREA
+W35020              PERFORM 3000-EDIT-DATA-IN-COMMAREA
+W35020              IF  PS-NO-ERROR
+W35020                  PERFORM 2100-CHECK-FUNCTION-KEY
+W35020              END-IF
+W35020              PERFORM 4400-MOVE-COMMAREA-TO-SCREEN
+W35020      END-EVALUATE.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020*  ACT ON ANY FUNCTION KEYS THAT REQUIRE EDITS TO BE PASSED      *
+W35020*  FIRST.  NOTE THAT INVALID FUNCTION KEYS WILL NOT BE RETURNED  *
+W35020*  FROM THE CICS ARCHITECTURE API.                               *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  2100-CHECK-FUNCTION-KEY.
+W35020
+W35020      EVALUATE TRUE
+W35020          WHEN DP020-SRC-AID = DP016-ENTER
+W35020              PERFORM 5000-MAINTAIN-LINE
+W35020
+W35020          WHEN OTHER
+W35020              SET DP013-NO-ROLLBACK
+W35020                  DP013-XCTL-DISPLAY-RESTART
+W35020                  DP013-CICS-ABEND  TO TRUE
+W35020              MOVE '2100-CHECK-FUNCTION-KEY'
+W35020                                    TO DP013-PARAGRAPH
+W35020              MOVE 'INVALID FUNCTION KEY NOT CAPTURED BY API'
+W35020                                    TO DP013-MESSAGE-TEXT (1)
+W35020              PERFORM DP013-0000-PROCESS-ABEND
+W35020      END-EVALUATE.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020* MOVE DATA ENTERED ON THE SCREEN INTO THEIR RESPECTIVE FIELDS IN*
+W35020* THE APPLICATION-SPECIFIC COMMAREA.  ALL EDITS ARE DONE IN THE  *
+W35020* APPLICATION-SPECIFIC COMMAREA, NOT ON THE SCREEN.              *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  2200-MOVE-SCREEN-TO-COMMAREA.
+W35020
+W35020      IF  ASTRNBRL > ZERO
+W35020          MOVE ASTRNBRO TO ASC-KEY-STORE-NBR-X
+W35020      END-IF.
+W35020
+W35020      IF  ASHTNBRL > ZERO
+W35020          MOVE ASHTNBRO TO ASC-KEY-SHEET-NBR-X
+W35020      END-IF.
+W35020
+W35020      IF  ALINNBRL > ZERO
+W35020          MOVE ALINNBRO TO ASC-KEY-LINE-NBR-X
+W35020      END-IF.
+W35020
+W35020      IF  AACTNL > ZERO
+W35020          MOVE AACTNO TO ASC-ACTN-CDE
+W35020      END-IF.
+W35020
+W35020      IF  ANEWQTYL > ZERO
+W35020          MOVE ANEWQTYO TO ASC-NEW-QTY-X
+W35020      END-IF.
+W35020
+W35020      IF  ANEWPRCL > ZERO
+W35020          MOVE ANEWPRCO TO ASC-NEW-PRCE-X
+W35020      END-IF.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020*    EDIT THE KEY FIELDS, THE ACTION CODE, AND (FOR A CORRECTION)*
+W35020*    THE NEW QUANTITY AND/OR CUTOFF PRICE.  THE LINE ITSELF IS   *
+W35020*    NOT LOOKED UP HERE - THAT HAPPENS IN 5000-MAINTAIN-LINE,    *
+W35020*    THE SAME WAY INKCS025 LEAVES ITS TINVPAR LOOK-UP TO ITS OWN *
+W35020*    5000 PARAGRAPH RATHER THAN THIS EDIT PARAGRAPH.             *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  3000-EDIT-DATA-IN-COMMAREA.
+W35020
+W35020      SET PS-NO-ERROR TO TRUE.
+W35020      MOVE 'N' TO PS-QTY-ENTERED-SW.
+W35020      MOVE 'N' TO PS-PRCE-ENTERED-SW.
+W35020
+W35020      IF  ASC-KEY-STORE-NBR-X NOT NUMERIC
+W35020      OR  ASC-KEY-STORE-NBR-X = ZERO
+W35020          SET PS-ERROR TO TRUE
+W35020          SET DP020-MSG-FATAL TO TRUE
+W35020          MOVE PC-TSYMSG-00137 TO DP020-MSG-NUMBER
+W35020      ELSE
+W35020          IF  ASC-KEY-SHEET-NBR-X NOT NUMERIC
+W35020          OR  ASC-KEY-SHEET-NBR-X = ZERO
+W35020              SET PS-ERROR TO TRUE
+W35020              SET DP020-MSG-FATAL TO TRUE
+W35020              MOVE PC-TSYMSG-00010 TO DP020-MSG-NUMBER
+W35020          ELSE
+W35020              IF  ASC-KEY-LINE-NBR-X NOT NUMERIC
+W35020              OR  ASC-KEY-LINE-NBR-X = ZERO
+W35020                  SET PS-ERROR TO TRUE
+W35020                  SET DP020-MSG-FATAL TO TRUE
+W35020                  MOVE PC-TSYMSG-00010 TO DP020-MSG-NUMBER
+W35020              ELSE
+W35020                  IF NOT ASC-ACTN-CORRECT
+W35020                  AND NOT ASC-ACTN-VOID
+W35020                      SET PS-ERROR TO TRUE
+W35020                      SET DP020-MSG-FATAL TO TRUE
+W35020*                    ---- ACTION MUST BE C (CORRECT) OR V (VOID) -
+W35020                      MOVE PC-TSYMSG-02970 TO DP020-MSG-NUMBER
+W35020                  ELSE
+W35020                      IF ASC-ACTN-CORRECT
+W35020                          PERFORM 3050-EDIT-CORRECTION-FIELDS
+W35020                      END-IF
+W35020                  END-IF
+W35020              END-IF
+W35020          END-IF
+W35020      END-IF.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020*    A CORRECTION MUST ENTER A NEW QUANTITY AND/OR A NEW CUTOFF  *
+W35020*    PRICE.  EACH ONE ENTERED IS EDITED THE SAME WAY INKCS023    *
+W35020*    3250-EDIT-MAP-DETAIL-FIELDS EDITS IT.                       *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  3050-EDIT-CORRECTION-FIELDS.
+W35020
+W35020      IF  ASC-NEW-QTY-X = SPACES
+W35020      AND ASC-NEW-PRCE-X = SPACES
+W35020          SET PS-ERROR TO TRUE
+W35020          SET DP020-MSG-FATAL TO TRUE
+W35020*        ---- ENTER A NEW QUANTITY AND/OR CUTOFF PRICE ----
+W35020          MOVE PC-TSYMSG-02971 TO DP020-MSG-NUMBER
+W35020      END-IF.
+W35020
+W35020      IF  ASC-NEW-QTY-X NOT = SPACES
+W35020          MOVE ASC-NEW-QTY-X          TO DP010I-UNEDITED-FIELD
+W35020          MOVE LENGTH OF ASC-NEW-QTY  TO DP010I-MAXIMUM-DIGITS
+W35020          MOVE ZERO                   TO DP010I-MAXIMUM-DECIMALS
+W35020          SET  DP010I-NEGATIVE-NOT-ALLOWED
+W35020                                      TO TRUE
+W35020          CALL DP010I-NUMERIC-EDIT-ROUTINE
+W35020               USING DP010I-NUMERIC-EDIT-AREA
+W35020
+W35020          IF DP010I-ERROR-DETECTED
+W35020          OR DP010I-NUMERIC-FIELD = ZERO
+W35020              SET PS-ERROR TO TRUE
+W35020              SET DP020-MSG-FATAL TO TRUE
+W35020*            ---- MUST BE NUMERIC AND GREATER THAN ZERO ----
+W35020              MOVE PC-TSYMSG-00008 TO DP020-MSG-NUMBER
+W35020          ELSE
+W35020              MOVE DP010I-NUMERIC-FIELD TO ASC-NEW-QTY
+W35020              SET PS-QTY-ENTERED TO TRUE
+W35020          END-IF
+W35020      END-IF.
+W35020
+W35020      IF  ASC-NEW-PRCE-X NOT = SPACES
+W35020          MOVE ASC-NEW-PRCE-X            TO DP010I-UNEDITED-FIELD
+W35020          MOVE PC-ITM-UNIT-PR-MAX-DIGITS TO DP010I-MAXIMUM-DIGITS
+W35020          MOVE 2                      TO DP010I-MAXIMUM-DECIMALS
+W35020          SET  DP010I-NEGATIVE-NOT-ALLOWED
+W35020                                         TO TRUE
+W35020          CALL DP010I-NUMERIC-EDIT-ROUTINE
+W35020               USING DP010I-NUMERIC-EDIT-AREA
+W35020
+W35020          IF DP010I-ERROR-DETECTED
+W35020              SET PS-ERROR TO TRUE
+W35020              SET DP020-MSG-FATAL TO TRUE
+W35020*            ---- MUST BE NUMERIC, NON-NEGATIVE, WITHIN SIZE ----
+W35020              MOVE PC-TSYMSG-00343 TO DP020-MSG-NUMBER
+W35020          ELSE
+W35020              MOVE DP010I-NUMERIC-FIELD TO ASC-NEW-PRCE
+W35020              IF ASC-NEW-PRCE = ZERO
+W35020                  SET PS-ERROR TO TRUE
+W35020                  SET DP020-MSG-FATAL TO TRUE
+W35020                  MOVE PC-TSYMSG-00010 TO DP020-MSG-NUMBER
+W35020              ELSE
+W35020                  IF ASC-NEW-PRCE < PC-MIN-PRICE
+W35020                  OR ASC-NEW-PRCE > PC-MAX-PRICE
+W35020                      SET PS-ERROR TO TRUE
+W35020                      SET DP020-MSG-FATAL TO TRUE
+W35020*                    ---- UNIT PRICE MUST BE BETWEEN .20 AND -----
+W35020*                    ---- 999.99                            -----
+W35020                      MOVE PC-TSYMSG-00685 TO DP020-MSG-NUMBER
+W35020                  ELSE
+W35020                      SET PS-PRCE-ENTERED TO TRUE
+W35020                  END-IF
+W35020              END-IF
+W35020          END-IF
+W35020      END-IF.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020*    LOOK UP THE EXISTING TSTKRMW LINE AND DISPATCH TO A         *
+W35020*    CORRECTION OR A VOID.                                       *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  5000-MAINTAIN-LINE.
+W35020
+W35020      MOVE ASC-KEY-STORE-NBR-X TO STKRMW-LOC-NBR.
+W35020      MOVE ASC-KEY-SHEET-NBR   TO STKRMW-SHEET-NBR.
+W35020      MOVE ASC-KEY-LINE-NBR    TO STKRMW-LINE-NBR.
+W35020
+W35020      EXEC SQL
+W35020          SELECT SKU_NBR, UPC_NBR, VOID_IND, INV_QTY,
+W35020                 ITM_UNIT_PR_AMT
+W35020            INTO :STKRMW-SKU-NBR, :STKRMW-UPC-NBR,
+W35020                 :STKRMW-VOID-IND, :STKRMW-INV-QTY,
+W35020                 :STKRMW-ITM-UNIT-PR-AMT
+W35020            FROM TSTKRMW
+W35020           WHERE LOC_NBR   = :STKRMW-LOC-NBR
+W35020             AND SHEET_NBR = :STKRMW-SHEET-NBR
+W35020             AND LINE_NBR  = :STKRMW-LINE-NBR
+W35020      END-EXEC.
+W35020
+W35020      EVALUATE TRUE
+W35020          WHEN SQLCODE = +100
+W35020              SET PS-MAINT-NOT-SUCCESSFUL TO TRUE
+W35020              SET DP020-MSG-FATAL TO TRUE
+W35020*            ---- LINE NOT FOUND FOR STORE/SHEET/LINE ENTERED ----
+W35020              MOVE PC-TSYMSG-02972 TO DP020-MSG-NUMBER
+W35020          WHEN SQLCODE NOT = ZERO
+W35020              MOVE '5000-MAINTAIN-LINE' TO DP013-PARAGRAPH
+W35020              MOVE 'SELECT SKU_NBR, UPC_NBR, VOID_IND FROM TSTKRM
+W35020-                  'W'                 TO DP013-MESSAGE-TEXT (1)
+W35020              MOVE SQLCA            TO DP013-SQLCA
+W35020              MOVE 'TSTKRMW'        TO DP013-DB2-TABLE-NAME (1)
+W35020              SET DP013-DB2-ABEND
+W35020                  DP013-XCTL-DISPLAY-RESTART TO TRUE
+W35020              PERFORM DP013-0000-PROCESS-ABEND
+W35020          WHEN STKRMW-VOID-IND = 'Y'
+W35020              SET PS-MAINT-NOT-SUCCESSFUL TO TRUE
+W35020              SET DP020-MSG-FATAL TO TRUE
+W35020*            ---- LINE ALREADY VOIDED - NO FURTHER CHANGES -------
+W35020              MOVE PC-TSYMSG-02973 TO DP020-MSG-NUMBER
+W35020          WHEN OTHER
+W35020              MOVE STKRMW-SKU-NBR TO ASC-SKU-ON-FILE
+W35020              MOVE STKRMW-UPC-NBR TO ASC-UPC-ON-FILE
+W35020              EVALUATE TRUE
+W35020                  WHEN ASC-ACTN-CORRECT
+W35020                      PERFORM 5100-CORRECT-LINE
+W35020                  WHEN ASC-ACTN-VOID
+W35020                      PERFORM 5200-VOID-LINE
+W35020              END-EVALUATE
+W35020      END-EVALUATE.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020*    CORRECT THE QUANTITY AND/OR CUTOFF PRICE ON THE LINE.  A    *
+W35020*    QUANTITY OR PRICE NOT ENTERED IS LEFT AS IS ON THE ROW.     *
+W35020*    THE QUANTITY-CAP OVERRIDE LOOK-UP IS APPLIED THE SAME WAY   *
+W35020*    INKCS023 3250-EDIT-MAP-DETAIL-FIELDS APPLIES IT, NOW THAT   *
+W35020*    THE LINE'S SKU IS KNOWN FROM THE LOOK-UP ABOVE.             *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  5100-CORRECT-LINE.
+W35020
+W35020      IF  PS-QTY-ENTERED
+W35020          MOVE ASC-NEW-QTY  TO PV-NEW-QTY
+W35020      ELSE
+W35020          MOVE STKRMW-INV-QTY TO PV-NEW-QTY
+W35020      END-IF.
+W35020
+W35020      IF  PS-PRCE-ENTERED
+W35020          MOVE ASC-NEW-PRCE TO PV-NEW-PRCE
+W35020      ELSE
+W35020          MOVE STKRMW-ITM-UNIT-PR-AMT TO PV-NEW-PRCE
+W35020      END-IF.
+W35020
+W35020      MOVE STKRMW-SKU-NBR       TO IN420-PV-SKU-IN.
+W35020      MOVE PC-MAX-QTY           TO IN420-PV-STD-MAX-QTY-IN.
+W35020      PERFORM IN420-CHECK-QTY-CAP.
+W35020
+W35020      IF  PV-NEW-QTY > IN420-PV-EFFECTIVE-MAX-QTY
+W35020          SET PS-MAINT-NOT-SUCCESSFUL TO TRUE
+W35020          SET DP020-MSG-FATAL TO TRUE
+W35020*        ---- CANNOT EXCEED 99 UNITS PER STKRMW LINE ----
+W35020          MOVE PC-TSYMSG-00684 TO DP020-MSG-NUMBER
+W35020      ELSE
+W35020          COMPUTE PV-NEW-EXTD-AMT = PV-NEW-QTY * PV-NEW-PRCE
+W35020
+W35020          EXEC SQL
+W35020              UPDATE TSTKRMW
+W35020                 SET INV_QTY         = :PV-NEW-QTY
+W35020                   , ITM_UNIT_PR_AMT = :PV-NEW-PRCE
+W35020                   , ITM_EXTD_AMT    = :PV-NEW-EXTD-AMT
+W35020                   , CHG_TMST        = CURRENT TIMESTAMP
+W35020                   , CHG_ID_NBR      = :DP020-USERID
+W35020               WHERE LOC_NBR         = :STKRMW-LOC-NBR
+W35020                 AND SHEET_NBR       = :STKRMW-SHEET-NBR
+W35020                 AND LINE_NBR        = :STKRMW-LINE-NBR
+W35020          END-EXEC
+W35020
+W35020          IF SQLCODE = ZERO
+W35020              SET PS-MAINT-SUCCESSFUL TO TRUE
+W35020              SET DP020-MSG-INFORMATIONAL TO TRUE
+W35020*            ---- LINE CORRECTED SUCCESSFULLY ----
+W35020              MOVE PC-TSYMSG-02974 TO DP020-MSG-NUMBER
+W35020              MOVE 'C' TO ASC-STAT-CDE
+W35020          ELSE
+W35020              MOVE '5100-CORRECT-LINE' TO DP013-PARAGRAPH
+W35020              MOVE 'UPDATE TSTKRMW (CORRECTION)'
+W35020                                    TO DP013-MESSAGE-TEXT (1)
+W35020              MOVE SQLCA            TO DP013-SQLCA
+W35020              MOVE 'TSTKRMW'        TO DP013-DB2-TABLE-NAME (1)
+W35020              SET DP013-DB2-ABEND
+W35020                  DP013-XCTL-DISPLAY-RESTART TO TRUE
+W35020              PERFORM DP013-0000-PROCESS-ABEND
+W35020          END-IF
+W35020      END-IF.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020*    VOID THE LINE.  THE ROW IS KEPT, NOT DELETED - ONLY         *
+W35020*    VOID_IND IS SET - SO DOWNSTREAM CONSUMERS AND THE AUDIT     *
+W35020*    TRAIL STILL SEE THE LINE EVER EXISTED.                      *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  5200-VOID-LINE.
+W35020
+W35020      EXEC SQL
+W35020          UPDATE TSTKRMW
+W35020             SET VOID_IND    = 'Y'
+W35020               , CHG_TMST    = CURRENT TIMESTAMP
+W35020               , CHG_ID_NBR  = :DP020-USERID
+W35020           WHERE LOC_NBR     = :STKRMW-LOC-NBR
+W35020             AND SHEET_NBR   = :STKRMW-SHEET-NBR
+W35020             AND LINE_NBR    = :STKRMW-LINE-NBR
+W35020      END-EXEC.
+W35020
+W35020      IF SQLCODE = ZERO
+W35020          SET PS-MAINT-SUCCESSFUL TO TRUE
+W35020          SET DP020-MSG-INFORMATIONAL TO TRUE
+W35020*        ---- LINE VOIDED SUCCESSFULLY ----
+W35020          MOVE PC-TSYMSG-02975 TO DP020-MSG-NUMBER
+W35020          MOVE 'V' TO ASC-STAT-CDE
+W35020      ELSE
+W35020          MOVE '5200-VOID-LINE' TO DP013-PARAGRAPH
+W35020          MOVE 'UPDATE TSTKRMW (VOID)'
+W35020                                TO DP013-MESSAGE-TEXT (1)
+W35020          MOVE SQLCA            TO DP013-SQLCA
+W35020          MOVE 'TSTKRMW'        TO DP013-DB2-TABLE-NAME (1)
+W35020          SET DP013-DB2-ABEND
+W35020              DP013-XCTL-DISPLAY-RESTART TO TRUE
+W35020          PERFORM DP013-0000-PROCESS-ABEND
+W35020      END-IF.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020*    BUILD THE INITIAL (BLANK) PANEL.                            *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  4000-BUILD-INITIAL-PANEL.
+W35020
+W35020      MOVE SPACES TO IN026AO.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO ASTRNBRA.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO ASHTNBRA.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO ALINNBRA.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO AACTNA.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO ANEWQTYA.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO ANEWPRCA.
+W35020      MOVE DP015-PRO-NOR-OFF     TO ASKUONA.
+W35020      MOVE DP015-PRO-NOR-OFF     TO AUPCONA.
+W35020      MOVE DP015-PRO-NOR-OFF     TO ASTATA.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020*    MOVE THE APPLICATION-SPECIFIC COMMAREA BACK OUT TO THE      *
+W35020*    SCREEN.                                                     *
+W35020*----------------------------------------------------------------*
+W35020
+W35020  4400-MOVE-COMMAREA-TO-SCREEN.
+W35020
+W35020      MOVE SPACES TO IN026AO.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO ASTRNBRA.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO ASHTNBRA.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO ALINNBRA.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO AACTNA.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO ANEWQTYA.
+W35020      MOVE DP015-UNP-NUM-NOR-OFF TO ANEWPRCA.
+W35020      MOVE DP015-PRO-NOR-OFF     TO ASKUONA.
+W35020      MOVE DP015-PRO-NOR-OFF     TO AUPCONA.
+W35020      MOVE DP015-PRO-NOR-OFF     TO ASTATA.
+W35020      MOVE ASC-KEY-STORE-NBR-X   TO ASTRNBRO.
+W35020      MOVE ASC-KEY-SHEET-NBR-X   TO ASHTNBRO.
+W35020      MOVE ASC-KEY-LINE-NBR-X    TO ALINNBRO.
+W35020      MOVE ASC-ACTN-CDE          TO AACTNO.
+W35020      MOVE ASC-NEW-QTY-X         TO ANEWQTYO.
+W35020      MOVE ASC-NEW-PRCE-X        TO ANEWPRCO.
+W35020      MOVE ASC-SKU-ON-FILE       TO ASKUONO.
+W35020      MOVE ASC-UPC-ON-FILE-X     TO AUPCONO.
+W35020      MOVE ASC-STAT-CDE          TO ASTATO.
+W35020  EJECT
+W35020*----------------------------------------------------------------*
+W35020*    STOCKROOM WITHDRAWAL QUANTITY-CAP OVERRIDE PROCEDURE
+W35020*    DIVISION COPYBOOK
+W35020*----------------------------------------------------------------*
+W35020
+W35020      COPY INPD420.
+W35020
+W35020*----------------------------------------------------------------*
+W35020*    ABEND PROCESSOR MODULE                                      *
+W35020*----------------------------------------------------------------*
+W35020
+W35020      COPY DPPD013.
